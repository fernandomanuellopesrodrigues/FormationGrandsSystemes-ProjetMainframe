@@ -0,0 +1,428 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMMPAY.
+       AUTHOR. GROUPE3.
+      *****************************************************************
+      * PROGRAMME : CALCUL DES COMMISSIONS COMMERCIALES               *
+      * OBJECTIF  : POUR UNE PLAGE DE DATES DONNEE (CARTES SYSIN       *
+      *             FROM=AAAA-MM-JJ / TO=AAAA-MM-JJ, MEME CONVENTION   *
+      *             QUE SALESAN), CUMULER LE MONTANT DES COMMANDES     *
+      *             (API9.ORDERS JOINT A API9.ITEMS) PAR VENDEUR       *
+      *             (S_NO), APPLIQUER UN BAREME DE TAUX DE COMMISSION  *
+      *             CONFIGURABLE (REFERENTIEL FCOMRATE, MEME MECANIQUE *
+      *             QUE LE REFERENTIEL DEVISES D'IMPPRODS) ET PRODUIRE *
+      *             UN EXTRAIT PAIE (FCOMPAY) EN PLUS DU RAPPORT, POUR *
+      *             QUE LES COMMISSIONS NE SOIENT PLUS CALCULEES A LA  *
+      *             MAIN A PARTIR DU RAPPORT DE COMMANDES BRUT.        *
+      * ENTREE    : SYSIN (CARTES FROM=/TO= OBLIGATOIRES), FCOMRATE    *
+      *             (BAREME DE TAUX, FACULTATIF), API9.ORDERS/         *
+      *             API9.ITEMS EN BASE DB2                             *
+      * SORTIE    : RAPPORT (FREPORT), EXTRAIT PAIE (FCOMPAY)          *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN-FILE
+               ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SYSIN.
+
+           SELECT COMMRATE-FILE
+               ASSIGN TO FCOMRATE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-COMMRATE.
+
+           SELECT REPORT-FILE
+               ASSIGN TO FREPORT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORT.
+
+           SELECT PAYROLL-FILE
+               ASSIGN TO FCOMPAY
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PAYROLL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSIN-FILE.
+       01  SYSIN-RECORD               PIC X(80).
+
+      * BAREME DE TAUX DE COMMISSION, MEME DISPOSITION QUE
+      * CURRENCIES-RECORD DANS IMPPRODS : UN PALIER PAR LIGNE, MONTANT
+      * MINIMUM DE COMMANDES CUMULEES SUR LA PERIODE POUR Y ACCEDER,
+      * PUIS TAUX APPLICABLE A LA TOTALITE DU MONTANT DU VENDEUR
+       FD  COMMRATE-FILE.
+       01  COMMRATE-RECORD.
+           05 CR-MIN-AMOUNT           PIC 9(9).
+           05 FILLER                  PIC X(1).
+           05 CR-RATE-TXT             PIC X(6).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD              PIC X(132).
+
+      * EXTRAIT PAIE EXPLOITABLE PAR UNE ETAPE JCL/UN OUTIL DE PAIE
+      * AVAL, MEME CONVENTION CSV QUE WS-LOADED-LINE DANS IMPPRODS
+       FD  PAYROLL-FILE.
+       01  PAYROLL-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * VARIABLES DE CONTROLE DES FICHIERS
+       01  WS-FS-SYSIN                PIC XX VALUE SPACES.
+           88 WS-SYSIN-OK                   VALUE '00'.
+           88 WS-SYSIN-EOF                  VALUE '10'.
+       01  WS-FS-COMMRATE             PIC XX VALUE SPACES.
+           88 WS-COMMRATE-OK                VALUE '00'.
+           88 WS-COMMRATE-EOF               VALUE '10'.
+       01  WS-FS-REPORT               PIC XX VALUE SPACES.
+           88 WS-REPORT-OK                  VALUE '00'.
+       01  WS-FS-PAYROLL              PIC XX VALUE SPACES.
+           88 WS-PAYROLL-OK                 VALUE '00'.
+
+      * INDICATEUR DE FIN DE CURSEUR
+       01  WS-COMM-EOF-SW             PIC X  VALUE 'N'.
+           88 WS-COMM-EOF                   VALUE 'Y'.
+
+      * PLAGE DE DATES (CARTES SYSIN FROM=/TO=, OBLIGATOIRES)
+       01  WS-FROM-DATE               PIC X(10) VALUE SPACES.
+       01  WS-TO-DATE                 PIC X(10) VALUE SPACES.
+
+      * BAREME DE TAUX CHARGE EN MEMOIRE, TRIE PAR PALIER CROISSANT
+      * DANS LE REFERENTIEL ; A DEFAUT DE REFERENTIEL (OU REFERENTIEL
+      * VIDE), UN PALIER UNIQUE PAR DEFAUT EST GARANTI (CF.
+      * ENSURE-DEFAULT-RATE) POUR QUE LE CALCUL NE SOIT JAMAIS A ZERO
+       01  WS-RATE-TABLE.
+           05 WS-RATE-ENTRY OCCURS 50 TIMES INDEXED BY RT-IX.
+              10 WS-RT-MIN-AMOUNT     PIC 9(9)   VALUE ZERO.
+              10 WS-RT-RATE           PIC 9V9999 VALUE ZERO.
+       01  WS-RATE-COUNT              PIC 9(3)   VALUE ZERO.
+       01  WS-RATE-MAX                PIC 9(3)   VALUE 50.
+       01  WS-DEFAULT-RATE            PIC 9V9999 VALUE 0.0500.
+
+      * VENDEUR ET MONTANT COURANTS, TAUX RETENU, COMMISSION CALCULEE
+       01  WS-CUR-S-NO                PIC 9(2)      VALUE ZERO.
+       01  WS-CUR-TOTAL               PIC S9(9)V99  VALUE ZERO.
+       01  WS-CUR-RATE                PIC 9V9999    VALUE ZERO.
+       01  WS-CUR-COMMISSION          PIC S9(9)V99  VALUE ZERO.
+
+      * COMPTEURS
+       01  WS-COUNTERS.
+           05 WS-EMPLOYEES-PROCESSED  PIC 9(5)      VALUE ZERO.
+           05 WS-TOTAL-SALES          PIC S9(11)V99 VALUE ZERO.
+           05 WS-TOTAL-COMMISSION     PIC S9(11)V99 VALUE ZERO.
+
+      * LIGNE DE L'EXTRAIT PAIE (CSV)
+       01  WS-PAYROLL-LINE.
+           05 WS-PY-S-NO              PIC 9(2).
+           05 FILLER                  PIC X(1)      VALUE ';'.
+           05 WS-PY-FROM              PIC X(10).
+           05 FILLER                  PIC X(1)      VALUE ';'.
+           05 WS-PY-TO                PIC X(10).
+           05 FILLER                  PIC X(1)      VALUE ';'.
+           05 WS-PY-TOTAL             PIC 9(9)V99.
+           05 FILLER                  PIC X(1)      VALUE ';'.
+           05 WS-PY-RATE              PIC 9V9999.
+           05 FILLER                  PIC X(1)      VALUE ';'.
+           05 WS-PY-COMMISSION        PIC 9(9)V99.
+           05 FILLER                  PIC X(20)     VALUE SPACES.
+
+      * MESSAGES DE RAPPORT
+       01  WS-REPORT-LINES.
+           05 WS-HEADER-LINE          PIC X(132)    VALUE
+                 'CALCUL DES COMMISSIONS COMMERCIALES'.
+           05 WS-RANGE-LINE.
+              10 FILLER               PIC X(19)     VALUE
+                 'PERIODE ANALYSEE : '.
+              10 WS-RPT-FROM          PIC X(10).
+              10 FILLER               PIC X(4)      VALUE ' AU '.
+              10 WS-RPT-TO            PIC X(10).
+           05 WS-SEPARATOR-LINE       PIC X(132)    VALUE ALL '-'.
+           05 WS-COLUMN-LINE          PIC X(132)    VALUE
+                 'VENDEUR   MONTANT VENDU     TAUX    COMMISSION'.
+           05 WS-DETAIL-LINE.
+              10 FILLER               PIC X(3)      VALUE SPACES.
+              10 WS-RPT-S-NO          PIC Z9.
+              10 FILLER               PIC X(6)      VALUE SPACES.
+              10 WS-RPT-TOTAL         PIC Z(7)9,99.
+              10 FILLER               PIC X(4)      VALUE SPACES.
+              10 WS-RPT-RATE          PIC Z9,9999.
+              10 FILLER               PIC X(1)      VALUE '%'.
+              10 FILLER               PIC X(3)      VALUE SPACES.
+              10 WS-RPT-COMMISSION    PIC Z(6)9,99.
+           05 WS-SUMMARY-LINE.
+              10 FILLER               PIC X(21)     VALUE
+                 'TOTAL VENDEURS     : '.
+              10 WS-RPT-COUNT         PIC ZZ,ZZ9.
+           05 WS-TOTALS-LINE.
+              10 FILLER               PIC X(21)     VALUE
+                 'TOTAL VENDU        : '.
+              10 WS-RPT-TOTAL-SALES   PIC Z(9)9,99.
+              10 FILLER               PIC X(21)     VALUE
+                 ' - TOTAL COMMISSION: '.
+              10 WS-RPT-TOTAL-COMM    PIC Z(9)9,99.
+           05 WS-TIMESTAMP-LINE       PIC X(132).
+
+      * VARIABLES DB2
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * VARIABLES HOTES DB2 (SANS DECLARE SECTION)
+       01  H-FROM-DATE                PIC X(10).
+       01  H-TO-DATE                  PIC X(10).
+       01  H-COMM-S-NO                PIC 9(2).
+       01  H-COMM-TOTAL               PIC S9(9)V99  USAGE COMP-3.
+
+      * DECLARATION DU CURSEUR : COMMANDES DE LA PERIODE JOINTES A
+      * LEURS LIGNES, CUMULEES PAR VENDEUR (S_NO)
+           EXEC SQL
+               DECLARE COMM-CURSOR CURSOR FOR
+               SELECT O.S_NO, SUM(I.QUANTITY * I.PRICE)
+                 FROM API9.ORDERS O, API9.ITEMS I
+                WHERE O.O_NO = I.O_NO
+                  AND O.O_DATE BETWEEN :H-FROM-DATE AND :H-TO-DATE
+                GROUP BY O.S_NO
+                ORDER BY O.S_NO
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * PROGRAMME PRINCIPAL                                           *
+      *****************************************************************
+           PERFORM INITIALIZATION
+           PERFORM PROCESS-COMMISSIONS
+           PERFORM FINALIZATION
+           GOBACK.
+
+      *****************************************************************
+      * INITIALISATION                                               *
+      *****************************************************************
+       INITIALIZATION.
+           DISPLAY 'DEBUT DU PROGRAMME COMMPAY'
+           PERFORM READ-SYSIN-CARDS
+           IF WS-FROM-DATE = SPACES OR WS-TO-DATE = SPACES
+              DISPLAY 'CARTES SYSIN FROM=AAAA-MM-JJ ET TO=AAAA-MM-JJ '
+                      'OBLIGATOIRES, ARRET DU PROGRAMME'
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF
+           MOVE WS-FROM-DATE TO H-FROM-DATE
+           MOVE WS-TO-DATE   TO H-TO-DATE
+
+           PERFORM LOAD-COMMISSION-RATES
+           PERFORM ENSURE-DEFAULT-RATE
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-REPORT-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER RAPPORT: ' WS-FS-REPORT
+              MOVE 12 TO RETURN-CODE
+              GOBACK
+           END-IF
+           OPEN OUTPUT PAYROLL-FILE
+           IF NOT WS-PAYROLL-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER PAIE: ' WS-FS-PAYROLL
+              MOVE 12 TO RETURN-CODE
+              CLOSE REPORT-FILE
+              GOBACK
+           END-IF
+
+           WRITE REPORT-RECORD FROM WS-HEADER-LINE
+           MOVE WS-FROM-DATE TO WS-RPT-FROM
+           MOVE WS-TO-DATE   TO WS-RPT-TO
+           WRITE REPORT-RECORD FROM WS-RANGE-LINE
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           WRITE REPORT-RECORD FROM WS-COLUMN-LINE
+
+           EXEC SQL OPEN COMM-CURSOR END-EXEC
+           .
+
+      *****************************************************************
+      * LECTURE DES CARTES SYSIN FROM=/TO=                            *
+      *****************************************************************
+       READ-SYSIN-CARDS.
+           OPEN INPUT SYSIN-FILE
+           IF WS-SYSIN-OK
+              PERFORM UNTIL WS-SYSIN-EOF
+                 READ SYSIN-FILE
+                    AT END MOVE '10' TO WS-FS-SYSIN
+                    NOT AT END PERFORM PROCESS-SYSIN-CARD
+                 END-READ
+              END-PERFORM
+              CLOSE SYSIN-FILE
+           END-IF
+           .
+
+       PROCESS-SYSIN-CARD.
+           EVALUATE TRUE
+              WHEN SYSIN-RECORD(1:5) = 'FROM='
+                 MOVE SYSIN-RECORD(6:10) TO WS-FROM-DATE
+              WHEN SYSIN-RECORD(1:3) = 'TO='
+                 MOVE SYSIN-RECORD(4:10) TO WS-TO-DATE
+           END-EVALUATE
+           .
+
+      *****************************************************************
+      * CHARGEMENT DU BAREME DE TAUX DE COMMISSION (FCOMRATE)         *
+      *****************************************************************
+       LOAD-COMMISSION-RATES.
+           OPEN INPUT COMMRATE-FILE
+           IF WS-COMMRATE-OK
+              PERFORM UNTIL WS-COMMRATE-EOF
+                      PERFORM READ-NEXT-COMMRATE
+              END-PERFORM
+              CLOSE COMMRATE-FILE
+              DISPLAY 'NB PALIERS DE COMMISSION CHARGES: ' WS-RATE-COUNT
+           ELSE
+              DISPLAY 'REFERENTIEL TAUX DE COMMISSION NON DISPONIBLE: '
+                      WS-FS-COMMRATE
+           END-IF
+           .
+
+       READ-NEXT-COMMRATE.
+           READ COMMRATE-FILE
+           AT END
+              MOVE '10' TO WS-FS-COMMRATE
+           NOT AT END
+              PERFORM PROCESS-COMMRATE-LINE
+           END-READ
+           .
+
+       PROCESS-COMMRATE-LINE.
+           IF FUNCTION TEST-NUMVAL(CR-RATE-TXT) NOT = 0
+              DISPLAY 'LIGNE BAREME COMMISSION IGNOREE (INVALIDE): '
+                      COMMRATE-RECORD
+              EXIT PARAGRAPH
+           END-IF
+
+           IF WS-RATE-COUNT >= WS-RATE-MAX
+              DISPLAY 'TABLE DES TAUX DE COMMISSION PLEINE, PALIER '
+                      'IGNORE: ' COMMRATE-RECORD
+              EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-RATE-COUNT
+           MOVE CR-MIN-AMOUNT TO WS-RT-MIN-AMOUNT(WS-RATE-COUNT)
+           COMPUTE WS-RT-RATE(WS-RATE-COUNT) =
+                   FUNCTION NUMVAL(CR-RATE-TXT)
+           .
+
+      *****************************************************************
+      * GARANTIT AU MOINS UN PALIER (TAUX PAR DEFAUT SUR MONTANT ZERO)*
+      * SI LE REFERENTIEL EST ABSENT OU VIDE, POUR QUE LE CALCUL NE   *
+      * SOIT JAMAIS BLOQUE PAR L'ABSENCE DE BAREME                    *
+      *****************************************************************
+       ENSURE-DEFAULT-RATE.
+           IF WS-RATE-COUNT = ZERO
+              ADD 1 TO WS-RATE-COUNT
+              MOVE ZERO TO WS-RT-MIN-AMOUNT(WS-RATE-COUNT)
+              MOVE WS-DEFAULT-RATE TO WS-RT-RATE(WS-RATE-COUNT)
+           END-IF
+           .
+
+      *****************************************************************
+      * TRAITEMENT DU CURSEUR DE COMMISSIONS, UN VENDEUR A LA FOIS    *
+      *****************************************************************
+       PROCESS-COMMISSIONS.
+           PERFORM FETCH-NEXT-COMMISSION
+           PERFORM UNTIL WS-COMM-EOF
+                   PERFORM CALCULATE-COMMISSION
+                   PERFORM WRITE-COMMISSION-LINE
+                   PERFORM FETCH-NEXT-COMMISSION
+           END-PERFORM
+           EXEC SQL CLOSE COMM-CURSOR END-EXEC
+           .
+
+       FETCH-NEXT-COMMISSION.
+           EXEC SQL
+               FETCH COMM-CURSOR
+                INTO :H-COMM-S-NO, :H-COMM-TOTAL
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-COMM-EOF-SW
+              IF SQLCODE NOT = 100
+                 DISPLAY 'ERREUR FETCH CURSEUR DE COMMISSION, SQLCODE: '
+                         SQLCODE
+              END-IF
+           ELSE
+              MOVE H-COMM-S-NO TO WS-CUR-S-NO
+              MOVE H-COMM-TOTAL TO WS-CUR-TOTAL
+           END-IF
+           .
+
+      *****************************************************************
+      * RECHERCHE DU TAUX APPLICABLE PAR BALAYAGE DU BAREME (LE       *
+      * DERNIER PALIER FRANCHI L'EMPORTE), PUIS CALCUL DE LA          *
+      * COMMISSION DU VENDEUR                                        *
+      *****************************************************************
+       CALCULATE-COMMISSION.
+           MOVE WS-RT-RATE(1) TO WS-CUR-RATE
+           PERFORM VARYING RT-IX FROM 1 BY 1
+                     UNTIL RT-IX > WS-RATE-COUNT
+              IF WS-CUR-TOTAL >= WS-RT-MIN-AMOUNT(RT-IX)
+                 MOVE WS-RT-RATE(RT-IX) TO WS-CUR-RATE
+              END-IF
+           END-PERFORM
+
+           COMPUTE WS-CUR-COMMISSION ROUNDED =
+                   WS-CUR-TOTAL * WS-CUR-RATE
+
+           ADD 1 TO WS-EMPLOYEES-PROCESSED
+           ADD WS-CUR-TOTAL TO WS-TOTAL-SALES
+           ADD WS-CUR-COMMISSION TO WS-TOTAL-COMMISSION
+           .
+
+      *****************************************************************
+      * ECRITURE DE LA LIGNE DE RAPPORT ET DE LA LIGNE DE PAIE        *
+      *****************************************************************
+       WRITE-COMMISSION-LINE.
+           MOVE WS-CUR-S-NO       TO WS-RPT-S-NO
+           MOVE WS-CUR-TOTAL      TO WS-RPT-TOTAL
+           MOVE WS-CUR-RATE       TO WS-RPT-RATE
+           MOVE WS-CUR-COMMISSION TO WS-RPT-COMMISSION
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+
+           MOVE SPACES TO WS-PAYROLL-LINE
+           MOVE WS-CUR-S-NO       TO WS-PY-S-NO
+           MOVE WS-FROM-DATE      TO WS-PY-FROM
+           MOVE WS-TO-DATE        TO WS-PY-TO
+           MOVE WS-CUR-TOTAL      TO WS-PY-TOTAL
+           MOVE WS-CUR-RATE       TO WS-PY-RATE
+           MOVE WS-CUR-COMMISSION TO WS-PY-COMMISSION
+           WRITE PAYROLL-RECORD FROM WS-PAYROLL-LINE
+           .
+
+      *****************************************************************
+      * FINALISATION                                                 *
+      *****************************************************************
+       FINALIZATION.
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           MOVE WS-EMPLOYEES-PROCESSED TO WS-RPT-COUNT
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           MOVE WS-TOTAL-SALES TO WS-RPT-TOTAL-SALES
+           MOVE WS-TOTAL-COMMISSION TO WS-RPT-TOTAL-COMM
+           WRITE REPORT-RECORD FROM WS-TOTALS-LINE
+           PERFORM BUILD-TIMESTAMP-LINE
+           WRITE REPORT-RECORD FROM WS-TIMESTAMP-LINE
+           CLOSE REPORT-FILE
+           CLOSE PAYROLL-FILE
+           DISPLAY 'FIN DU PROGRAMME COMMPAY'
+           DISPLAY 'TOTAL VENDEURS TRAITES: ' WS-EMPLOYEES-PROCESSED
+           .
+
+      *****************************************************************
+      * CONSTRUCTION DE LA LIGNE TIMESTAMP                            *
+      *****************************************************************
+       BUILD-TIMESTAMP-LINE.
+           MOVE SPACES TO WS-TIMESTAMP-LINE
+           STRING 'HORODATAGE: '
+                  FUNCTION CURRENT-DATE(1:4) '-'
+                  FUNCTION CURRENT-DATE(5:2) '-'
+                  FUNCTION CURRENT-DATE(7:2) ' '
+                  FUNCTION CURRENT-DATE(9:2) ':'
+                  FUNCTION CURRENT-DATE(11:2) ':'
+                  FUNCTION CURRENT-DATE(13:2)
+              DELIMITED BY SIZE
+              INTO WS-TIMESTAMP-LINE
+           END-STRING
+           .
