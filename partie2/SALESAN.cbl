@@ -0,0 +1,388 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESAN.
+       AUTHOR. GROUPE3.
+      *****************************************************************
+      * PROGRAMME : ANALYSE DES VENTES (MEILLEURES VENTES / VENTES    *
+      *             LENTES)                                           *
+      * OBJECTIF  : SUR UNE PLAGE DE DATES DONNEE (CARTES SYSIN        *
+      *             FROM=AAAA-MM-JJ / TO=AAAA-MM-JJ, MEME CONVENTION   *
+      *             AAAA-MM-JJ QUE FORMATTED-DATE DANS IMPVENTS),      *
+      *             CLASSER LES PRODUITS PAR QUANTITE VENDUE CUMULEE   *
+      *             (API9.ITEMS JOINT A API9.ORDERS) SEPAREMENT POUR   *
+      *             CHAQUE REGION (SRC EU/AS), AFIN QUE LES ACHATS     *
+      *             AIENT UNE BASE CHIFFREE POUR DECIDER QUOI          *
+      *             RESTOCKER OU ARRETER.                              *
+      * ENTREE    : SYSIN (CARTES FROM=/TO= OBLIGATOIRES, TOPN=        *
+      *             FACULTATIVE), API9.ITEMS/API9.ORDERS EN BASE DB2   *
+      * SORTIE    : RAPPORT DE CLASSEMENT (FREPORT)                    *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN-FILE
+               ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SYSIN.
+
+           SELECT REPORT-FILE
+               ASSIGN TO FREPORT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSIN-FILE.
+       01  SYSIN-RECORD               PIC X(80).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      * VARIABLES DE CONTROLE DES FICHIERS
+       01  WS-FS-SYSIN                PIC XX VALUE SPACES.
+           88 WS-SYSIN-OK                   VALUE '00'.
+           88 WS-SYSIN-EOF                  VALUE '10'.
+       01  WS-FS-REPORT               PIC XX VALUE SPACES.
+           88 WS-REPORT-OK                  VALUE '00'.
+
+      * INDICATEUR DE FIN DE CURSEUR (PARTAGE PAR LES 4 CURSEURS,
+      * OUVERTS ET FERMES L'UN APRES L'AUTRE, JAMAIS SIMULTANEMENT)
+       01  WS-RANK-EOF-SW             PIC X  VALUE 'N'.
+           88 WS-RANK-EOF                   VALUE 'Y'.
+
+      * PLAGE DE DATES (CARTES SYSIN FROM=/TO=, OBLIGATOIRES) ET
+      * NOMBRE DE LIGNES DE CLASSEMENT PAR SECTION (CARTE TOPN=,
+      * FACULTATIVE, 10 PAR DEFAUT)
+       01  WS-FROM-DATE               PIC X(10) VALUE SPACES.
+       01  WS-TO-DATE                 PIC X(10) VALUE SPACES.
+       01  WS-TOP-N                   PIC 9(3)  VALUE 10.
+       01  WS-SI-NUM-TEST             PIC 9(3).
+
+      * RANG COURANT DANS LA SECTION EN COURS DE PRODUCTION, ET TITRE
+      * DE LA SECTION A ECRIRE PAR PRODUCE-RANKING
+       01  WS-RANK-NO                 PIC 9(3)  VALUE ZERO.
+       01  WS-SECTION-TITLE           PIC X(40) VALUE SPACES.
+
+      * COMPTEURS
+       01  WS-COUNTERS.
+           05 WS-LINES-WRITTEN        PIC 9(5)  VALUE ZERO.
+
+      * MESSAGES DE RAPPORT
+       01  WS-REPORT-LINES.
+           05 WS-HEADER-LINE          PIC X(132)    VALUE
+                 'ANALYSE DES VENTES - MEILLEURES/VENTES LENTES'.
+           05 WS-RANGE-LINE.
+              10 FILLER               PIC X(19)     VALUE
+                 'PERIODE ANALYSEE : '.
+              10 WS-RPT-FROM          PIC X(10).
+              10 FILLER               PIC X(4)      VALUE ' AU '.
+              10 WS-RPT-TO            PIC X(10).
+           05 WS-SEPARATOR-LINE       PIC X(132)    VALUE ALL '-'.
+           05 WS-SECTION-LINE.
+              10 WS-RPT-SECTION-TXT   PIC X(40).
+           05 WS-COLUMN-LINE          PIC X(132)    VALUE
+                 'RANG  PRODUIT  QUANTITE VENDUE   MONTANT VENDU'.
+           05 WS-NONE-LINE            PIC X(132)    VALUE
+                 '   AUCUNE VENTE SUR LA PERIODE POUR CETTE SECTION'.
+           05 WS-DETAIL-LINE.
+              10 FILLER               PIC X(1)      VALUE SPACES.
+              10 WS-RPT-RANK          PIC ZZ9.
+              10 FILLER               PIC X(2)      VALUE SPACES.
+              10 WS-RPT-PNO           PIC X(3).
+              10 FILLER               PIC X(6)      VALUE SPACES.
+              10 WS-RPT-QTY           PIC ZZZ,ZZ9.
+              10 FILLER               PIC X(6)      VALUE SPACES.
+              10 WS-RPT-AMOUNT        PIC Z(7)9,99.
+           05 WS-TIMESTAMP-LINE       PIC X(132).
+
+      * VARIABLES DB2
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * VARIABLES HOTES DB2 (SANS DECLARE SECTION)
+       01  H-FROM-DATE                PIC X(10).
+       01  H-TO-DATE                  PIC X(10).
+       01  H-RANK-PNO                 PIC XXX.
+       01  H-RANK-QTY                 PIC S9(7)     USAGE COMP-3.
+       01  H-RANK-AMT                 PIC S9(9)V99  USAGE COMP-3.
+
+      * DECLARATION DES CURSEURS : UN PAR COMBINAISON REGION/SENS DE
+      * CLASSEMENT, PLUTOT QU'UN CURSEUR PARAMETRE PAR SQL DYNAMIQUE,
+      * SUIVANT LA CONVENTION DEJA EN PLACE DANS IMPVENTS/ARCHVENT OU
+      * EU ET AS SONT TOUJOURS DEUX CHEMINS STATIQUES DISTINCTS
+           EXEC SQL
+               DECLARE BEST-EU-CURSOR CURSOR FOR
+               SELECT I.P_NO, SUM(I.QUANTITY), SUM(I.QUANTITY * I.PRICE)
+                 FROM API9.ITEMS I, API9.ORDERS O
+                WHERE I.O_NO = O.O_NO
+                  AND O.SRC = 'EU'
+                  AND O.O_DATE BETWEEN :H-FROM-DATE AND :H-TO-DATE
+                GROUP BY I.P_NO
+                ORDER BY SUM(I.QUANTITY) DESC
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE SLOW-EU-CURSOR CURSOR FOR
+               SELECT I.P_NO, SUM(I.QUANTITY), SUM(I.QUANTITY * I.PRICE)
+                 FROM API9.ITEMS I, API9.ORDERS O
+                WHERE I.O_NO = O.O_NO
+                  AND O.SRC = 'EU'
+                  AND O.O_DATE BETWEEN :H-FROM-DATE AND :H-TO-DATE
+                GROUP BY I.P_NO
+                ORDER BY SUM(I.QUANTITY) ASC
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE BEST-AS-CURSOR CURSOR FOR
+               SELECT I.P_NO, SUM(I.QUANTITY), SUM(I.QUANTITY * I.PRICE)
+                 FROM API9.ITEMS I, API9.ORDERS O
+                WHERE I.O_NO = O.O_NO
+                  AND O.SRC = 'AS'
+                  AND O.O_DATE BETWEEN :H-FROM-DATE AND :H-TO-DATE
+                GROUP BY I.P_NO
+                ORDER BY SUM(I.QUANTITY) DESC
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE SLOW-AS-CURSOR CURSOR FOR
+               SELECT I.P_NO, SUM(I.QUANTITY), SUM(I.QUANTITY * I.PRICE)
+                 FROM API9.ITEMS I, API9.ORDERS O
+                WHERE I.O_NO = O.O_NO
+                  AND O.SRC = 'AS'
+                  AND O.O_DATE BETWEEN :H-FROM-DATE AND :H-TO-DATE
+                GROUP BY I.P_NO
+                ORDER BY SUM(I.QUANTITY) ASC
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * PROGRAMME PRINCIPAL                                           *
+      *****************************************************************
+           PERFORM INITIALIZATION
+           MOVE 'MEILLEURES VENTES - REGION EU' TO WS-SECTION-TITLE
+           PERFORM PRODUCE-RANKING
+           PERFORM RUN-BEST-EU
+           MOVE 'VENTES LENTES - REGION EU' TO WS-SECTION-TITLE
+           PERFORM PRODUCE-RANKING
+           PERFORM RUN-SLOW-EU
+           MOVE 'MEILLEURES VENTES - REGION AS' TO WS-SECTION-TITLE
+           PERFORM PRODUCE-RANKING
+           PERFORM RUN-BEST-AS
+           MOVE 'VENTES LENTES - REGION AS' TO WS-SECTION-TITLE
+           PERFORM PRODUCE-RANKING
+           PERFORM RUN-SLOW-AS
+           PERFORM FINALIZATION
+           GOBACK.
+
+       INITIALIZATION.
+           DISPLAY 'DEBUT DU PROGRAMME SALESAN'
+           PERFORM READ-SYSIN-CARDS
+           IF WS-FROM-DATE = SPACES OR WS-TO-DATE = SPACES
+              DISPLAY 'CARTES SYSIN FROM=AAAA-MM-JJ ET TO=AAAA-MM-JJ '
+                      'OBLIGATOIRES, ARRET DU PROGRAMME'
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF
+           MOVE WS-FROM-DATE TO H-FROM-DATE
+           MOVE WS-TO-DATE   TO H-TO-DATE
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-REPORT-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER RAPPORT: ' WS-FS-REPORT
+              MOVE 12 TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           WRITE REPORT-RECORD FROM WS-HEADER-LINE
+           MOVE WS-FROM-DATE TO WS-RPT-FROM
+           MOVE WS-TO-DATE   TO WS-RPT-TO
+           WRITE REPORT-RECORD FROM WS-RANGE-LINE
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           .
+
+      *****************************************************************
+      * LECTURE DES CARTES SYSIN FROM=/TO=/TOPN=                      *
+      *****************************************************************
+       READ-SYSIN-CARDS.
+           OPEN INPUT SYSIN-FILE
+           IF WS-SYSIN-OK
+              PERFORM UNTIL WS-SYSIN-EOF
+                 READ SYSIN-FILE
+                    AT END MOVE '10' TO WS-FS-SYSIN
+                    NOT AT END PERFORM PROCESS-SYSIN-CARD
+                 END-READ
+              END-PERFORM
+              CLOSE SYSIN-FILE
+           END-IF
+           .
+
+       PROCESS-SYSIN-CARD.
+           EVALUATE TRUE
+              WHEN SYSIN-RECORD(1:5) = 'FROM='
+                 MOVE SYSIN-RECORD(6:10) TO WS-FROM-DATE
+              WHEN SYSIN-RECORD(1:3) = 'TO='
+                 MOVE SYSIN-RECORD(4:10) TO WS-TO-DATE
+              WHEN SYSIN-RECORD(1:5) = 'TOPN='
+                 IF SYSIN-RECORD(6:3) IS NUMERIC
+                    MOVE SYSIN-RECORD(6:3) TO WS-SI-NUM-TEST
+                    IF WS-SI-NUM-TEST > 0
+                       MOVE WS-SI-NUM-TEST TO WS-TOP-N
+                    END-IF
+                 END-IF
+           END-EVALUATE
+           .
+
+      *****************************************************************
+      * ECRITURE DE L'EN-TETE D'UNE SECTION DE CLASSEMENT             *
+      *****************************************************************
+       PRODUCE-RANKING.
+           MOVE ZERO TO WS-RANK-NO
+           MOVE SPACES TO WS-SECTION-LINE
+           MOVE WS-SECTION-TITLE TO WS-RPT-SECTION-TXT
+           WRITE REPORT-RECORD FROM WS-SECTION-LINE
+           WRITE REPORT-RECORD FROM WS-COLUMN-LINE
+           .
+
+       RUN-BEST-EU.
+           MOVE 'N' TO WS-RANK-EOF-SW
+           EXEC SQL OPEN BEST-EU-CURSOR END-EXEC
+           PERFORM FETCH-AND-LIST-BEST-EU
+           PERFORM UNTIL WS-RANK-EOF OR WS-RANK-NO >= WS-TOP-N
+                   PERFORM WRITE-RANK-LINE
+                   PERFORM FETCH-AND-LIST-BEST-EU
+           END-PERFORM
+           EXEC SQL CLOSE BEST-EU-CURSOR END-EXEC
+           PERFORM WRITE-NONE-IF-EMPTY
+           .
+
+       FETCH-AND-LIST-BEST-EU.
+           EXEC SQL
+               FETCH BEST-EU-CURSOR
+                INTO :H-RANK-PNO, :H-RANK-QTY, :H-RANK-AMT
+           END-EXEC
+           PERFORM CHECK-FETCH-STATUS
+           .
+
+       RUN-SLOW-EU.
+           MOVE 'N' TO WS-RANK-EOF-SW
+           EXEC SQL OPEN SLOW-EU-CURSOR END-EXEC
+           PERFORM FETCH-AND-LIST-SLOW-EU
+           PERFORM UNTIL WS-RANK-EOF OR WS-RANK-NO >= WS-TOP-N
+                   PERFORM WRITE-RANK-LINE
+                   PERFORM FETCH-AND-LIST-SLOW-EU
+           END-PERFORM
+           EXEC SQL CLOSE SLOW-EU-CURSOR END-EXEC
+           PERFORM WRITE-NONE-IF-EMPTY
+           .
+
+       FETCH-AND-LIST-SLOW-EU.
+           EXEC SQL
+               FETCH SLOW-EU-CURSOR
+                INTO :H-RANK-PNO, :H-RANK-QTY, :H-RANK-AMT
+           END-EXEC
+           PERFORM CHECK-FETCH-STATUS
+           .
+
+       RUN-BEST-AS.
+           MOVE 'N' TO WS-RANK-EOF-SW
+           EXEC SQL OPEN BEST-AS-CURSOR END-EXEC
+           PERFORM FETCH-AND-LIST-BEST-AS
+           PERFORM UNTIL WS-RANK-EOF OR WS-RANK-NO >= WS-TOP-N
+                   PERFORM WRITE-RANK-LINE
+                   PERFORM FETCH-AND-LIST-BEST-AS
+           END-PERFORM
+           EXEC SQL CLOSE BEST-AS-CURSOR END-EXEC
+           PERFORM WRITE-NONE-IF-EMPTY
+           .
+
+       FETCH-AND-LIST-BEST-AS.
+           EXEC SQL
+               FETCH BEST-AS-CURSOR
+                INTO :H-RANK-PNO, :H-RANK-QTY, :H-RANK-AMT
+           END-EXEC
+           PERFORM CHECK-FETCH-STATUS
+           .
+
+       RUN-SLOW-AS.
+           MOVE 'N' TO WS-RANK-EOF-SW
+           EXEC SQL OPEN SLOW-AS-CURSOR END-EXEC
+           PERFORM FETCH-AND-LIST-SLOW-AS
+           PERFORM UNTIL WS-RANK-EOF OR WS-RANK-NO >= WS-TOP-N
+                   PERFORM WRITE-RANK-LINE
+                   PERFORM FETCH-AND-LIST-SLOW-AS
+           END-PERFORM
+           EXEC SQL CLOSE SLOW-AS-CURSOR END-EXEC
+           PERFORM WRITE-NONE-IF-EMPTY
+           .
+
+       FETCH-AND-LIST-SLOW-AS.
+           EXEC SQL
+               FETCH SLOW-AS-CURSOR
+                INTO :H-RANK-PNO, :H-RANK-QTY, :H-RANK-AMT
+           END-EXEC
+           PERFORM CHECK-FETCH-STATUS
+           .
+
+      *****************************************************************
+      * TRADUCTION COMMUNE DU SQLCODE APRES UN FETCH DE CLASSEMENT    *
+      *****************************************************************
+       CHECK-FETCH-STATUS.
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-RANK-EOF-SW
+              IF SQLCODE NOT = 100
+                 DISPLAY 'ERREUR FETCH CURSEUR DE CLASSEMENT, SQLCODE: '
+                         SQLCODE
+              END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * ECRITURE D'UNE LIGNE DE CLASSEMENT                            *
+      *****************************************************************
+       WRITE-RANK-LINE.
+           ADD 1 TO WS-RANK-NO
+           MOVE WS-RANK-NO   TO WS-RPT-RANK
+           MOVE H-RANK-PNO   TO WS-RPT-PNO
+           MOVE H-RANK-QTY   TO WS-RPT-QTY
+           MOVE H-RANK-AMT   TO WS-RPT-AMOUNT
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINES-WRITTEN
+           .
+
+      *****************************************************************
+      * LIGNE "AUCUNE VENTE" SI LA SECTION N'A PRODUIT AUCUNE LIGNE   *
+      *****************************************************************
+       WRITE-NONE-IF-EMPTY.
+           IF WS-RANK-NO = ZERO
+              WRITE REPORT-RECORD FROM WS-NONE-LINE
+           END-IF
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           .
+
+       FINALIZATION.
+           PERFORM BUILD-TIMESTAMP-LINE
+           WRITE REPORT-RECORD FROM WS-TIMESTAMP-LINE
+           CLOSE REPORT-FILE
+           DISPLAY 'FIN DU PROGRAMME SALESAN'
+           DISPLAY 'TOTAL LIGNES DE CLASSEMENT ECRITES: '
+                   WS-LINES-WRITTEN
+           .
+
+      *****************************************************************
+      * CONSTRUCTION DE LA LIGNE TIMESTAMP                            *
+      *****************************************************************
+       BUILD-TIMESTAMP-LINE.
+           MOVE SPACES TO WS-TIMESTAMP-LINE
+           STRING 'HORODATAGE: '
+                  FUNCTION CURRENT-DATE(1:4) '-'
+                  FUNCTION CURRENT-DATE(5:2) '-'
+                  FUNCTION CURRENT-DATE(7:2) ' '
+                  FUNCTION CURRENT-DATE(9:2) ':'
+                  FUNCTION CURRENT-DATE(11:2) ':'
+                  FUNCTION CURRENT-DATE(13:2)
+              DELIMITED BY SIZE
+              INTO WS-TIMESTAMP-LINE
+           END-STRING
+           .
