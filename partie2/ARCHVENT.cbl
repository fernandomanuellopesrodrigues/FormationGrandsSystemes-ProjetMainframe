@@ -0,0 +1,418 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHVENT.
+       AUTHOR. GROUPE3.
+      *****************************************************************
+      * PROGRAMME : ARCHIVAGE DE FIN DE PERIODE DES VENTES            *
+      * OBJECTIF  : EXTRAIRE LES COMMANDES API9.ORDERS/API9.ITEMS     *
+      *             ANTERIEURES A UNE DATE DE COUPURE (CARTE SYSIN    *
+      *             CUTOFF=AAAA-MM-JJ) VERS DES FICHIERS HISTORIQUE   *
+      *             SEQUENTIELS, LES PURGER DE LA BASE, ET PRODUIRE   *
+      *             UN RAPPORT DE CE QUI A ETE ARCHIVE, POUR QUE LA   *
+      *             FENETRE NOCTURNE D'IMPVENTS NE CONTINUE PAS DE    *
+      *             CROITRE AVEC L'HISTORIQUE.                        *
+      * ENTREE    : SYSIN (CARTE CUTOFF=AAAA-MM-JJ OBLIGATOIRE)        *
+      * SORTIE    : FVORDHST / FVITMHST (HISTORIQUE), FREPORT          *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN-FILE
+               ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SYSIN.
+
+           SELECT REPORT-FILE
+               ASSIGN TO FREPORT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORT.
+
+           SELECT ORDHIST-FILE
+               ASSIGN TO FVORDHST
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ORDHST.
+
+           SELECT ITEMHIST-FILE
+               ASSIGN TO FVITMHST
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ITMHST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSIN-FILE.
+       01  SYSIN-RECORD               PIC X(80).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD              PIC X(132).
+
+      * UN ENREGISTREMENT PAR COMMANDE ARCHIVEE
+       FD  ORDHIST-FILE.
+       01  ORDHIST-RECORD.
+           05 OH-O-NO                 PIC 9(3).
+           05 FILLER                  PIC X(1)  VALUE SPACES.
+           05 OH-O-DATE               PIC X(10).
+           05 FILLER                  PIC X(1)  VALUE SPACES.
+           05 OH-S-NO                 PIC 9(2).
+           05 FILLER                  PIC X(1)  VALUE SPACES.
+           05 OH-C-NO                 PIC 9(4).
+
+      * UN ENREGISTREMENT PAR LIGNE DE COMMANDE ARCHIVEE
+       FD  ITEMHIST-FILE.
+       01  ITEMHIST-RECORD.
+           05 IH-O-NO                 PIC 9(3).
+           05 FILLER                  PIC X(1)  VALUE SPACES.
+           05 IH-P-NO                 PIC XXX.
+           05 FILLER                  PIC X(1)  VALUE SPACES.
+           05 IH-QTY                  PIC 9(5).
+           05 FILLER                  PIC X(1)  VALUE SPACES.
+           05 IH-PRICE                PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+
+      * VARIABLES DE CONTROLE DES FICHIERS
+       01  WS-FS-SYSIN                PIC XX VALUE SPACES.
+           88 WS-SYSIN-OK                   VALUE '00'.
+           88 WS-SYSIN-EOF                  VALUE '10'.
+       01  WS-FS-REPORT               PIC XX VALUE SPACES.
+           88 WS-REPORT-OK                  VALUE '00'.
+       01  WS-FS-ORDHST               PIC XX VALUE SPACES.
+           88 WS-ORDHST-OK                  VALUE '00'.
+       01  WS-FS-ITMHST               PIC XX VALUE SPACES.
+           88 WS-ITMHST-OK                  VALUE '00'.
+
+      * INDICATEURS DE FIN DE CURSEUR
+       01  WS-ORDER-EOF-SW            PIC X  VALUE 'N'.
+           88 WS-ORDER-EOF                  VALUE 'Y'.
+       01  WS-ITEM-EOF-SW             PIC X  VALUE 'N'.
+           88 WS-ITEM-EOF                    VALUE 'Y'.
+
+      * DATE DE COUPURE (CARTE SYSIN CUTOFF=AAAA-MM-JJ, OBLIGATOIRE) ;
+      * MEME CONVENTION AAAA-MM-JJ QUE FORMATTED-DATE DANS IMPVENTS
+       01  WS-CUTOFF-DATE             PIC X(10) VALUE SPACES.
+
+      * ACCUMULATEURS DE LA COMMANDE COURANTE ET COMPTEURS GLOBAUX
+       01  WS-ORDER-AMOUNT            PIC S9(9)V99  VALUE ZERO.
+       01  WS-LINE-AMOUNT             PIC S9(9)V99  VALUE ZERO.
+       01  WS-COUNTERS.
+           05 WS-ORDERS-ARCHIVED      PIC 9(7)      VALUE ZERO.
+           05 WS-ITEMS-ARCHIVED       PIC 9(7)      VALUE ZERO.
+           05 WS-TOTAL-AMOUNT         PIC S9(11)V99 VALUE ZERO.
+       01  WS-COMMIT-COUNT            PIC 9(5)      VALUE ZERO.
+
+      * MESSAGES DE RAPPORT
+       01  WS-REPORT-LINES.
+           05 WS-HEADER-LINE          PIC X(132)    VALUE
+                 'ARCHIVAGE DE FIN DE PERIODE - VENTES (ORDERS/ITEMS)'.
+           05 WS-CUTOFF-LINE.
+              10 FILLER               PIC X(19)     VALUE
+                 'DATE DE COUPURE  : '.
+              10 WS-RPT-CUTOFF        PIC X(10).
+           05 WS-COLUMN-LINE          PIC X(132)    VALUE
+                 'COMMANDE  DATE        CLIENT  MONTANT ARCHIVE'.
+           05 WS-SEPARATOR-LINE       PIC X(132)    VALUE ALL '-'.
+           05 WS-DETAIL-LINE.
+              10 FILLER               PIC X(1)      VALUE SPACES.
+              10 WS-RPT-O-NO          PIC ZZ9.
+              10 FILLER               PIC X(2)      VALUE SPACES.
+              10 WS-RPT-O-DATE        PIC X(10).
+              10 FILLER               PIC X(2)      VALUE SPACES.
+              10 WS-RPT-C-NO          PIC Z(3)9.
+              10 FILLER               PIC X(2)      VALUE SPACES.
+              10 WS-RPT-AMOUNT        PIC -(7)9,99.
+           05 WS-SUMMARY-LINE.
+              10 FILLER               PIC X(22)     VALUE
+                 'TOTAL COMMANDES     : '.
+              10 WS-RPT-TOTAL-ORD     PIC ZZZ,ZZ9.
+              10 FILLER               PIC X(21)     VALUE
+                 ' - TOTAL LIGNES    : '.
+              10 WS-RPT-TOTAL-ITM     PIC ZZZ,ZZ9.
+           05 WS-AMOUNT-LINE.
+              10 FILLER               PIC X(23)     VALUE
+                 'MONTANT TOTAL ARCHIVE: '.
+              10 WS-RPT-TOTAL-AMT     PIC -(9)9,99.
+           05 WS-TIMESTAMP-LINE       PIC X(132).
+
+      * VARIABLES DB2
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * VARIABLES HOTES DB2 : MEMES LARGEURS QUE H-ORD/H-ITEM D'IMPVENTS
+      * POUR O-NO/O-DATE/S-NO/C-NO/I-P-NO ; I-QTY/I-PRICE SONT ICI PLUS
+      * LARGES (S9(5)/S9(7)V99 CONTRE S9(3)/S9(5)V99) POUR ABSORBER SANS
+      * TRONCATURE LE CUMUL DE PLUSIEURS ANNEES DE LIGNES ARCHIVEES
+       01  H-CUTOFF                   PIC X(10).
+       01  H-O-NO                     PIC 9(3).
+       01  H-O-DATE                   PIC X(10).
+       01  H-S-NO                     PIC 9(2).
+       01  H-C-NO                     PIC 9(4).
+       01  H-I-P-NO                   PIC XXX.
+       01  H-I-QTY                    PIC S9(5)     USAGE COMP-3.
+       01  H-I-PRICE                  PIC S9(7)V99  USAGE COMP-3.
+
+      * DECLARATION DES CURSEURS
+           EXEC SQL
+               DECLARE ORD-CURSOR CURSOR FOR
+               SELECT O_NO, O_DATE, S_NO, C_NO
+                 FROM API9.ORDERS
+                WHERE O_DATE < :H-CUTOFF
+                ORDER BY O_NO
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE ITEM-CURSOR CURSOR FOR
+               SELECT P_NO, QUANTITY, PRICE
+                 FROM API9.ITEMS
+                WHERE O_NO = :H-O-NO
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * PROGRAMME PRINCIPAL                                           *
+      *****************************************************************
+           PERFORM INITIALIZATION
+           PERFORM PROCESS-ORDERS
+           PERFORM FINALIZATION
+           GOBACK.
+
+      *****************************************************************
+      * INITIALISATION                                               *
+      *****************************************************************
+       INITIALIZATION.
+           DISPLAY 'DEBUT DU PROGRAMME ARCHVENT'
+           PERFORM READ-CUTOFF-CARD
+           IF WS-CUTOFF-DATE = SPACES
+              DISPLAY 'CARTE SYSIN CUTOFF=AAAA-MM-JJ OBLIGATOIRE, '
+                      'ARRET DU PROGRAMME'
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF
+           MOVE WS-CUTOFF-DATE TO H-CUTOFF
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-REPORT-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER RAPPORT: '
+                      WS-FS-REPORT
+              MOVE 12 TO RETURN-CODE
+              GOBACK
+           END-IF
+           OPEN OUTPUT ORDHIST-FILE
+           OPEN OUTPUT ITEMHIST-FILE
+
+           WRITE REPORT-RECORD FROM WS-HEADER-LINE
+           MOVE WS-CUTOFF-DATE TO WS-RPT-CUTOFF
+           WRITE REPORT-RECORD FROM WS-CUTOFF-LINE
+           WRITE REPORT-RECORD FROM WS-COLUMN-LINE
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+
+           EXEC SQL OPEN ORD-CURSOR END-EXEC
+           .
+
+      *****************************************************************
+      * LECTURE DE LA CARTE SYSIN CUTOFF=AAAA-MM-JJ                   *
+      *****************************************************************
+       READ-CUTOFF-CARD.
+           MOVE SPACES TO WS-CUTOFF-DATE
+           OPEN INPUT SYSIN-FILE
+           IF WS-SYSIN-OK
+              PERFORM UNTIL WS-SYSIN-EOF
+                 READ SYSIN-FILE
+                    AT END MOVE '10' TO WS-FS-SYSIN
+                    NOT AT END PERFORM PROCESS-SYSIN-CARD
+                 END-READ
+              END-PERFORM
+              CLOSE SYSIN-FILE
+           END-IF
+           .
+
+       PROCESS-SYSIN-CARD.
+           IF SYSIN-RECORD(1:7) = 'CUTOFF='
+              MOVE SYSIN-RECORD(8:10) TO WS-CUTOFF-DATE
+           END-IF
+           .
+
+      *****************************************************************
+      * PARCOURS DES COMMANDES ANTERIEURES A LA DATE DE COUPURE      *
+      *****************************************************************
+       PROCESS-ORDERS.
+           PERFORM READ-NEXT-ORDER
+           PERFORM UNTIL WS-ORDER-EOF
+                   PERFORM ARCHIVE-ORDER-ITEMS
+                   PERFORM WRITE-ORDER-HISTORY
+                   PERFORM DELETE-ORDER
+                   PERFORM WRITE-DETAIL-LINE
+                   ADD 1 TO WS-ORDERS-ARCHIVED
+                   PERFORM CHECK-COMMIT
+                   PERFORM READ-NEXT-ORDER
+           END-PERFORM
+           EXEC SQL CLOSE ORD-CURSOR END-EXEC
+           .
+
+      *****************************************************************
+      * LECTURE DE LA COMMANDE SUIVANTE A ARCHIVER                   *
+      *****************************************************************
+       READ-NEXT-ORDER.
+           EXEC SQL
+               FETCH ORD-CURSOR
+                INTO :H-O-NO, :H-O-DATE, :H-S-NO, :H-C-NO
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-ORDER-EOF-SW
+              IF SQLCODE NOT = 100
+                 DISPLAY 'ERREUR FETCH ORD-CURSOR, SQLCODE: ' SQLCODE
+              END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * ARCHIVAGE ET PURGE DES LIGNES DE LA COMMANDE COURANTE         *
+      *****************************************************************
+       ARCHIVE-ORDER-ITEMS.
+           MOVE ZERO TO WS-ORDER-AMOUNT
+           MOVE 'N' TO WS-ITEM-EOF-SW
+           EXEC SQL OPEN ITEM-CURSOR END-EXEC
+           PERFORM READ-NEXT-ITEM
+           PERFORM UNTIL WS-ITEM-EOF
+                   PERFORM WRITE-ITEM-HISTORY
+                   COMPUTE WS-LINE-AMOUNT = H-I-QTY * H-I-PRICE
+                   ADD WS-LINE-AMOUNT TO WS-ORDER-AMOUNT
+                   ADD 1 TO WS-ITEMS-ARCHIVED
+                   PERFORM DELETE-ITEM
+                   PERFORM READ-NEXT-ITEM
+           END-PERFORM
+           EXEC SQL CLOSE ITEM-CURSOR END-EXEC
+           ADD WS-ORDER-AMOUNT TO WS-TOTAL-AMOUNT
+           .
+
+      *****************************************************************
+      * LECTURE DE LA LIGNE SUIVANTE DE LA COMMANDE COURANTE          *
+      *****************************************************************
+       READ-NEXT-ITEM.
+           EXEC SQL
+               FETCH ITEM-CURSOR
+                INTO :H-I-P-NO, :H-I-QTY, :H-I-PRICE
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-ITEM-EOF-SW
+              IF SQLCODE NOT = 100
+                 DISPLAY 'ERREUR FETCH ITEM-CURSOR, SQLCODE: ' SQLCODE
+              END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * ECRITURE DE L'HISTORIQUE D'UNE LIGNE DE COMMANDE              *
+      *****************************************************************
+       WRITE-ITEM-HISTORY.
+           MOVE H-O-NO   TO IH-O-NO
+           MOVE H-I-P-NO TO IH-P-NO
+           MOVE H-I-QTY  TO IH-QTY
+           MOVE H-I-PRICE TO IH-PRICE
+           WRITE ITEMHIST-RECORD
+           .
+
+      *****************************************************************
+      * PURGE D'UNE LIGNE DE COMMANDE EN BASE                        *
+      *****************************************************************
+       DELETE-ITEM.
+           EXEC SQL
+               DELETE FROM API9.ITEMS
+                WHERE O_NO = :H-O-NO
+                  AND P_NO = :H-I-P-NO
+           END-EXEC
+           .
+
+      *****************************************************************
+      * ECRITURE DE L'HISTORIQUE D'UNE COMMANDE                      *
+      *****************************************************************
+       WRITE-ORDER-HISTORY.
+           MOVE H-O-NO   TO OH-O-NO
+           MOVE H-O-DATE TO OH-O-DATE
+           MOVE H-S-NO   TO OH-S-NO
+           MOVE H-C-NO   TO OH-C-NO
+           WRITE ORDHIST-RECORD
+           .
+
+      *****************************************************************
+      * PURGE D'UNE COMMANDE EN BASE                                 *
+      *****************************************************************
+       DELETE-ORDER.
+           EXEC SQL
+               DELETE FROM API9.ORDERS
+                WHERE O_NO = :H-O-NO
+           END-EXEC
+           .
+
+      *****************************************************************
+      * ECRITURE LIGNE DE DETAIL RAPPORT                             *
+      *****************************************************************
+       WRITE-DETAIL-LINE.
+           MOVE H-O-NO         TO WS-RPT-O-NO
+           MOVE H-O-DATE       TO WS-RPT-O-DATE
+           MOVE H-C-NO         TO WS-RPT-C-NO
+           MOVE WS-ORDER-AMOUNT TO WS-RPT-AMOUNT
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           .
+
+      *****************************************************************
+      * COMMIT PERIODIQUE TOUS LES 100 COMMANDES ARCHIVEES            *
+      *****************************************************************
+       CHECK-COMMIT.
+           ADD 1 TO WS-COMMIT-COUNT
+           IF WS-COMMIT-COUNT >= 100
+              EXEC SQL COMMIT END-EXEC
+              MOVE 0 TO WS-COMMIT-COUNT
+           END-IF
+           .
+
+      *****************************************************************
+      * FINALISATION                                                 *
+      *****************************************************************
+       FINALIZATION.
+           EXEC SQL COMMIT END-EXEC
+           PERFORM WRITE-SUMMARY
+           CLOSE REPORT-FILE
+           CLOSE ORDHIST-FILE
+           CLOSE ITEMHIST-FILE
+           DISPLAY 'FIN DU PROGRAMME ARCHVENT'
+           DISPLAY 'COMMANDES ARCHIVEES: ' WS-ORDERS-ARCHIVED
+           DISPLAY 'LIGNES ARCHIVEES   : ' WS-ITEMS-ARCHIVED
+           .
+
+      *****************************************************************
+      * ECRITURE DU RESUME                                           *
+      *****************************************************************
+       WRITE-SUMMARY.
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           MOVE WS-ORDERS-ARCHIVED TO WS-RPT-TOTAL-ORD
+           MOVE WS-ITEMS-ARCHIVED  TO WS-RPT-TOTAL-ITM
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           MOVE WS-TOTAL-AMOUNT TO WS-RPT-TOTAL-AMT
+           WRITE REPORT-RECORD FROM WS-AMOUNT-LINE
+           PERFORM BUILD-TIMESTAMP-LINE
+           WRITE REPORT-RECORD FROM WS-TIMESTAMP-LINE
+           .
+
+      *****************************************************************
+      * CONSTRUCTION DE LA LIGNE TIMESTAMP                           *
+      *****************************************************************
+       BUILD-TIMESTAMP-LINE.
+           MOVE SPACES TO WS-TIMESTAMP-LINE
+           STRING 'HORODATAGE: '
+                  FUNCTION CURRENT-DATE(1:4)
+                  '-'
+                  FUNCTION CURRENT-DATE(5:2)
+                  '-'
+                  FUNCTION CURRENT-DATE(7:2)
+                  ' '
+                  FUNCTION CURRENT-DATE(9:2)
+                  ':'
+                  FUNCTION CURRENT-DATE(11:2)
+                  ':'
+                  FUNCTION CURRENT-DATE(13:2)
+              DELIMITED BY SIZE
+              INTO WS-TIMESTAMP-LINE
+           END-STRING
+           .
