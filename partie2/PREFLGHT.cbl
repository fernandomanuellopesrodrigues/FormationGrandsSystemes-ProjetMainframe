@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PREFLGHT.
+       AUTHOR. GROUPE3.
+      *****************************************************************
+      * PROGRAMME : CONTROLE PREALABLE DE LA CHAINE IMPPRODS/IMPVENTS *
+      * OBJECTIF  : IMPVENTS DEPEND DU CATALOGUE PRODUITS CHARGE PAR   *
+      *             IMPPRODS (API7.PRODUCTS), MAIS RIEN NE GARANTIT    *
+      *             AUJOURD'HUI QUE IMPPRODS S'EST TERMINE CORRECTEMENT*
+      *             AVANT LE DEMARRAGE D'IMPVENTS. CE PROGRAMME LIT LE *
+      *             FICHIER DE NOTIFICATION DE FIN DE TRAITEMENT ECRIT *
+      *             PAR IMPPRODS (WRITE-NOTIFY, FPRNOTE) ET REFUSE DE  *
+      *             LAISSER DEMARRER IMPVENTS (RETURN-CODE NON NUL) SI *
+      *             CE FICHIER EST ABSENT, S'IL NE CONCERNE PAS        *
+      *             IMPPRODS, S'IL SIGNALE UN STATUT AUTRE QUE 'OK', OU*
+      *             SI AUCUN PRODUIT N'A ETE CHARGE.                   *
+      * ENTREE    : FPRNOTE (NOTIFICATION DE FIN DE TRAITEMENT ECRITE  *
+      *             PAR IMPPRODS)                                     *
+      * SORTIE    : RETURN-CODE (0 = IMPVENTS PEUT DEMARRER, NON NUL = *
+      *             CHARGEMENT PRODUITS INCOMPLET, IMPVENTS NE DOIT    *
+      *             PAS ETRE LANCE)                                   *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTIFY-FILE
+               ASSIGN TO FPRNOTE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-NT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * MEME DISPOSITION QUE NOTIFY-RECORD DANS IMPPRODS (CF.
+      * WRITE-NOTIFY) : AUCUN COPYBOOK PARTAGE ENTRE PROGRAMMES DE LOT
+      * DANS CE PROJET, LA DISPOSITION EST DONC DUPLIQUEE ICI
+       FD  NOTIFY-FILE.
+       01 NOTIFY-RECORD.
+          05 NT-PROGRAM           PIC X(8).
+          05 FILLER               PIC X(1)   VALUE SPACES.
+          05 NT-STATUS-CODE       PIC X(4).
+          05 FILLER               PIC X(1)   VALUE SPACES.
+          05 NT-RECORDS-READ      PIC 9(7).
+          05 FILLER               PIC X(1)   VALUE SPACES.
+          05 NT-RECORDS-OK        PIC 9(7).
+          05 FILLER               PIC X(1)   VALUE SPACES.
+          05 NT-RECORDS-ERROR     PIC 9(7).
+          05 FILLER               PIC X(1)   VALUE SPACES.
+          05 NT-TIMESTAMP         PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+      * VARIABLES DE CONTROLE DU FICHIER
+       01 WS-NT-STATUS            PIC XX         VALUE SPACES.
+          88 WS-NT-OK                            VALUE '00'.
+          88 WS-NT-EOF                           VALUE '10'.
+
+      * INDICATEUR : UNE NOTIFICATION IMPPRODS EXPLOITABLE A-T-ELLE ETE
+      * TROUVEE DANS LE FICHIER ?
+       01 WS-FOUND-SW             PIC X          VALUE 'N'.
+          88 WS-NOTIFICATION-FOUND               VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * PROGRAMME PRINCIPAL                                           *
+      *****************************************************************
+           DISPLAY 'DEBUT DU PROGRAMME PREFLGHT'
+           PERFORM READ-NOTIFICATION
+           PERFORM EVALUATE-NOTIFICATION
+           DISPLAY 'FIN DU PROGRAMME PREFLGHT'
+           GOBACK.
+
+      *****************************************************************
+      * LECTURE DE LA NOTIFICATION DE FIN DE TRAITEMENT D'IMPPRODS     *
+      *****************************************************************
+       READ-NOTIFICATION.
+           OPEN INPUT NOTIFY-FILE
+           IF NOT WS-NT-OK
+              DISPLAY 'FICHIER DE NOTIFICATION IMPPRODS INTROUVABLE '
+                      'OU ILLISIBLE: ' WS-NT-STATUS
+              EXIT PARAGRAPH
+           END-IF
+
+           READ NOTIFY-FILE
+              AT END
+                 MOVE '10' TO WS-NT-STATUS
+              NOT AT END
+                 IF NT-PROGRAM = 'IMPPRODS'
+                    MOVE 'Y' TO WS-FOUND-SW
+                 END-IF
+           END-READ
+           CLOSE NOTIFY-FILE
+           .
+
+      *****************************************************************
+      * DECISION : LE CHARGEMENT PRODUITS EST-IL SUFFISAMMENT PROPRE   *
+      * POUR AUTORISER LE DEMARRAGE D'IMPVENTS ?                       *
+      *****************************************************************
+       EVALUATE-NOTIFICATION.
+           IF NOT WS-NOTIFICATION-FOUND
+              DISPLAY 'AUCUNE NOTIFICATION IMPPRODS EXPLOITABLE, '
+                      'IMPPRODS N''A PROBABLEMENT PAS ETE EXECUTE'
+              DISPLAY 'REFUS DE DEMARRAGE D''IMPVENTS'
+              MOVE 16 TO RETURN-CODE
+              EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY 'DERNIERE EXECUTION IMPPRODS - STATUT: '
+                   NT-STATUS-CODE
+           DISPLAY 'DERNIERE EXECUTION IMPPRODS - LUS: '
+                   NT-RECORDS-READ ' CHARGES: ' NT-RECORDS-OK
+                   ' ERREURS: ' NT-RECORDS-ERROR
+           DISPLAY 'DERNIERE EXECUTION IMPPRODS - HORODATAGE: '
+                   NT-TIMESTAMP
+
+           IF NT-STATUS-CODE NOT = 'OK  '
+              DISPLAY 'IMPPRODS NE S''EST PAS TERMINE PROPREMENT, '
+                      'REFUS DE DEMARRAGE D''IMPVENTS'
+              MOVE 16 TO RETURN-CODE
+              EXIT PARAGRAPH
+           END-IF
+
+           IF NT-RECORDS-OK = ZERO
+              DISPLAY 'AUCUN PRODUIT CHARGE PAR IMPPRODS, REFUS DE '
+                      'DEMARRAGE D''IMPVENTS'
+              MOVE 16 TO RETURN-CODE
+              EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY 'CONTROLE PREALABLE OK, IMPVENTS PEUT DEMARRER'
+           MOVE 0 TO RETURN-CODE
+           .
