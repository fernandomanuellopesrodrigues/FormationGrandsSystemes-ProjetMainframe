@@ -29,6 +29,84 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FS-REPORT.
 
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO FVECKPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+
+      * POINTS DE CONTROLE SEPARES PAR SOURCE, SUR LE MEME PRINCIPE QUE
+      * BALDELTA-EU-FILE/BALDELTA-AS-FILE : UTILISES QUAND PARTITION=EU
+      * OU PARTITION=AS TRAITENT CHACUN LEUR FICHIER DANS UNE ETAPE DE
+      * JOB SEPAREE, POUR QU'UNE ETAPE N'ECRASE PAS LE POINT DE CONTROLE
+      * DE L'AUTRE (CHECKPOINT-FILE CI-DESSUS RESTE UTILISE QUAND LES
+      * DEUX SOURCES SONT TRAITEES DANS LA MEME ETAPE, SANS CONCURRENCE)
+           SELECT CHECKPOINT-EU-FILE
+               ASSIGN TO FVCKPEU
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPEU.
+
+           SELECT CHECKPOINT-AS-FILE
+               ASSIGN TO FVCKPAS
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPAS.
+
+      * IMAGE PARTAGEE DE WS-ORDER-SRC-TABLE (DETECTION DES COMMANDES
+      * EN DOUBLE ENTRE EU ET AS), CONTRAIREMENT AUX POINTS DE CONTROLE
+      * CI-DESSUS CE FICHIER N'EST JAMAIS SCINDE PAR SOURCE : C'EST
+      * PRECISEMENT PARCE QUE PARTITION=EU ET PARTITION=AS TOURNENT
+      * DANS DEUX ETAPES SEPAREES, CHACUNE AVEC SA PROPRE TABLE EN
+      * MEMOIRE REMISE A BLANC, QU'IL FAUT UN SUPPORT COMMUN AUX DEUX
+      * ETAPES POUR QUE LA DEUXIEME VOIE LES COMMANDES DEJA OUVERTES
+      * PAR LA PREMIERE
+           SELECT ORDSEEN-FILE
+               ASSIGN TO FVOSEEN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-OSEEN.
+
+           SELECT LAYOUT-FILE
+               ASSIGN TO FVELAY
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-LAYOUT.
+
+           SELECT BACKORDER-FILE
+               ASSIGN TO FVBACKO
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-BACKO.
+
+           SELECT SYSIN-FILE
+               ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SYSIN.
+
+      * MAJ CUSTOMERS.BALANCE DIFFEREE, UNE PAR SOURCE, UTILISEE QUAND
+      * PARTITION=EU OU PARTITION=AS TRAITENT CHACUN LEUR FICHIER DANS
+      * UNE ETAPE DE JOB SEPAREE (VOIR PROCESS-BALANCE-DELTAS)
+           SELECT BALDELTA-EU-FILE
+               ASSIGN TO FVBALEU
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-BALEU.
+
+           SELECT BALDELTA-AS-FILE
+               ASSIGN TO FVBALAS
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-BALAS.
+
+      * NOTIFICATION DE FIN DE TRAITEMENT (CF. WRITE-NOTIFY)
+           SELECT NOTIFY-FILE
+               ASSIGN TO FVENOTE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-NOTIFY.
+
        DATA DIVISION.
        FILE SECTION.
        FD  VENTESEU-FILE.
@@ -37,16 +115,196 @@
        01  VENTESAS-REC              PIC X(35).
        FD  REPORT-FILE.
        01  REPORT-REC                PIC X(132).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05 CK-EU-READ             PIC 9(7).
+           05 CK-AS-READ             PIC 9(7).
+           05 CK-TIMESTAMP           PIC X(20).
+       FD  CHECKPOINT-EU-FILE.
+       01  CHECKPOINT-EU-REC.
+           05 CK-EU-ONLY-READ        PIC 9(7).
+           05 CK-EU-ONLY-TIMESTAMP   PIC X(20).
+       FD  CHECKPOINT-AS-FILE.
+       01  CHECKPOINT-AS-REC.
+           05 CK-AS-ONLY-READ        PIC 9(7).
+           05 CK-AS-ONLY-TIMESTAMP   PIC X(20).
+       FD  ORDSEEN-FILE.
+       01  ORDSEEN-REC.
+           05 OS-ORDER-TABLE         PIC X(999).
+       FD  LAYOUT-FILE.
+       01  LAYOUT-REC                PIC X(80).
+       FD  BACKORDER-FILE.
+       01  BACKORDER-REC.
+           05 BO-ORDER-NO            PIC 999.
+           05 FILLER                 PIC X(1)  VALUE SPACES.
+           05 BO-PROD-NO             PIC XXX.
+           05 FILLER                 PIC X(1)  VALUE SPACES.
+           05 BO-QTY-ORDERED         PIC 9(5).
+           05 FILLER                 PIC X(1)  VALUE SPACES.
+           05 BO-QTY-BACKORDER       PIC 9(5).
+           05 FILLER                 PIC X(1)  VALUE SPACES.
+           05 BO-TIMESTAMP           PIC X(20).
+       FD  SYSIN-FILE.
+       01  SYSIN-REC                 PIC X(80).
+       FD  BALDELTA-EU-FILE.
+       01  BALDELTA-EU-REC.
+           05 BD-EU-CUST-NO          PIC 9(4).
+           05 FILLER                 PIC X(1)  VALUE SPACES.
+           05 BD-EU-DELTA            PIC S9(7)V99.
+           05 FILLER                 PIC X(1)  VALUE SPACES.
+           05 BD-EU-TIMESTAMP        PIC X(20).
+       FD  BALDELTA-AS-FILE.
+       01  BALDELTA-AS-REC.
+           05 BD-AS-CUST-NO          PIC 9(4).
+           05 FILLER                 PIC X(1)  VALUE SPACES.
+           05 BD-AS-DELTA            PIC S9(7)V99.
+           05 FILLER                 PIC X(1)  VALUE SPACES.
+           05 BD-AS-TIMESTAMP        PIC X(20).
+       FD  NOTIFY-FILE.
+       01  NOTIFY-REC.
+           05 NT-PROGRAM             PIC X(8).
+           05 FILLER                 PIC X(1)  VALUE SPACES.
+           05 NT-STATUS-CODE         PIC X(4).
+           05 FILLER                 PIC X(1)  VALUE SPACES.
+           05 NT-RECORDS-READ        PIC 9(7).
+           05 FILLER                 PIC X(1)  VALUE SPACES.
+           05 NT-RECORDS-OK          PIC 9(7).
+           05 FILLER                 PIC X(1)  VALUE SPACES.
+           05 NT-RECORDS-ERROR       PIC 9(7).
+           05 FILLER                 PIC X(1)  VALUE SPACES.
+           05 NT-TIMESTAMP           PIC X(20).
 
        WORKING-STORAGE SECTION.
        01  WS-FS-VENEU               PIC XX VALUE SPACES.
            88 WS-VENEU-OK                  VALUE '00'.
+           88 WS-VENEU-SHORT               VALUE '04'.
            88 WS-VENEU-EOF                 VALUE '10'.
        01  WS-FS-VENSAS              PIC XX VALUE SPACES.
            88 WS-VENSAS-OK                 VALUE '00'.
+           88 WS-VENSAS-SHORT              VALUE '04'.
            88 WS-VENSAS-EOF                VALUE '10'.
        01  WS-FS-REPORT              PIC XX VALUE SPACES.
            88 WS-REPORT-OK                 VALUE '00'.
+       01  WS-FS-CKPT                PIC XX VALUE SPACES.
+           88 WS-CKPT-OK                   VALUE '00'.
+       01  WS-FS-CKPEU               PIC XX VALUE SPACES.
+           88 WS-CKPEU-OK                  VALUE '00'.
+       01  WS-FS-CKPAS               PIC XX VALUE SPACES.
+           88 WS-CKPAS-OK                  VALUE '00'.
+       01  WS-FS-OSEEN               PIC XX VALUE SPACES.
+           88 WS-OSEEN-OK                  VALUE '00'.
+       01  WS-FS-LAYOUT              PIC XX VALUE SPACES.
+           88 WS-LAYOUT-OK                 VALUE '00'.
+           88 WS-LAYOUT-EOF                VALUE '10'.
+       01  WS-FS-BACKO               PIC XX VALUE SPACES.
+           88 WS-BACKO-OK                  VALUE '00'.
+       01  WS-FS-SYSIN               PIC XX VALUE SPACES.
+           88 WS-SYSIN-OK                  VALUE '00'.
+           88 WS-SYSIN-EOF                 VALUE '10'.
+       01  WS-FS-BALEU               PIC XX VALUE SPACES.
+           88 WS-BALEU-OK                  VALUE '00'.
+           88 WS-BALEU-EOF                 VALUE '10'.
+       01  WS-FS-BALAS               PIC XX VALUE SPACES.
+           88 WS-BALAS-OK                  VALUE '00'.
+           88 WS-BALAS-EOF                 VALUE '10'.
+       01  WS-FS-NOTIFY              PIC XX VALUE SPACES.
+           88 WS-NOTIFY-OK                 VALUE '00'.
+
+      * MODE D'EXECUTION (CARTE SYSIN FACULTATIVE MODE=xxx) :
+      * LOAD (PAR DEFAUT) = CHARGEMENT REEL ORDERS/ITEMS/CUSTOMERS
+      * VALIDATE = PASSE DE CONTROLE PREALABLE DES REFERENCES,
+      * AUCUNE ECRITURE ORDERS/ITEMS/CUSTOMERS/BACKORDER
+       01  WS-RUN-MODE               PIC X(8) VALUE 'LOAD'.
+           88 WS-MODE-VALIDATE             VALUE 'VALIDATE'.
+
+      * PARTITIONNEMENT FACULTATIF DU TRAITEMENT EU/AS (CARTE SYSIN
+      * PARTITION=xxx) ; VOIR LE COMMENTAIRE DE READ-RUN-MODE-CARD
+       01  WS-RUN-PARTITION          PIC X(8) VALUE 'BOTH'.
+           88 WS-PART-EU                    VALUE 'EU'.
+           88 WS-PART-AS                    VALUE 'AS'.
+           88 WS-PART-BOTH                  VALUE 'BOTH'.
+           88 WS-PART-BALANCE               VALUE 'BALANCE'.
+
+      * CONTROLE DE LOT : ENREGISTREMENT TRAILER FACULTATIF EN FIN DE
+      * VENTESEU/VENTESAS, REPERE PAR LE TYPE 'T' EN POSITION 1 (VOIR
+      * WS-REC-TYPE CI-DESSOUS) ; POSITIONS FIXES NNNNNNN(2-8) = NOMBRE
+      * DE LIGNES ATTENDU, NNNNNNNNN.NN(9-20) = SOMME DES MONTANTS DE
+      * COMMANDE ATTENDUE ; UNE TRANSMISSION AMONT TRONQUEE EST
+      * SIGNALEE EN ERREUR DANS LE RESUME PLUTOT QUE TRAITEE COMME
+      * UN LOT COMPLET
+       01  WS-CTL-TRAILER-SEEN       PIC X    VALUE 'N'.
+           88 WS-CTL-TRAILER-OK               VALUE 'Y'.
+       01  WS-CTL-EXP-COUNT          PIC 9(7) VALUE ZERO.
+       01  WS-CTL-EXP-AMOUNT         PIC 9(9)V99 VALUE ZERO.
+       01  WS-CTL-ACT-AMOUNT         PIC S9(9)V99 COMP-3 VALUE +0.
+       01  WS-CTL-LINE-AMT           PIC S9(7)V99 COMP-3 VALUE +0.
+       01  WS-CTL-COUNT-TXT          PIC X(7) VALUE SPACES.
+       01  WS-CTL-AMOUNT-TXT         PIC X(12) VALUE SPACES.
+       01  WS-CTL-MISMATCH           PIC X    VALUE 'N'.
+           88 WS-CTL-MISMATCH-YES             VALUE 'Y'.
+       01  WS-CTL-RPT-LINE.
+           05 FILLER                 PIC X(9)  VALUE 'CONTROLE '.
+           05 WS-CTL-R-SRC           PIC X(2).
+           05 FILLER                 PIC X(9)  VALUE ' ATTENDU '.
+           05 WS-CTL-R-EXP-CNT       PIC ZZ,ZZ9.
+           05 FILLER                 PIC X(3)  VALUE ' / '.
+           05 WS-CTL-R-EXP-AMT       PIC ZZZ,ZZ9.99.
+           05 FILLER                 PIC X(10) VALUE '  LU/CALC '.
+           05 WS-CTL-R-ACT-CNT       PIC ZZ,ZZ9.
+           05 FILLER                 PIC X(3)  VALUE ' / '.
+           05 WS-CTL-R-ACT-AMT       PIC ZZZ,ZZ9.99.
+           05 WS-CTL-R-STATUS        PIC X(25) VALUE SPACES.
+
+      * GESTION DES RUPTURES DE STOCK (BACKORDER)
+       01  WS-BACKORDER-FLAG         PIC X    VALUE 'N'.
+       01  WS-BACKORDER-QTY          PIC 9(5) VALUE 0.
+       01  CNT-BACKORDER             PIC 9(7) VALUE 0.
+
+      * TYPE D'ENREGISTREMENT (POSITION 1, TOUJOURS 1 CARACTERE) :
+      * 'H' = ENTETE, 'D' = DETAIL (LIGNE DE VENTE), 'R' = RETOUR/AVOIR
+      * (MEME LAYOUT QUE 'D', VOIR PROCESS-RETURN-LINE), 'T' = TRAILER
+      * DE CONTROLE (VOIR CHECK-BATCH-CONTROL) ; TOUTE AUTRE VALEUR
+      * (LIGNE VIERGE, COMMENTAIRE, LIGNE MAL FORMEE) EST IGNOREE
+      * PROPREMENT AU LIEU D'ETRE INTERPRETEE COMME UNE FAUSSE LIGNE
+       01  WS-REC-TYPE               PIC X    VALUE SPACE.
+           88 REC-TYPE-HEADER               VALUE 'H'.
+           88 REC-TYPE-DETAIL               VALUE 'D'.
+           88 REC-TYPE-RETURN               VALUE 'R'.
+           88 REC-TYPE-TRAILER              VALUE 'T'.
+
+      * DESCRIPTION CONFIGURABLE DU LAYOUT D'ENTREE (POSITION/LONGUEUR
+      * DE CHAQUE CHAMP DANS L'ENREGISTREMENT VENTESEU/VENTESAS,
+      * A PARTIR DE LA POSITION 2 PUISQUE LA POSITION 1 EST RESERVEE AU
+      * TYPE D'ENREGISTREMENT) ; VALEURS PAR DEFAUT = LAYOUT HISTORIQUE
+      * X(35), SURCHARGEABLE PAR LE FICHIER DE CONTROLE
+      * PROJET.VENTES.LAYOUT
+       01  WS-LAYOUT-DEF.
+           05 WS-LAY-ORDNO-POS       PIC 99 VALUE 02.
+           05 WS-LAY-ORDNO-LEN       PIC 99 VALUE 03.
+           05 WS-LAY-DATE-POS        PIC 99 VALUE 05.
+           05 WS-LAY-DATE-LEN        PIC 99 VALUE 10.
+           05 WS-LAY-EMP-POS         PIC 99 VALUE 15.
+           05 WS-LAY-EMP-LEN         PIC 99 VALUE 02.
+           05 WS-LAY-CUST-POS        PIC 99 VALUE 17.
+           05 WS-LAY-CUST-LEN        PIC 99 VALUE 04.
+           05 WS-LAY-PROD-POS        PIC 99 VALUE 21.
+           05 WS-LAY-PROD-LEN        PIC 99 VALUE 03.
+           05 WS-LAY-PRICE-POS       PIC 99 VALUE 24.
+           05 WS-LAY-PRICE-LEN       PIC 99 VALUE 05.
+           05 WS-LAY-QTY-POS         PIC 99 VALUE 29.
+           05 WS-LAY-QTY-LEN         PIC 99 VALUE 02.
+
+      * VARIABLES DE PARSING DU FICHIER DE CONTROLE DE LAYOUT
+       01  WS-LAY-FIELD              PIC X(10) VALUE SPACES.
+       01  WS-LAY-VALUE              PIC X(10) VALUE SPACES.
+       01  WS-LAY-POS-TXT            PIC X(2)  VALUE SPACES.
+       01  WS-LAY-LEN-TXT            PIC X(2)  VALUE SPACES.
+
+      * REDEMARRAGE/CHECKPOINT (POSITION PAR FICHIER SOURCE)
+       01  WS-RESTART-EU             PIC 9(7) VALUE 0.
+       01  WS-RESTART-AS             PIC 9(7) VALUE 0.
+       01  EU-READ-COUNT             PIC 9(7) VALUE 0.
+       01  AS-READ-COUNT             PIC 9(7) VALUE 0.
 
        01  WS-SRC                    PIC XX VALUE SPACES.
        01  WS-IN-REC                 PIC X(35) VALUE SPACES.
@@ -70,6 +328,15 @@
        01  PRICE-FORMATTED           PIC S9(5)V99 COMP-3 VALUE +0.
        01  CAT-PRICE                 PIC S9(5)V99 COMP-3 VALUE +0.
        01  LINE-AMOUNT               PIC S9(7)V99 COMP-3 VALUE +0.
+       01  TAX-AMOUNT                PIC S9(7)V99 COMP-3 VALUE +0.
+
+      * TAUX DE TVA APPLIQUE SELON LA SOURCE DE LA VENTE (WS-SRC) :
+      * LES VENTES EU SONT SOUMISES A LA TVA, LES VENTES AS (HORS UE)
+      * NE LE SONT PAS ; VOIR DETERMINE-VAT-RATE
+       01  WS-VAT-RATES.
+           05 WS-VAT-RATE-EU         PIC 9V9999 VALUE 0.2000.
+           05 WS-VAT-RATE-AS         PIC 9V9999 VALUE 0.0000.
+       01  WS-VAT-RATE               PIC 9V9999 VALUE ZERO.
 
       * Agrégation par commande
        01  CUR-ORDER-NO              PIC 9(3) VALUE 0.
@@ -80,13 +347,29 @@
        01  LINE-OK                   PIC X VALUE 'N'.
        01  ERR-MSG                   PIC X(60) VALUE SPACES.
 
+      * MESSAGE A ECRIRE SUR RPT-ERR PAR LOG-ERR ; LES APPELANTS
+      * MOVENT LE TEXTE ICI AVANT PERFORM LOG-ERR (PERFORM D'UN
+      * PARAGRAPHE NE PREND PAS DE CLAUSE USING EN COBOL)
+       01  WS-LOG-MSG                PIC X(60) VALUE SPACES.
+
        01  CNT-READ                  PIC 9(7) VALUE 0.
        01  CNT-OK                    PIC 9(7) VALUE 0.
        01  CNT-ERR                   PIC 9(7) VALUE 0.
        01  CNT-COMMIT                PIC 9(5) VALUE 0.
 
+      * RETOURS/AVOIRS (TYPE ENREGISTREMENT 'R', VOIR PROCESS-RETURN-
+      * LINE) : COMPTEUR ET MONTANT TOTAL REVERSE, RAPPORTES SUR LEUR
+      * PROPRE LIGNE DE RESUME (RPT-RETURN-SUM)
+       01  CNT-RETURN                PIC 9(7) VALUE 0.
+       01  TOTAL-RETURN-AMOUNT       PIC S9(9)V99 COMP-3 VALUE +0.
+
+      * INTERVALLE DE COMMIT CONFIGURABLE (CARTE SYSIN COMMIT=nnn,
+      * VOIR PROCESS-RUN-MODE-CARD) ; 100 PAR DEFAUT COMME AVANT
+       01  WS-COMMIT-INTERVAL        PIC 9(5) VALUE 100.
+
        01  RPT-HDR                   PIC X(132) VALUE
-           'IMPORT VENTES (EU/AS) → ORDERS / ITEMS + BALANCE (PAR COMMANDE)'.
+           'IMPORT VENTES (EU/AS) -> ORDERS / ITEMS + BALANCE (PAR
+      -    'COMMANDE)'.
        01  RPT-SEP                   PIC X(132) VALUE ALL '-'.
        01  RPT-OK.
            05 FILLER                 PIC X(4)  VALUE 'SRC:'.
@@ -103,7 +386,23 @@
            05 R-QTY                  PIC ZZ9.
            05 FILLER                 PIC X(9)  VALUE ' PRICE='.
            05 R-PRC                  PIC Z,ZZ9.99.
+           05 FILLER                 PIC X(6)  VALUE ' TAX='.
+           05 R-TAX                  PIC Z,ZZ9.99.
            05 FILLER                 PIC X(6)  VALUE '  OK'.
+       01  RPT-RETURN.
+           05 FILLER                 PIC X(4)  VALUE 'SRC:'.
+           05 RR-SRC                 PIC X(2).
+           05 FILLER                 PIC X(5)  VALUE ' O#:'.
+           05 RR-ONO                 PIC ZZZ.
+           05 FILLER                 PIC X(5)  VALUE ' C#:'.
+           05 RR-CNO                 PIC ZZZZ.
+           05 FILLER                 PIC X(6)  VALUE ' PNO:'.
+           05 RR-PNO                 PIC XXX.
+           05 FILLER                 PIC X(7)  VALUE ' QTY='.
+           05 RR-QTY                 PIC ZZ9.
+           05 FILLER                 PIC X(9)  VALUE ' PRICE='.
+           05 RR-PRC                 PIC Z,ZZ9.99.
+           05 FILLER                 PIC X(9)  VALUE '  RETOUR'.
        01  RPT-ERR.
            05 FILLER                 PIC X(4)  VALUE 'SRC:'.
            05 R2-SRC                 PIC X(2).
@@ -118,6 +417,64 @@
            05 RS-OK                  PIC ZZ,ZZZ,ZZ9.
            05 FILLER                 PIC X(12) VALUE '  ERREURS: '.
            05 RS-ERR                 PIC ZZ,ZZZ,ZZ9.
+           05 FILLER                 PIC X(13) VALUE '  BACKORDER: '.
+           05 RS-BACKORDER           PIC ZZ,ZZZ,ZZ9.
+       01  RPT-RETURN-SUM.
+           05 FILLER                 PIC X(15) VALUE 'TOTAL RETOURS: '.
+           05 RS-RETURN-CNT          PIC ZZ,ZZZ,ZZ9.
+           05 FILLER                 PIC X(11) VALUE '  MONTANT: '.
+           05 RS-RETURN-AMT          PIC -ZZZ,ZZ9.99.
+
+      * RAPPORT DE LA PASSE DE CONTROLE PREALABLE (MODE VALIDATE)
+       01  RPT-VAL-HDR               PIC X(132) VALUE
+           'CONTROLE PREALABLE DES REFERENCES (MODE VALIDATE - AUCUNE
+      -    ' ECRITURE)'.
+       01  RPT-VAL-SUM.
+           05 FILLER                 PIC X(13) VALUE 'TOTAL LUS: '.
+           05 RVS-READ               PIC ZZ,ZZZ,ZZ9.
+           05 FILLER            PIC X(21) VALUE '  LIGNES EN ERREUR: '.
+           05 RVS-ERR                PIC ZZ,ZZZ,ZZ9.
+
+      * RAPPORT CONSOLIDE DES VENTES PAR SOURCE ET PAR EMPLOYE
+       01  RPT-CONS-HDR               PIC X(132) VALUE
+           'RAPPORT CONSOLIDE DES VENTES DU JOUR (PAR SOURCE /
+      -    ' EMPLOYE)'.
+       01  RPT-SRC-LINE.
+           05 FILLER                 PIC X(11) VALUE 'SOURCE '.
+           05 RSL-SRC                PIC X(2).
+           05 FILLER                 PIC X(14) VALUE '  COMMANDES: '.
+           05 RSL-CNT                PIC ZZ,ZZZ,ZZ9.
+           05 FILLER                 PIC X(11) VALUE '  MONTANT:'.
+           05 RSL-AMT                PIC Z,ZZZ,ZZ9.99.
+       01  RPT-EMP-LINE.
+           05 FILLER                 PIC X(11) VALUE 'EMPLOYE '.
+           05 REL-NO                 PIC 99.
+           05 FILLER                 PIC X(14) VALUE '  COMMANDES: '.
+           05 REL-CNT                PIC ZZ,ZZZ,ZZ9.
+           05 FILLER                 PIC X(11) VALUE '  MONTANT:'.
+           05 REL-AMT                PIC Z,ZZZ,ZZ9.99.
+
+      * CUMULS PAR SOURCE (EU/AS)
+       01  WS-SRC-TOTALS.
+           05 SRC-EU-CNT             PIC 9(7) VALUE 0.
+           05 SRC-EU-AMT             PIC S9(9)V99 COMP-3 VALUE +0.
+           05 SRC-AS-CNT             PIC 9(7) VALUE 0.
+           05 SRC-AS-AMT             PIC S9(9)V99 COMP-3 VALUE +0.
+
+      * CUMULS PAR EMPLOYE (TABLE ALIMENTEE AU FIL DE L'EAU)
+       01  WS-EMP-SALES-TABLE.
+           05 EMP-SALES-ENTRY OCCURS 100 TIMES INDEXED BY EMP-IX.
+              10 EMP-SALES-NO        PIC 99      VALUE 0.
+              10 EMP-SALES-CNT       PIC 9(7)    VALUE 0.
+              10 EMP-SALES-AMT       PIC S9(9)V99 COMP-3 VALUE +0.
+       01  WS-EMP-SALES-COUNT        PIC 9(3) VALUE 0.
+       01  WS-EMP-SALES-IDX          PIC 9(3) VALUE 0.
+
+      * DETECTION DES COMMANDES EN DOUBLE ENTRE EU ET AS
+      * (INDEXEE DIRECTEMENT PAR LE NUMERO DE COMMANDE, 'E' OU 'A'
+      * SELON LA SOURCE QUI A OUVERT LA COMMANDE EN PREMIER)
+       01  WS-ORDER-SRC-TABLE.
+           05 WS-ORDER-SRC-SEEN OCCURS 999 TIMES PIC X VALUE SPACE.
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -126,38 +483,252 @@
            05 H-O-DATE               PIC X(10).
            05 H-S-NO                 PIC 9(2).
            05 H-C-NO                 PIC 9(4).
+      * COLONNE SRC SUR API9.ORDERS : SOURCE EU/AS DE LA COMMANDE,
+      * A AJOUTER AU SCHEMA EXISTANT (CF. UPSERT-ORDERS) - PERMET AUX
+      * RAPPORTS D'ANALYSE DES VENTES DE VENTILER PAR REGION SANS
+      * REDERIVER LA SOURCE A PARTIR DU FICHIER D'ORIGINE
+           05 H-O-SRC                PIC XX.
        01  H-ITEM.
            05 H-I-O-NO               PIC 9(3).
            05 H-I-P-NO               PIC XXX.
            05 H-I-QTY                PIC S9(3) COMP-3.
            05 H-I-PRICE              PIC S9(5)V99 COMP-3.
+           05 H-I-TAX                PIC S9(5)V99 COMP-3.
        01  H-CUST.
            05 H-C-NO-K               PIC 9(4).
            05 H-C-DELTA              PIC S9(9)V99 COMP-3.
+       01  H-STOCK.
+           05 H-STOCK-P-NO           PIC XXX.
+           05 H-STOCK-QTY            PIC S9(5) COMP-3.
 
       *****************************************************************
        PROCEDURE DIVISION.
            PERFORM INIT
-           PERFORM PROCESS-EU
-           PERFORM FLUSH-OPEN-ORDER
-           PERFORM PROCESS-AS
-           PERFORM FLUSH-OPEN-ORDER
+           IF WS-MODE-VALIDATE
+              PERFORM VALIDATION-PASS
+           ELSE
+              EVALUATE TRUE
+                 WHEN WS-PART-EU
+                    PERFORM PROCESS-EU
+                    PERFORM FLUSH-OPEN-ORDER
+                 WHEN WS-PART-AS
+                    PERFORM PROCESS-AS
+                    PERFORM FLUSH-OPEN-ORDER
+                 WHEN WS-PART-BALANCE
+                    PERFORM PROCESS-BALANCE-DELTAS
+                 WHEN OTHER
+                    PERFORM PROCESS-EU
+                    PERFORM FLUSH-OPEN-ORDER
+                    PERFORM PROCESS-AS
+                    PERFORM FLUSH-OPEN-ORDER
+              END-EVALUATE
+           END-IF
            PERFORM FINI
            GOBACK.
 
        INIT.
+           PERFORM READ-RUN-MODE-CARD
            OPEN OUTPUT REPORT-FILE
            IF NOT WS-REPORT-OK
               DISPLAY 'ERREUR OUVERTURE RAPPORT ' WS-FS-REPORT
               MOVE 12 TO RETURN-CODE
               GOBACK
            END-IF
-           WRITE REPORT-REC FROM RPT-HDR
+           OPEN OUTPUT BACKORDER-FILE
+           IF NOT WS-BACKO-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER BACKORDER ' WS-FS-BACKO
+              MOVE 12 TO RETURN-CODE
+              GOBACK
+           END-IF
+           IF WS-PART-EU
+              OPEN OUTPUT BALDELTA-EU-FILE
+           END-IF
+           IF WS-PART-AS
+              OPEN OUTPUT BALDELTA-AS-FILE
+           END-IF
+           IF WS-MODE-VALIDATE
+              WRITE REPORT-REC FROM RPT-VAL-HDR
+           ELSE
+              WRITE REPORT-REC FROM RPT-HDR
+           END-IF
            WRITE REPORT-REC FROM RPT-SEP
+           PERFORM LOAD-LAYOUT
+           PERFORM LOAD-CHECKPOINT
+           PERFORM LOAD-ORDER-SEEN
+           .
+
+       READ-RUN-MODE-CARD.
+      * CARTES DE CONTROLE FACULTATIVES (SYSIN), UNE PAR LIGNE :
+      * MODE=VALIDATE DECLENCHE UNE PASSE DE CONTROLE PREALABLE DES
+      * REFERENCES CUST-NO/EMP-NO/PROD-NO SUR LA TOTALITE DE
+      * VENTESEU/VENTESAS, SANS AUCUNE ECRITURE ORDERS/ITEMS/CUSTOMERS/
+      * BACKORDER ; CARTE ABSENTE OU MODE=LOAD = CHARGEMENT REEL COMME
+      * AVANT. PARTITION=EU OU PARTITION=AS NE TRAITE QUE LA SOURCE
+      * INDIQUEE ET DIFFERE LA MAJ CUSTOMERS.BALANCE DANS FBALDELTA (VOIR
+      * PROCESS-BALANCE-DELTAS) AU LIEU DE L'APPLIQUER IMMEDIATEMENT, CE
+      * QUI PERMET DE LANCER LES DEUX SOURCES EN ETAPES DE JOB PARALLELES ;
+      * PARTITION=BALANCE APPLIQUE ENSUITE LES DELTAS ACCUMULES DE FACON
+      * SERIALISEE ; CARTE ABSENTE OU PARTITION=BOTH = COMPORTEMENT
+      * HISTORIQUE (EU PUIS AS DANS LA MEME ETAPE, MAJ IMMEDIATE)
+           MOVE 'LOAD' TO WS-RUN-MODE
+           MOVE 'BOTH' TO WS-RUN-PARTITION
+           OPEN INPUT SYSIN-FILE
+           IF WS-SYSIN-OK
+              PERFORM UNTIL WS-SYSIN-EOF
+                 READ SYSIN-FILE
+                    AT END MOVE '10' TO WS-FS-SYSIN
+                    NOT AT END PERFORM PROCESS-RUN-MODE-CARD
+                 END-READ
+              END-PERFORM
+              CLOSE SYSIN-FILE
+           END-IF
+           IF WS-MODE-VALIDATE
+              DISPLAY 'IMPVENTS EN MODE VALIDATE (CONTROLE SANS '
+                      'ECRITURE)'
+           END-IF
+           IF NOT WS-PART-BOTH
+              DISPLAY 'IMPVENTS PARTITION=' WS-RUN-PARTITION
+           END-IF
+           .
+
+       PROCESS-RUN-MODE-CARD.
+           MOVE SPACES TO WS-LAY-FIELD WS-LAY-VALUE
+           UNSTRING SYSIN-REC DELIMITED BY '='
+              INTO WS-LAY-FIELD WS-LAY-VALUE
+           END-UNSTRING
+           IF WS-LAY-FIELD = 'MODE'
+              MOVE WS-LAY-VALUE(1:8) TO WS-RUN-MODE
+           END-IF
+           IF WS-LAY-FIELD = 'PARTITION'
+              MOVE WS-LAY-VALUE(1:8) TO WS-RUN-PARTITION
+           END-IF
+           IF WS-LAY-FIELD = 'COMMIT'
+              IF FUNCTION TEST-NUMVAL(WS-LAY-VALUE) = 0
+                 AND FUNCTION NUMVAL(WS-LAY-VALUE) > 0
+                 COMPUTE WS-COMMIT-INTERVAL =
+                         FUNCTION NUMVAL(WS-LAY-VALUE)
+                 DISPLAY 'INTERVALLE DE COMMIT SYSIN: '
+                         WS-COMMIT-INTERVAL
+              END-IF
+           END-IF
+           .
+
+       VALIDATION-PASS.
+           PERFORM VALIDATE-EU
+           PERFORM VALIDATE-AS
+           .
+
+       VALIDATE-EU.
+           MOVE 'EU' TO WS-SRC
+           OPEN INPUT VENTESEU-FILE
+           IF NOT WS-VENEU-OK
+              DISPLAY 'ERREUR OUVERTURE VENTESEU ' WS-FS-VENEU
+              GO TO CLOSE-VAL-EU
+           END-IF
+           PERFORM UNTIL WS-VENEU-EOF
+              READ VENTESEU-FILE
+                 AT END MOVE '10' TO WS-FS-VENEU
+                 NOT AT END
+                    MOVE VENTESEU-REC TO WS-IN-REC
+                    IF WS-VENEU-SHORT
+                       ADD 1 TO CNT-READ
+                       ADD 1 TO CNT-ERR
+                       MOVE 0 TO ORDER-NO
+                       MOVE 'ENREGISTREMENT DE LONGUEUR INVALIDE'
+                            TO WS-LOG-MSG
+                       PERFORM LOG-ERR
+                    ELSE
+                    EVALUATE WS-IN-REC(1:1)
+                       WHEN 'H'
+                          CONTINUE
+                       WHEN 'T'
+                          CONTINUE
+                       WHEN 'D'
+                          PERFORM VALIDATE-ONE-LINE
+                       WHEN 'R'
+                          PERFORM VALIDATE-ONE-LINE
+                       WHEN SPACE
+                          CONTINUE
+                       WHEN OTHER
+                          ADD 1 TO CNT-READ
+                          ADD 1 TO CNT-ERR
+                          MOVE 0 TO ORDER-NO
+                          MOVE 'TYPE ENREGISTREMENT INCONNU'
+                               TO WS-LOG-MSG
+                          PERFORM LOG-ERR
+                    END-EVALUATE
+                    END-IF
+              END-READ
+           END-PERFORM
+       CLOSE-VAL-EU.
+           CLOSE VENTESEU-FILE
+           .
+
+       VALIDATE-AS.
+           MOVE 'AS' TO WS-SRC
+           OPEN INPUT VENTESAS-FILE
+           IF NOT WS-VENSAS-OK
+              DISPLAY 'ERREUR OUVERTURE VENTESAS ' WS-FS-VENSAS
+              GO TO CLOSE-VAL-AS
+           END-IF
+           PERFORM UNTIL WS-VENSAS-EOF
+              READ VENTESAS-FILE
+                 AT END MOVE '10' TO WS-FS-VENSAS
+                 NOT AT END
+                    MOVE VENTESAS-REC TO WS-IN-REC
+                    IF WS-VENSAS-SHORT
+                       ADD 1 TO CNT-READ
+                       ADD 1 TO CNT-ERR
+                       MOVE 0 TO ORDER-NO
+                       MOVE 'ENREGISTREMENT DE LONGUEUR INVALIDE'
+                            TO WS-LOG-MSG
+                       PERFORM LOG-ERR
+                    ELSE
+                    EVALUATE WS-IN-REC(1:1)
+                       WHEN 'H'
+                          CONTINUE
+                       WHEN 'T'
+                          CONTINUE
+                       WHEN 'D'
+                          PERFORM VALIDATE-ONE-LINE
+                       WHEN 'R'
+                          PERFORM VALIDATE-ONE-LINE
+                       WHEN SPACE
+                          CONTINUE
+                       WHEN OTHER
+                          ADD 1 TO CNT-READ
+                          ADD 1 TO CNT-ERR
+                          MOVE 0 TO ORDER-NO
+                          MOVE 'TYPE ENREGISTREMENT INCONNU'
+                               TO WS-LOG-MSG
+                          PERFORM LOG-ERR
+                    END-EVALUATE
+                    END-IF
+              END-READ
+           END-PERFORM
+       CLOSE-VAL-AS.
+           CLOSE VENTESAS-FILE
+           .
+
+      * REUTILISE LA MEME RECHERCHE CUST-NO/EMP-NO/PROD-NO QUE VALIDATE-
+      * LINE (VOIR VALIDATE-REFERENCES) SANS LES CONTROLES DE QUANTITE/
+      * DOUBLON/STOCK, PROPRES AU CHARGEMENT REEL
+       VALIDATE-ONE-LINE.
+           ADD 1 TO CNT-READ
+           PERFORM PARSE-LINE
+           PERFORM VALIDATE-REFERENCES
+           IF ERR-MSG NOT = SPACES
+              ADD 1 TO CNT-ERR
+              MOVE ERR-MSG TO WS-LOG-MSG
+              PERFORM LOG-ERR
+           ELSE
+              ADD 1 TO CNT-OK
+           END-IF
            .
 
        PROCESS-EU.
            MOVE 'EU' TO WS-SRC
+           PERFORM RESET-BATCH-CONTROL
            OPEN INPUT VENTESEU-FILE
            IF NOT WS-VENEU-OK
               DISPLAY 'ERREUR OUVERTURE VENTESEU ' WS-FS-VENEU
@@ -168,15 +739,53 @@
                  AT END MOVE '10' TO WS-FS-VENEU
                  NOT AT END
                     MOVE VENTESEU-REC TO WS-IN-REC
-                    PERFORM PROCESS-LINE
+                    IF WS-VENEU-SHORT
+                       ADD 1 TO CNT-READ
+                       ADD 1 TO CNT-ERR
+                       MOVE 0 TO ORDER-NO
+                       MOVE 'ENREGISTREMENT DE LONGUEUR INVALIDE'
+                            TO WS-LOG-MSG
+                       PERFORM LOG-ERR
+                    ELSE
+                    EVALUATE WS-IN-REC(1:1)
+                       WHEN 'H'
+                          DISPLAY 'ENTETE ' WS-SRC ' IGNOREE: '
+                                  WS-IN-REC(1:20)
+                       WHEN 'T'
+                          PERFORM PROCESS-TRAILER-RECORD
+                       WHEN 'D'
+                          ADD 1 TO EU-READ-COUNT
+                          IF EU-READ-COUNT > WS-RESTART-EU
+                             PERFORM PROCESS-LINE
+                          END-IF
+                       WHEN 'R'
+                          ADD 1 TO EU-READ-COUNT
+                          IF EU-READ-COUNT > WS-RESTART-EU
+                             PERFORM PROCESS-RETURN-LINE
+                          END-IF
+                       WHEN SPACE
+                          CONTINUE
+                       WHEN OTHER
+                          ADD 1 TO CNT-READ
+                          ADD 1 TO CNT-ERR
+                          MOVE 0 TO ORDER-NO
+                          MOVE 'TYPE ENREGISTREMENT INCONNU'
+                               TO WS-LOG-MSG
+                          PERFORM LOG-ERR
+                    END-EVALUATE
+                    END-IF
               END-READ
            END-PERFORM
        CLOSE-EU.
            CLOSE VENTESEU-FILE
+           IF WS-RESTART-EU = 0
+              PERFORM CHECK-BATCH-CONTROL
+           END-IF
            .
 
        PROCESS-AS.
            MOVE 'AS' TO WS-SRC
+           PERFORM RESET-BATCH-CONTROL
            OPEN INPUT VENTESAS-FILE
            IF NOT WS-VENSAS-OK
               DISPLAY 'ERREUR OUVERTURE VENTESAS ' WS-FS-VENSAS
@@ -187,21 +796,119 @@
                  AT END MOVE '10' TO WS-FS-VENSAS
                  NOT AT END
                     MOVE VENTESAS-REC TO WS-IN-REC
-                    PERFORM PROCESS-LINE
+                    IF WS-VENSAS-SHORT
+                       ADD 1 TO CNT-READ
+                       ADD 1 TO CNT-ERR
+                       MOVE 0 TO ORDER-NO
+                       MOVE 'ENREGISTREMENT DE LONGUEUR INVALIDE'
+                            TO WS-LOG-MSG
+                       PERFORM LOG-ERR
+                    ELSE
+                    EVALUATE WS-IN-REC(1:1)
+                       WHEN 'H'
+                          DISPLAY 'ENTETE ' WS-SRC ' IGNOREE: '
+                                  WS-IN-REC(1:20)
+                       WHEN 'T'
+                          PERFORM PROCESS-TRAILER-RECORD
+                       WHEN 'D'
+                          ADD 1 TO AS-READ-COUNT
+                          IF AS-READ-COUNT > WS-RESTART-AS
+                             PERFORM PROCESS-LINE
+                          END-IF
+                       WHEN 'R'
+                          ADD 1 TO AS-READ-COUNT
+                          IF AS-READ-COUNT > WS-RESTART-AS
+                             PERFORM PROCESS-RETURN-LINE
+                          END-IF
+                       WHEN SPACE
+                          CONTINUE
+                       WHEN OTHER
+                          ADD 1 TO CNT-READ
+                          ADD 1 TO CNT-ERR
+                          MOVE 0 TO ORDER-NO
+                          MOVE 'TYPE ENREGISTREMENT INCONNU'
+                               TO WS-LOG-MSG
+                          PERFORM LOG-ERR
+                    END-EVALUATE
+                    END-IF
               END-READ
            END-PERFORM
        CLOSE-AS.
            CLOSE VENTESAS-FILE
+           IF WS-RESTART-AS = 0
+              PERFORM CHECK-BATCH-CONTROL
+           END-IF
+           .
+
+       RESET-BATCH-CONTROL.
+           MOVE 'N' TO WS-CTL-TRAILER-SEEN
+           MOVE 0   TO WS-CTL-EXP-COUNT
+           MOVE 0   TO WS-CTL-EXP-AMOUNT
+           MOVE 0   TO WS-CTL-ACT-AMOUNT
+           .
+
+      * ENREGISTREMENT TRAILER DE CONTROLE DE LOT (FACULTATIF)
+       PROCESS-TRAILER-RECORD.
+           MOVE 'Y' TO WS-CTL-TRAILER-SEEN
+           MOVE WS-IN-REC(2:7)  TO WS-CTL-COUNT-TXT
+           MOVE WS-IN-REC(9:12) TO WS-CTL-AMOUNT-TXT
+           INSPECT WS-CTL-AMOUNT-TXT REPLACING ALL ',' BY '.'
+           IF FUNCTION TEST-NUMVAL(WS-CTL-COUNT-TXT) = 0
+              COMPUTE WS-CTL-EXP-COUNT =
+                      FUNCTION NUMVAL(WS-CTL-COUNT-TXT)
+           END-IF
+           IF FUNCTION TEST-NUMVAL(WS-CTL-AMOUNT-TXT) = 0
+              COMPUTE WS-CTL-EXP-AMOUNT =
+                      FUNCTION NUMVAL(WS-CTL-AMOUNT-TXT)
+           END-IF
+           DISPLAY 'TRAILER ' WS-SRC ' LU - LOT ATTENDU: '
+                   WS-CTL-EXP-COUNT ' MONTANT ATTENDU: '
+                   WS-CTL-EXP-AMOUNT
+           .
+
+      * RAPPROCHEMENT DU LOT (EU OU AS) AVEC SON TRAILER (SI PRESENT)
+       CHECK-BATCH-CONTROL.
+           IF NOT WS-CTL-TRAILER-OK
+              EXIT PARAGRAPH
+           END-IF
+           MOVE WS-SRC            TO WS-CTL-R-SRC
+           MOVE WS-CTL-EXP-COUNT  TO WS-CTL-R-EXP-CNT
+           MOVE WS-CTL-EXP-AMOUNT TO WS-CTL-R-EXP-AMT
+           MOVE WS-CTL-ACT-AMOUNT TO WS-CTL-R-ACT-AMT
+           IF WS-SRC = 'EU'
+              MOVE EU-READ-COUNT TO WS-CTL-R-ACT-CNT
+              IF EU-READ-COUNT NOT = WS-CTL-EXP-COUNT
+                 OR WS-CTL-ACT-AMOUNT NOT = WS-CTL-EXP-AMOUNT
+                 MOVE 'Y' TO WS-CTL-MISMATCH
+                 MOVE '*** ANOMALIE DE LOT ***' TO WS-CTL-R-STATUS
+              ELSE
+                 MOVE 'LOT CONFORME' TO WS-CTL-R-STATUS
+              END-IF
+           ELSE
+              MOVE AS-READ-COUNT TO WS-CTL-R-ACT-CNT
+              IF AS-READ-COUNT NOT = WS-CTL-EXP-COUNT
+                 OR WS-CTL-ACT-AMOUNT NOT = WS-CTL-EXP-AMOUNT
+                 MOVE 'Y' TO WS-CTL-MISMATCH
+                 MOVE '*** ANOMALIE DE LOT ***' TO WS-CTL-R-STATUS
+              ELSE
+                 MOVE 'LOT CONFORME' TO WS-CTL-R-STATUS
+              END-IF
+           END-IF
+           WRITE REPORT-REC FROM WS-CTL-RPT-LINE
+           WRITE REPORT-REC FROM RPT-SEP
            .
 
        PROCESS-LINE.
            ADD 1 TO CNT-READ
            PERFORM PARSE-LINE
            PERFORM NORMALIZE-LINE
+           COMPUTE WS-CTL-LINE-AMT = QUANTITY * PRICE-FORMATTED
+           ADD WS-CTL-LINE-AMT TO WS-CTL-ACT-AMOUNT
            PERFORM VALIDATE-LINE
            IF LINE-OK NOT = 'Y'
               ADD 1 TO CNT-ERR
-              PERFORM LOG-ERR USING ERR-MSG
+              MOVE ERR-MSG TO WS-LOG-MSG
+              PERFORM LOG-ERR
               EXIT PARAGRAPH
            END-IF
 
@@ -220,37 +927,135 @@
            PERFORM UPSERT-ORDERS
            IF SQLCODE NOT = 0
               ADD 1 TO CNT-ERR
-              PERFORM LOG-ERR USING 'ERREUR UPSERT ORDERS'
+              MOVE 'ERREUR UPSERT ORDERS' TO WS-LOG-MSG
+              PERFORM LOG-ERR
               EXIT PARAGRAPH
            END-IF
 
+           PERFORM DETERMINE-VAT-RATE
+           COMPUTE LINE-AMOUNT = QUANTITY * PRICE-FORMATTED
+           COMPUTE TAX-AMOUNT ROUNDED = LINE-AMOUNT * WS-VAT-RATE
+           ADD TAX-AMOUNT TO LINE-AMOUNT
+
            PERFORM UPSERT-ITEMS
            IF SQLCODE NOT = 0
               ADD 1 TO CNT-ERR
-              PERFORM LOG-ERR USING 'ERREUR UPSERT ITEMS'
+              MOVE 'ERREUR UPSERT ITEMS' TO WS-LOG-MSG
+              PERFORM LOG-ERR
               EXIT PARAGRAPH
            END-IF
 
-           COMPUTE LINE-AMOUNT = QUANTITY * PRICE-FORMATTED
+           PERFORM DECREMENT-STOCK
+
            ADD LINE-AMOUNT TO TOTAL-ORDER
+           PERFORM ACCUMULATE-CONSOLIDATED-SALES
 
            ADD 1 TO CNT-OK
            PERFORM LOG-OK
            ADD 1 TO CNT-COMMIT
-           IF CNT-COMMIT >= 100
+           IF CNT-COMMIT >= WS-COMMIT-INTERVAL
+              EXEC SQL COMMIT END-EXEC
+              MOVE 0 TO CNT-COMMIT
+              PERFORM WRITE-CHECKPOINT
+              PERFORM WRITE-ORDER-SEEN
+           END-IF
+           .
+
+      * ENREGISTREMENT 'R' (RETOUR/AVOIR) : MEME LAYOUT QU'UNE LIGNE
+      * 'D', MAIS LA QUANTITE/LE MONTANT SONT REVERSES AU LIEU D'ETRE
+      * AJOUTES. REUTILISE PARSE-LINE/NORMALIZE-LINE/VALIDATE-
+      * REFERENCES ET LA MECANIQUE FLUSH-OPEN-ORDER (TOTAL-ORDER
+      * NEGATIF => DELTA CUSTOMERS.BALANCE NEGATIF) SANS TOUCHER AU
+      * CONTROLE DE LOT (WS-CTL-LINE-AMT/WS-CTL-ACT-AMOUNT), QUI RESTE
+      * REPRESENTATIF DES SEULES LIGNES DE VENTE 'D' TRANSMISES
+       PROCESS-RETURN-LINE.
+           ADD 1 TO CNT-READ
+           PERFORM PARSE-LINE
+           PERFORM NORMALIZE-LINE
+           MOVE SPACES TO ERR-MSG
+           IF QUANTITY = 0
+              MOVE 'QUANTITY=0' TO ERR-MSG
+           ELSE
+              PERFORM VALIDATE-REFERENCES
+           END-IF
+           IF ERR-MSG NOT = SPACES
+              ADD 1 TO CNT-ERR
+              MOVE ERR-MSG TO WS-LOG-MSG
+              PERFORM LOG-ERR
+              EXIT PARAGRAPH
+           END-IF
+
+           IF HAS-OPEN-ORDER = 'Y'
+              AND ORDER-NO NOT = CUR-ORDER-NO
+              PERFORM FLUSH-OPEN-ORDER
+           END-IF
+
+           IF HAS-OPEN-ORDER NOT = 'Y'
+              MOVE ORDER-NO  TO CUR-ORDER-NO
+              MOVE CUST-NO   TO CUR-CUST-NO
+              MOVE +0        TO TOTAL-ORDER
+              MOVE 'Y'       TO HAS-OPEN-ORDER
+           END-IF
+
+           PERFORM DETERMINE-VAT-RATE
+           COMPUTE LINE-AMOUNT = QUANTITY * PRICE-FORMATTED
+           COMPUTE TAX-AMOUNT ROUNDED = LINE-AMOUNT * WS-VAT-RATE
+           ADD TAX-AMOUNT TO LINE-AMOUNT
+           MULTIPLY -1 BY LINE-AMOUNT
+           MULTIPLY -1 BY TAX-AMOUNT
+
+           PERFORM UPSERT-RETURN-ITEM
+           IF SQLCODE NOT = 0
+              ADD 1 TO CNT-ERR
+              MOVE 'ERREUR RETOUR ITEMS' TO WS-LOG-MSG
+              PERFORM LOG-ERR
+              EXIT PARAGRAPH
+           END-IF
+
+           ADD LINE-AMOUNT TO TOTAL-ORDER
+           PERFORM ACCUMULATE-CONSOLIDATED-SALES
+
+           ADD 1 TO CNT-OK
+           ADD 1 TO CNT-RETURN
+           ADD LINE-AMOUNT TO TOTAL-RETURN-AMOUNT
+           PERFORM LOG-RETURN
+           ADD 1 TO CNT-COMMIT
+           IF CNT-COMMIT >= WS-COMMIT-INTERVAL
               EXEC SQL COMMIT END-EXEC
               MOVE 0 TO CNT-COMMIT
+              PERFORM WRITE-CHECKPOINT
+              PERFORM WRITE-ORDER-SEEN
+           END-IF
+           .
+
+       DETERMINE-VAT-RATE.
+      * TVA APPLICABLE SELON LA SOURCE DE LA VENTE : LES VENTES EU
+      * SONT SOUMISES A LA TVA FRANCAISE, LES VENTES AS (HORS UE) NE
+      * LE SONT PAS. LE MONTANT DE BATCH-CONTROL (WS-CTL-LINE-AMT)
+      * N'EST PAS RECALCULE ICI : IL RESTE HORS TAXE POUR CONCORDER
+      * AVEC LE TOTAL ATTENDU DU TRAILER FOURNI PAR L'AMONT
+           IF WS-SRC = 'EU'
+              MOVE WS-VAT-RATE-EU TO WS-VAT-RATE
+           ELSE
+              MOVE WS-VAT-RATE-AS TO WS-VAT-RATE
            END-IF
            .
 
        PARSE-LINE.
-           MOVE WS-IN-REC(1:3)    TO ORDER-NO
-           MOVE WS-IN-REC(4:10)   TO ORDER-DATE
-           MOVE WS-IN-REC(14:2)   TO EMP-NO
-           MOVE WS-IN-REC(16:4)   TO CUST-NO
-           MOVE WS-IN-REC(20:3)   TO PROD-NO
-           MOVE WS-IN-REC(23:5)   TO PRICE
-           MOVE WS-IN-REC(28:2)   TO QUANTITY
+           MOVE WS-IN-REC(WS-LAY-ORDNO-POS:WS-LAY-ORDNO-LEN)
+              TO ORDER-NO
+           MOVE WS-IN-REC(WS-LAY-DATE-POS:WS-LAY-DATE-LEN)
+              TO ORDER-DATE
+           MOVE WS-IN-REC(WS-LAY-EMP-POS:WS-LAY-EMP-LEN)
+              TO EMP-NO
+           MOVE WS-IN-REC(WS-LAY-CUST-POS:WS-LAY-CUST-LEN)
+              TO CUST-NO
+           MOVE WS-IN-REC(WS-LAY-PROD-POS:WS-LAY-PROD-LEN)
+              TO PROD-NO
+           MOVE WS-IN-REC(WS-LAY-PRICE-POS:WS-LAY-PRICE-LEN)
+              TO PRICE
+           MOVE WS-IN-REC(WS-LAY-QTY-POS:WS-LAY-QTY-LEN)
+              TO QUANTITY
            .
 
        NORMALIZE-LINE.
@@ -275,6 +1080,31 @@
               MOVE 'QUANTITY=0' TO ERR-MSG
               EXIT PARAGRAPH
            END-IF
+           IF ORDER-NO > 0
+              AND WS-ORDER-SRC-SEEN(ORDER-NO) NOT = SPACE
+              AND WS-ORDER-SRC-SEEN(ORDER-NO) NOT = WS-SRC(1:1)
+              MOVE 'COMMANDE EN DOUBLE ENTRE EU ET AS' TO ERR-MSG
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM VALIDATE-REFERENCES
+           IF ERR-MSG NOT = SPACES
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM CHECK-STOCK
+           IF ERR-MSG NOT = SPACES
+              EXIT PARAGRAPH
+           END-IF
+           IF ORDER-NO > 0
+              MOVE WS-SRC(1:1) TO WS-ORDER-SRC-SEEN(ORDER-NO)
+           END-IF
+           MOVE 'Y' TO LINE-OK
+           .
+
+      * VERIFICATION D'EXISTENCE CUST-NO/EMP-NO/PROD-NO, COMMUNE AU
+      * CHARGEMENT REEL (VALIDATE-LINE) ET A LA PASSE DE CONTROLE
+      * PREALABLE (VALIDATE-ONE-LINE, MODE VALIDATE)
+       VALIDATE-REFERENCES.
+           MOVE SPACES TO ERR-MSG
            MOVE CUST-NO TO H-C-NO-K
            EXEC SQL SELECT 1 FROM API9.CUSTOMERS
                       WHERE C_NO = :H-C-NO-K
@@ -296,9 +1126,60 @@
            END-EXEC
            IF SQLCODE NOT = 0
               MOVE 'PRODUIT INCONNU' TO ERR-MSG
-              EXIT PARAGRAPH
            END-IF
-           MOVE 'Y' TO LINE-OK
+           .
+
+      * LE STOCK INSUFFISANT NE REJETE PLUS LA LIGNE : LA COMMANDE EST
+      * QUAND MEME ENREGISTREE POUR LA QUANTITE DEMANDEE, LE STOCK
+      * DISPONIBLE EST LIVRE ET LE RESTE PART EN BACKORDER (VOIR
+      * WRITE-BACKORDER-LINE, APPELE DEPUIS DECREMENT-STOCK)
+       CHECK-STOCK.
+           MOVE 'N' TO WS-BACKORDER-FLAG
+           MOVE 0   TO WS-BACKORDER-QTY
+           MOVE PROD-NO TO H-STOCK-P-NO
+           MOVE +0      TO H-STOCK-QTY
+           EXEC SQL
+              SELECT STOCK INTO :H-STOCK-QTY
+                FROM API9.PRODUCTS
+               WHERE P_NO = :H-STOCK-P-NO
+           END-EXEC
+           IF SQLCODE = 0 AND H-STOCK-QTY < QUANTITY
+              MOVE 'Y' TO WS-BACKORDER-FLAG
+              IF H-STOCK-QTY > 0
+                 COMPUTE WS-BACKORDER-QTY = QUANTITY - H-STOCK-QTY
+              ELSE
+                 MOVE QUANTITY TO WS-BACKORDER-QTY
+              END-IF
+           END-IF
+           .
+
+       DECREMENT-STOCK.
+           MOVE PROD-NO TO H-STOCK-P-NO
+           IF WS-BACKORDER-FLAG = 'Y'
+              EXEC SQL
+                 UPDATE API9.PRODUCTS
+                    SET STOCK = 0
+                  WHERE P_NO = :H-STOCK-P-NO
+              END-EXEC
+              ADD 1 TO CNT-BACKORDER
+              PERFORM WRITE-BACKORDER-LINE
+           ELSE
+              MOVE QUANTITY TO H-STOCK-QTY
+              EXEC SQL
+                 UPDATE API9.PRODUCTS
+                    SET STOCK = STOCK - :H-STOCK-QTY
+                  WHERE P_NO = :H-STOCK-P-NO
+              END-EXEC
+           END-IF
+           .
+
+       WRITE-BACKORDER-LINE.
+           MOVE ORDER-NO          TO BO-ORDER-NO
+           MOVE PROD-NO           TO BO-PROD-NO
+           MOVE QUANTITY          TO BO-QTY-ORDERED
+           MOVE WS-BACKORDER-QTY  TO BO-QTY-BACKORDER
+           MOVE FUNCTION CURRENT-DATE(1:20) TO BO-TIMESTAMP
+           WRITE BACKORDER-REC
            .
 
        READ-CATALOG-PRICE.
@@ -315,17 +1196,19 @@
            MOVE FORMATTED-DATE TO H-O-DATE
            MOVE EMP-NO         TO H-S-NO
            MOVE CUST-NO        TO H-C-NO
+           MOVE WS-SRC         TO H-O-SRC
            EXEC SQL
               UPDATE API9.ORDERS
                  SET O_DATE = :H-O-DATE,
                      S_NO   = :H-S-NO,
-                     C_NO   = :H-C-NO
+                     C_NO   = :H-C-NO,
+                     SRC    = :H-O-SRC
                WHERE O_NO   = :H-O-NO
            END-EXEC
            IF SQLCODE = 0 AND SQLERRD(3) = 0
               EXEC SQL
-                 INSERT INTO API9.ORDERS (O_NO, S_NO, C_NO, O_DATE)
-                 VALUES (:H-O-NO, :H-S-NO, :H-C-NO, :H-O-DATE)
+                 INSERT INTO API9.ORDERS (O_NO, S_NO, C_NO, O_DATE, SRC)
+                 VALUES (:H-O-NO, :H-S-NO, :H-C-NO, :H-O-DATE, :H-O-SRC)
               END-EXEC
            END-IF
            .
@@ -335,17 +1218,49 @@
            MOVE PROD-NO         TO H-I-P-NO
            MOVE QUANTITY        TO H-I-QTY
            MOVE PRICE-FORMATTED TO H-I-PRICE
+           MOVE TAX-AMOUNT      TO H-I-TAX
+      * COLONNE TAX_AMOUNT SUR API9.ITEMS : PORTION TVA DE LA LIGNE,
+      * CALCULEE PAR DETERMINE-VAT-RATE, A AJOUTER AU SCHEMA EXISTANT
+           EXEC SQL
+              UPDATE API9.ITEMS
+                 SET QUANTITY   = :H-I-QTY,
+                     PRICE      = :H-I-PRICE,
+                     TAX_AMOUNT = :H-I-TAX
+               WHERE O_NO = :H-I-O-NO
+                 AND P_NO = :H-I-P-NO
+           END-EXEC
+           IF SQLCODE = 0 AND SQLERRD(3) = 0
+              EXEC SQL
+                 INSERT INTO API9.ITEMS
+                        (O_NO, P_NO, QUANTITY, PRICE, TAX_AMOUNT)
+                 VALUES (:H-I-O-NO, :H-I-P-NO, :H-I-QTY, :H-I-PRICE,
+                         :H-I-TAX)
+              END-EXEC
+           END-IF
+           .
+
+      * MEME MECANIQUE UPSERT QU'UPSERT-ITEMS, MAIS QUANTITE/MONTANT
+      * REVERSES (H-I-QTY NEGATIF) POUR UNE LIGNE DE RETOUR/AVOIR
+       UPSERT-RETURN-ITEM.
+           MOVE ORDER-NO        TO H-I-O-NO
+           MOVE PROD-NO         TO H-I-P-NO
+           COMPUTE H-I-QTY = QUANTITY * -1
+           MOVE PRICE-FORMATTED TO H-I-PRICE
+           MOVE TAX-AMOUNT      TO H-I-TAX
            EXEC SQL
               UPDATE API9.ITEMS
-                 SET QUANTITY = :H-I-QTY,
-                     PRICE    = :H-I-PRICE
+                 SET QUANTITY   = :H-I-QTY,
+                     PRICE      = :H-I-PRICE,
+                     TAX_AMOUNT = :H-I-TAX
                WHERE O_NO = :H-I-O-NO
                  AND P_NO = :H-I-P-NO
            END-EXEC
            IF SQLCODE = 0 AND SQLERRD(3) = 0
               EXEC SQL
-                 INSERT INTO API9.ITEMS (O_NO, P_NO, QUANTITY, PRICE)
-                 VALUES (:H-I-O-NO, :H-I-P-NO, :H-I-QTY, :H-I-PRICE)
+                 INSERT INTO API9.ITEMS
+                        (O_NO, P_NO, QUANTITY, PRICE, TAX_AMOUNT)
+                 VALUES (:H-I-O-NO, :H-I-P-NO, :H-I-QTY, :H-I-PRICE,
+                         :H-I-TAX)
               END-EXEC
            END-IF
            .
@@ -354,17 +1269,382 @@
            IF HAS-OPEN-ORDER = 'Y'
               MOVE CUR-CUST-NO TO H-C-NO-K
               MOVE TOTAL-ORDER TO H-C-DELTA
-              EXEC SQL
-                 UPDATE API9.CUSTOMERS
-                    SET BALANCE = COALESCE(BALANCE,0) + :H-C-DELTA
-                  WHERE C_NO = :H-C-NO-K
-              END-EXEC
-              EXEC SQL COMMIT END-EXEC
+              IF WS-PART-EU OR WS-PART-AS
+                 PERFORM WRITE-BALANCE-DELTA
+              ELSE
+                 EXEC SQL
+                    UPDATE API9.CUSTOMERS
+                       SET BALANCE = COALESCE(BALANCE,0) + :H-C-DELTA
+                     WHERE C_NO = :H-C-NO-K
+                 END-EXEC
+                 EXEC SQL COMMIT END-EXEC
+              END-IF
+              PERFORM WRITE-CHECKPOINT
+              PERFORM WRITE-ORDER-SEEN
               MOVE 'N' TO HAS-OPEN-ORDER
               MOVE 0   TO TOTAL-ORDER
            END-IF
            .
 
+      * MAJ CUSTOMERS.BALANCE DIFFEREE (VOIR READ-RUN-MODE-CARD) : ECRIT
+      * LE DELTA DE LA COMMANDE DANS LE FICHIER PROPRE A LA SOURCE EN
+      * COURS AU LIEU D'APPLIQUER L'UPDATE IMMEDIATEMENT
+       WRITE-BALANCE-DELTA.
+           IF WS-PART-EU
+              MOVE H-C-NO-K            TO BD-EU-CUST-NO
+              MOVE H-C-DELTA           TO BD-EU-DELTA
+              MOVE FUNCTION CURRENT-DATE(1:20) TO BD-EU-TIMESTAMP
+              WRITE BALDELTA-EU-REC
+           ELSE
+              MOVE H-C-NO-K            TO BD-AS-CUST-NO
+              MOVE H-C-DELTA           TO BD-AS-DELTA
+              MOVE FUNCTION CURRENT-DATE(1:20) TO BD-AS-TIMESTAMP
+              WRITE BALDELTA-AS-REC
+           END-IF
+           .
+
+      * PARTITION=BALANCE : APPLIQUE DE FACON SERIALISEE, DANS UNE
+      * ETAPE DE JOB DISTINCTE EXECUTEE APRES LES DEUX ETAPES PARTITION=
+      * EU ET PARTITION=AS, LES DELTAS DE SOLDE ACCUMULES PAR CHACUNE
+       PROCESS-BALANCE-DELTAS.
+           OPEN INPUT BALDELTA-EU-FILE
+           IF WS-BALEU-OK
+              PERFORM UNTIL WS-BALEU-EOF
+                 READ BALDELTA-EU-FILE
+                    AT END MOVE '10' TO WS-FS-BALEU
+                    NOT AT END PERFORM APPLY-BALANCE-DELTA-EU
+                 END-READ
+              END-PERFORM
+              CLOSE BALDELTA-EU-FILE
+           ELSE
+              DISPLAY 'PAS DE DELTAS EU A APPLIQUER (' WS-FS-BALEU ')'
+           END-IF
+           OPEN INPUT BALDELTA-AS-FILE
+           IF WS-BALAS-OK
+              PERFORM UNTIL WS-BALAS-EOF
+                 READ BALDELTA-AS-FILE
+                    AT END MOVE '10' TO WS-FS-BALAS
+                    NOT AT END PERFORM APPLY-BALANCE-DELTA-AS
+                 END-READ
+              END-PERFORM
+              CLOSE BALDELTA-AS-FILE
+           ELSE
+              DISPLAY 'PAS DE DELTAS AS A APPLIQUER (' WS-FS-BALAS ')'
+           END-IF
+           EXEC SQL COMMIT END-EXEC
+           DISPLAY 'FIN PARTITION=BALANCE  CLIENTS MIS A JOUR: '
+                   CNT-OK
+           .
+
+       APPLY-BALANCE-DELTA-EU.
+           ADD 1 TO CNT-READ
+           MOVE BD-EU-CUST-NO TO H-C-NO-K
+           MOVE BD-EU-DELTA   TO H-C-DELTA
+           PERFORM APPLY-ONE-BALANCE-DELTA
+           .
+
+       APPLY-BALANCE-DELTA-AS.
+           ADD 1 TO CNT-READ
+           MOVE BD-AS-CUST-NO TO H-C-NO-K
+           MOVE BD-AS-DELTA   TO H-C-DELTA
+           PERFORM APPLY-ONE-BALANCE-DELTA
+           .
+
+       APPLY-ONE-BALANCE-DELTA.
+           EXEC SQL
+              UPDATE API9.CUSTOMERS
+                 SET BALANCE = COALESCE(BALANCE,0) + :H-C-DELTA
+               WHERE C_NO = :H-C-NO-K
+           END-EXEC
+           IF SQLCODE = 0
+              ADD 1 TO CNT-OK
+           ELSE
+              ADD 1 TO CNT-ERR
+              DISPLAY 'ERREUR MAJ BALANCE DIFFEREE CLIENT ' H-C-NO-K
+                      ' SQLCODE ' SQLCODE
+           END-IF
+           .
+
+       ACCUMULATE-CONSOLIDATED-SALES.
+           IF WS-SRC = 'EU'
+              ADD 1          TO SRC-EU-CNT
+              ADD LINE-AMOUNT TO SRC-EU-AMT
+           ELSE
+              ADD 1          TO SRC-AS-CNT
+              ADD LINE-AMOUNT TO SRC-AS-AMT
+           END-IF
+
+           MOVE 0 TO WS-EMP-SALES-IDX
+           PERFORM VARYING EMP-IX FROM 1 BY 1
+              UNTIL EMP-IX > WS-EMP-SALES-COUNT
+              IF EMP-SALES-NO(EMP-IX) = EMP-NO
+                 MOVE EMP-IX TO WS-EMP-SALES-IDX
+              END-IF
+           END-PERFORM
+
+           IF WS-EMP-SALES-IDX = 0
+              AND WS-EMP-SALES-COUNT < 100
+              ADD 1 TO WS-EMP-SALES-COUNT
+              MOVE WS-EMP-SALES-COUNT TO WS-EMP-SALES-IDX
+              MOVE EMP-NO TO EMP-SALES-NO(WS-EMP-SALES-IDX)
+           END-IF
+
+           IF WS-EMP-SALES-IDX > 0
+              ADD 1           TO EMP-SALES-CNT(WS-EMP-SALES-IDX)
+              ADD LINE-AMOUNT TO EMP-SALES-AMT(WS-EMP-SALES-IDX)
+           END-IF
+           .
+
+       WRITE-CONSOLIDATED-REPORT.
+           WRITE REPORT-REC FROM RPT-SEP
+           WRITE REPORT-REC FROM RPT-CONS-HDR
+           WRITE REPORT-REC FROM RPT-SEP
+
+           MOVE 'EU'        TO RSL-SRC
+           MOVE SRC-EU-CNT  TO RSL-CNT
+           MOVE SRC-EU-AMT  TO RSL-AMT
+           WRITE REPORT-REC FROM RPT-SRC-LINE
+
+           MOVE 'AS'        TO RSL-SRC
+           MOVE SRC-AS-CNT  TO RSL-CNT
+           MOVE SRC-AS-AMT  TO RSL-AMT
+           WRITE REPORT-REC FROM RPT-SRC-LINE
+
+           PERFORM VARYING EMP-IX FROM 1 BY 1
+              UNTIL EMP-IX > WS-EMP-SALES-COUNT
+              MOVE EMP-SALES-NO(EMP-IX)  TO REL-NO
+              MOVE EMP-SALES-CNT(EMP-IX) TO REL-CNT
+              MOVE EMP-SALES-AMT(EMP-IX) TO REL-AMT
+              WRITE REPORT-REC FROM RPT-EMP-LINE
+           END-PERFORM
+           .
+
+       LOAD-LAYOUT.
+      * FICHIER DE CONTROLE FACULTATIF, UNE LIGNE PAR CHAMP :
+      * CHAMP=POS,LON  (EX: ORDNO=01,03)  ; ABSENT = LAYOUT PAR DEFAUT
+           OPEN INPUT LAYOUT-FILE
+           IF WS-LAYOUT-OK
+              PERFORM UNTIL WS-LAYOUT-EOF
+                 READ LAYOUT-FILE
+                    AT END MOVE '10' TO WS-FS-LAYOUT
+                    NOT AT END PERFORM PROCESS-LAYOUT-LINE
+                 END-READ
+              END-PERFORM
+              CLOSE LAYOUT-FILE
+              DISPLAY 'LAYOUT VENTES PERSONNALISE CHARGE'
+           ELSE
+              DISPLAY 'PAS DE LAYOUT PERSONNALISE, POSITIONS PAR '
+                      'DEFAUT UTILISEES'
+           END-IF
+           .
+
+       PROCESS-LAYOUT-LINE.
+           MOVE SPACES TO WS-LAY-FIELD WS-LAY-VALUE
+           UNSTRING LAYOUT-REC DELIMITED BY '='
+              INTO WS-LAY-FIELD WS-LAY-VALUE
+           END-UNSTRING
+           MOVE SPACES TO WS-LAY-POS-TXT WS-LAY-LEN-TXT
+           UNSTRING WS-LAY-VALUE DELIMITED BY ','
+              INTO WS-LAY-POS-TXT WS-LAY-LEN-TXT
+           END-UNSTRING
+           IF WS-LAY-POS-TXT = SPACES OR WS-LAY-LEN-TXT = SPACES
+              OR FUNCTION TEST-NUMVAL(WS-LAY-POS-TXT) NOT = 0
+              OR FUNCTION TEST-NUMVAL(WS-LAY-LEN-TXT) NOT = 0
+              DISPLAY 'LIGNE LAYOUT IGNOREE (MAL FORMEE): ' LAYOUT-REC
+              EXIT PARAGRAPH
+           END-IF
+           EVALUATE WS-LAY-FIELD
+              WHEN 'ORDNO'
+                 MOVE FUNCTION NUMVAL(WS-LAY-POS-TXT)
+                    TO WS-LAY-ORDNO-POS
+                 MOVE FUNCTION NUMVAL(WS-LAY-LEN-TXT)
+                    TO WS-LAY-ORDNO-LEN
+              WHEN 'DATE'
+                 MOVE FUNCTION NUMVAL(WS-LAY-POS-TXT)
+                    TO WS-LAY-DATE-POS
+                 MOVE FUNCTION NUMVAL(WS-LAY-LEN-TXT)
+                    TO WS-LAY-DATE-LEN
+              WHEN 'EMP'
+                 MOVE FUNCTION NUMVAL(WS-LAY-POS-TXT)
+                    TO WS-LAY-EMP-POS
+                 MOVE FUNCTION NUMVAL(WS-LAY-LEN-TXT)
+                    TO WS-LAY-EMP-LEN
+              WHEN 'CUST'
+                 MOVE FUNCTION NUMVAL(WS-LAY-POS-TXT)
+                    TO WS-LAY-CUST-POS
+                 MOVE FUNCTION NUMVAL(WS-LAY-LEN-TXT)
+                    TO WS-LAY-CUST-LEN
+              WHEN 'PROD'
+                 MOVE FUNCTION NUMVAL(WS-LAY-POS-TXT)
+                    TO WS-LAY-PROD-POS
+                 MOVE FUNCTION NUMVAL(WS-LAY-LEN-TXT)
+                    TO WS-LAY-PROD-LEN
+              WHEN 'PRICE'
+                 MOVE FUNCTION NUMVAL(WS-LAY-POS-TXT)
+                    TO WS-LAY-PRICE-POS
+                 MOVE FUNCTION NUMVAL(WS-LAY-LEN-TXT)
+                    TO WS-LAY-PRICE-LEN
+              WHEN 'QTY'
+                 MOVE FUNCTION NUMVAL(WS-LAY-POS-TXT)
+                    TO WS-LAY-QTY-POS
+                 MOVE FUNCTION NUMVAL(WS-LAY-LEN-TXT)
+                    TO WS-LAY-QTY-LEN
+              WHEN OTHER
+                 DISPLAY 'CHAMP LAYOUT INCONNU IGNORE: ' WS-LAY-FIELD
+           END-EVALUATE
+           .
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-EU WS-RESTART-AS
+           IF WS-PART-EU
+              PERFORM LOAD-CHECKPOINT-EU
+           ELSE
+              IF WS-PART-AS
+                 PERFORM LOAD-CHECKPOINT-AS
+              ELSE
+                 PERFORM LOAD-CHECKPOINT-BOTH
+              END-IF
+           END-IF
+           .
+
+       LOAD-CHECKPOINT-EU.
+           OPEN INPUT CHECKPOINT-EU-FILE
+           IF WS-CKPEU-OK
+              READ CHECKPOINT-EU-FILE
+              IF WS-CKPEU-OK
+                 MOVE CK-EU-ONLY-READ TO WS-RESTART-EU
+                 DISPLAY 'REDEMARRAGE DETECTE  EU>' WS-RESTART-EU
+              END-IF
+              CLOSE CHECKPOINT-EU-FILE
+           ELSE
+              DISPLAY 'PAS DE POINT DE CONTROLE EU, DEMARRAGE NORMAL'
+           END-IF
+           .
+
+       LOAD-CHECKPOINT-AS.
+           OPEN INPUT CHECKPOINT-AS-FILE
+           IF WS-CKPAS-OK
+              READ CHECKPOINT-AS-FILE
+              IF WS-CKPAS-OK
+                 MOVE CK-AS-ONLY-READ TO WS-RESTART-AS
+                 DISPLAY 'REDEMARRAGE DETECTE  AS>' WS-RESTART-AS
+              END-IF
+              CLOSE CHECKPOINT-AS-FILE
+           ELSE
+              DISPLAY 'PAS DE POINT DE CONTROLE AS, DEMARRAGE NORMAL'
+           END-IF
+           .
+
+       LOAD-CHECKPOINT-BOTH.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-OK
+              READ CHECKPOINT-FILE
+              IF WS-CKPT-OK
+                 MOVE CK-EU-READ TO WS-RESTART-EU
+                 MOVE CK-AS-READ TO WS-RESTART-AS
+                 DISPLAY 'REDEMARRAGE DETECTE  EU>' WS-RESTART-EU
+                         '  AS>' WS-RESTART-AS
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              DISPLAY 'PAS DE POINT DE CONTROLE, DEMARRAGE NORMAL'
+           END-IF
+           .
+
+      * LE FICHIER DE POINT DE CONTROLE PARTAGE (CHECKPOINT-FILE) N'EST
+      * SANS RISQUE QUE LORSQU'UNE SEULE ETAPE TRAITE LES DEUX SOURCES ;
+      * PARTITION=EU ET PARTITION=AS ECRIVENT CHACUNE DANS LEUR PROPRE
+      * FICHIER (CHECKPOINT-EU-FILE/CHECKPOINT-AS-FILE) POUR NE JAMAIS
+      * ECRASER LE POINT DE CONTROLE DE L'AUTRE SOURCE, SUR LE MEME
+      * PRINCIPE QUE WRITE-BALANCE-DELTA
+       WRITE-CHECKPOINT.
+           IF WS-PART-EU
+              PERFORM WRITE-CHECKPOINT-EU
+           ELSE
+              IF WS-PART-AS
+                 PERFORM WRITE-CHECKPOINT-AS
+              ELSE
+                 PERFORM WRITE-CHECKPOINT-BOTH
+              END-IF
+           END-IF
+           .
+
+       WRITE-CHECKPOINT-EU.
+           OPEN OUTPUT CHECKPOINT-EU-FILE
+           IF WS-CKPEU-OK
+              MOVE EU-READ-COUNT TO CK-EU-ONLY-READ
+              MOVE FUNCTION CURRENT-DATE(1:20) TO CK-EU-ONLY-TIMESTAMP
+              WRITE CHECKPOINT-EU-REC
+              CLOSE CHECKPOINT-EU-FILE
+           ELSE
+              DISPLAY 'ERREUR ECRITURE POINT DE CONTROLE EU '
+                      WS-FS-CKPEU
+           END-IF
+           .
+
+       WRITE-CHECKPOINT-AS.
+           OPEN OUTPUT CHECKPOINT-AS-FILE
+           IF WS-CKPAS-OK
+              MOVE AS-READ-COUNT TO CK-AS-ONLY-READ
+              MOVE FUNCTION CURRENT-DATE(1:20) TO CK-AS-ONLY-TIMESTAMP
+              WRITE CHECKPOINT-AS-REC
+              CLOSE CHECKPOINT-AS-FILE
+           ELSE
+              DISPLAY 'ERREUR ECRITURE POINT DE CONTROLE AS '
+                      WS-FS-CKPAS
+           END-IF
+           .
+
+       WRITE-CHECKPOINT-BOTH.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-OK
+              MOVE EU-READ-COUNT TO CK-EU-READ
+              MOVE AS-READ-COUNT TO CK-AS-READ
+              MOVE FUNCTION CURRENT-DATE(1:20) TO CK-TIMESTAMP
+              WRITE CHECKPOINT-REC
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              DISPLAY 'ERREUR ECRITURE POINT DE CONTROLE ' WS-FS-CKPT
+           END-IF
+           .
+
+      *****************************************************************
+      * CHARGEMENT DE LA TABLE PARTAGEE DES COMMANDES DEJA OUVERTES
+      * (WS-ORDER-SRC-TABLE), A PARTIR DE L'IMAGE ECRITE PAR UNE ETAPE
+      * PRECEDENTE (EU OU AS) ; ABSENT AU PREMIER LANCEMENT DU LOT, LA
+      * TABLE RESTE ALORS A BLANCS COMME INITIALISEE EN WORKING-STORAGE
+      *****************************************************************
+       LOAD-ORDER-SEEN.
+           OPEN INPUT ORDSEEN-FILE
+           IF WS-OSEEN-OK
+              READ ORDSEEN-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE OS-ORDER-TABLE TO WS-ORDER-SRC-TABLE
+              END-READ
+              CLOSE ORDSEEN-FILE
+           END-IF
+           .
+
+      *****************************************************************
+      * RE-ECRITURE DE L'IMAGE PARTAGEE, APPELEE AUX MEMES POINTS QUE
+      * WRITE-CHECKPOINT (COMMIT PERIODIQUE ET FINALISATION) POUR QUE
+      * L'ETAPE SUIVANTE (EU OU AS) VOIE LES COMMANDES DEJA TRAITEES
+      * PAR CELLE-CI
+      *****************************************************************
+       WRITE-ORDER-SEEN.
+           MOVE WS-ORDER-SRC-TABLE TO OS-ORDER-TABLE
+           OPEN OUTPUT ORDSEEN-FILE
+           IF WS-OSEEN-OK
+              WRITE ORDSEEN-REC
+              CLOSE ORDSEEN-FILE
+           ELSE
+              DISPLAY 'ERREUR ECRITURE TABLE COMMANDES VUES '
+                      WS-FS-OSEEN
+           END-IF
+           .
+
        LOG-OK.
            MOVE WS-SRC            TO R-SRC
            MOVE ORDER-NO          TO R-ONO
@@ -373,24 +1653,87 @@
            MOVE PROD-NO           TO R-PNO
            MOVE QUANTITY          TO R-QTY
            MOVE PRICE-FORMATTED   TO R-PRC
+           MOVE TAX-AMOUNT        TO R-TAX
            WRITE REPORT-REC FROM RPT-OK
            .
 
-       LOG-ERR USING P-MSG.
+       LOG-RETURN.
+           MOVE WS-SRC            TO RR-SRC
+           MOVE ORDER-NO          TO RR-ONO
+           MOVE CUST-NO           TO RR-CNO
+           MOVE PROD-NO           TO RR-PNO
+           MOVE QUANTITY          TO RR-QTY
+           MOVE PRICE-FORMATTED   TO RR-PRC
+           WRITE REPORT-REC FROM RPT-RETURN
+           .
+
+       LOG-ERR.
            MOVE WS-SRC    TO R2-SRC
            MOVE ORDER-NO  TO R2-ONO
-           MOVE P-MSG     TO R2-MSG
+           MOVE WS-LOG-MSG TO R2-MSG
            WRITE REPORT-REC FROM RPT-ERR
            .
 
        FINI.
            EXEC SQL COMMIT END-EXEC
            WRITE REPORT-REC FROM RPT-SEP
-           MOVE CNT-READ TO RS-READ
-           MOVE CNT-OK   TO RS-OK
-           MOVE CNT-ERR  TO RS-ERR
-           WRITE REPORT-REC FROM RPT-SUM
+           IF WS-MODE-VALIDATE
+              MOVE CNT-READ TO RVS-READ
+              MOVE CNT-ERR  TO RVS-ERR
+              WRITE REPORT-REC FROM RPT-VAL-SUM
+              DISPLAY 'FIN CONTROLE IMPVENTS (MODE VALIDATE)  LUS:'
+                      CNT-READ '  ERREURS:' CNT-ERR
+           ELSE
+              MOVE CNT-READ TO RS-READ
+              MOVE CNT-OK   TO RS-OK
+              MOVE CNT-ERR  TO RS-ERR
+              MOVE CNT-BACKORDER TO RS-BACKORDER
+              WRITE REPORT-REC FROM RPT-SUM
+              MOVE CNT-RETURN TO RS-RETURN-CNT
+              MOVE TOTAL-RETURN-AMOUNT TO RS-RETURN-AMT
+              WRITE REPORT-REC FROM RPT-RETURN-SUM
+              PERFORM WRITE-CONSOLIDATED-REPORT
+              DISPLAY 'FIN IMPVENTS  LUS:' CNT-READ
+                      '  OK:' CNT-OK '  ERR:' CNT-ERR
+                      '  BACKORDER:' CNT-BACKORDER
+                      '  RETOURS:' CNT-RETURN
+              IF WS-CTL-MISMATCH-YES
+                 DISPLAY 'ATTENTION : CONTROLE DE LOT EN ANOMALIE, '
+                         'TRANSMISSION AMONT PROBABLEMENT INCOMPLETE'
+                 MOVE 8 TO RETURN-CODE
+              END-IF
+           END-IF
+           PERFORM WRITE-NOTIFY
            CLOSE REPORT-FILE
-           DISPLAY 'FIN IMPVENTS  LUS:' CNT-READ
-                   '  OK:' CNT-OK '  ERR:' CNT-ERR
+           CLOSE BACKORDER-FILE
+           IF WS-PART-EU
+              CLOSE BALDELTA-EU-FILE
+           END-IF
+           IF WS-PART-AS
+              CLOSE BALDELTA-AS-FILE
+           END-IF
+           .
+
+      *****************************************************************
+      * NOTIFICATION DE FIN DE TRAITEMENT (POUR ALERTE JCL/AVAL)      *
+      *****************************************************************
+       WRITE-NOTIFY.
+           OPEN OUTPUT NOTIFY-FILE
+           IF WS-NOTIFY-OK
+              MOVE 'IMPVENTS' TO NT-PROGRAM
+              IF CNT-ERR NOT = ZERO OR WS-CTL-MISMATCH-YES
+                 MOVE 'ERR ' TO NT-STATUS-CODE
+              ELSE
+                 MOVE 'OK  ' TO NT-STATUS-CODE
+              END-IF
+              MOVE CNT-READ TO NT-RECORDS-READ
+              MOVE CNT-OK   TO NT-RECORDS-OK
+              MOVE CNT-ERR  TO NT-RECORDS-ERROR
+              MOVE FUNCTION CURRENT-DATE(1:20) TO NT-TIMESTAMP
+              WRITE NOTIFY-REC
+              CLOSE NOTIFY-FILE
+           ELSE
+              DISPLAY 'ERREUR ECRITURE NOTIFICATION FIN DE TRAITEMENT: '
+                      WS-FS-NOTIFY
+           END-IF
            .
