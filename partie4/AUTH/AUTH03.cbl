@@ -19,21 +19,56 @@
           05 U-EMP-NO        PIC 9(5).
           05 U-LNAME         PIC X(20).
           05 U-FNAME         PIC X(20).
-      
-       77 WS-CD-ERR          PIC 9(2)   VALUE 0.  
-      
+          05 U-FAILED-COUNT  PIC 9(2).
+          05 U-LOCKED        PIC X(1).
+             88 U-IS-LOCKED           VALUE 'Y'.
+             88 U-NOT-LOCKED          VALUE 'N'.
+          05 U-PASSWORD-DATE PIC 9(8).
+          05 U-ROLE          PIC X(1).
+             88 U-ROLE-ADMIN          VALUE 'A'.
+             88 U-ROLE-USER           VALUE 'U'.
+
+       77 WS-CD-ERR          PIC 9(2)   VALUE 0.
+       77 WS-MAX-FAILED      PIC 9(2)   VALUE 05.
+       77 WS-PASSWORD-MAXAGE PIC 9(3)   VALUE 090.
+       77 WS-TODAY-CCYYMMDD  PIC 9(8)   VALUE 0.
+       77 WS-DAYS-SINCE-CHG  PIC S9(9)  COMP VALUE 0.
+       77 WS-AUDIT-EVENT     PIC X(10)  VALUE SPACES.
+       77 WS-AUDIT-DETAIL    PIC X(60)  VALUE SPACES.
+
+      ******************************************************************
+      * CONTROLE D'INACTIVITE (SESSION PSEUDO-CONVERSATIONNELLE)
+      ******************************************************************
+       77 WS-TIMEOUT-SECS       PIC 9(5)  VALUE 00300.
+       77 WS-ELAPSED-SECS       PIC S9(9) COMP VALUE 0.
+       77 WS-CUR-SECS           PIC S9(9) COMP VALUE 0.
+       77 WS-LAST-SECS          PIC S9(9) COMP VALUE 0.
+       77 WS-TIME-IN            PIC 9(6)  VALUE 0.
+       77 WS-TIME-REM           PIC 9(4)  VALUE 0.
+       77 WS-TIME-HH            PIC 9(2)  VALUE 0.
+       77 WS-TIME-MM            PIC 9(2)  VALUE 0.
+       77 WS-TIME-SS            PIC 9(2)  VALUE 0.
+       77 WS-TIME-SECS-OUT      PIC S9(9) COMP VALUE 0.
+       77 WS-SESSION-TIMEOUT-SW PIC X     VALUE 'N'.
+          88 WS-SESSION-TIMED-OUT         VALUE 'Y'.
+
        COPY DFHBMSCA.
        COPY DFHAID.
        COPY MS03.
+       COPY AUDIT03.
 
        LINKAGE SECTION.
        01 DFHCOMMAREA        PIC X(256).
        01 CA-AREA REDEFINES DFHCOMMAREA.
           05 CA-USER-LOGGED  PIC X(1).
           05 CA-LOGIN        PIC X(8).
-          05 CA-EMP-NO       PIC 9(5).        
+          05 CA-EMP-NO       PIC 9(5).
+          05 CA-ROLE         PIC X(1).
+             88 CA-ROLE-ADMIN         VALUE 'A'.
+             88 CA-ROLE-USER          VALUE 'U'.
           05 CA-LAST-MSG     PIC X(78).
-          05 FILLER          PIC X(164).
+          05 CA-LAST-TIME    PIC 9(6).
+          05 FILLER          PIC X(157).
 
      
 
@@ -44,14 +79,23 @@
        MAIN.
            EVALUATE EIBTRNID
            WHEN WS-TRANS-NAME
-                IF EIBCALEN = ZERO                  
+                IF EIBCALEN = ZERO
                    MOVE SPACES TO CA-LOGIN CA-LAST-MSG
-                   PERFORM SEND-LOGIN             
-                END-IF  
-                PERFORM HANDLE-TOUCHE        
+                   PERFORM SEND-LOGIN
+                ELSE
+                   PERFORM CHECK-SESSION-TIMEOUT
+                   IF WS-SESSION-TIMED-OUT
+                      MOVE SPACES TO CA-LOGIN
+                      MOVE 'SESSION EXPIREE - RESAISISSEZ VOS CODES'
+                         TO CA-LAST-MSG
+                      PERFORM SEND-LOGIN
+                   END-IF
+                END-IF
+                PERFORM HANDLE-TOUCHE
            WHEN OTHER
                 CONTINUE
            END-EVALUATE
+           MOVE EIBTIME TO CA-LAST-TIME
            PERFORM SEND-LOGIN
            .
       ******************************************************************
@@ -103,26 +147,96 @@
            MOVE L-PASSWDI TO U-PASSWORD
 
            IF U-LOGIN = SPACES OR U-PASSWORD = SPACES
-              MOVE 'LOGIN ET MOT DE PASSE REQUIS' TO CA-LAST-MSG               
+              MOVE 'LOGIN ET MOT DE PASSE REQUIS' TO CA-LAST-MSG
            ELSE
       ******************************************************************
-      * cherche sur le fichier des utilisateurs par login        
+      * cherche sur le fichier des utilisateurs par login, en verrou
+      * de mise a jour pour pouvoir tracer les echecs / le verrouillage
               EXEC CICS
                    READ FILE(WS-PGM-USERSX)
                    INTO (USERSX-REC)
                    RIDFLD(U-LOGIN)
-                   RESP(WS-CD-ERR)        
-                   END-EXEC        
-        
-              IF WS-CD-ERR NOT = DFHRESP(NORMAL)        
-                 MOVE 'UTILISATEUR INCONNU' TO CA-LAST-MSG        
-              ELSE         
-                 IF U-PASSWORD NOT = L-PASSWDI        
-                    MOVE 'MOT DE PASSE INVALIDE' TO CA-LAST-MSG
-                 END-IF         
-              END-IF        
-        
-              PERFORM AUTH-OK        
+                   UPDATE
+                   RESP(WS-CD-ERR)
+                   END-EXEC
+
+              IF WS-CD-ERR NOT = DFHRESP(NORMAL)
+                 MOVE 'UTILISATEUR INCONNU' TO CA-LAST-MSG
+                 MOVE 'LOGIN FAIL' TO WS-AUDIT-EVENT
+                 MOVE 'UTILISATEUR INCONNU' TO WS-AUDIT-DETAIL
+                 PERFORM WRITE-AUDIT-RECORD
+              ELSE
+                 IF U-IS-LOCKED
+                    MOVE 'COMPTE VERROUILLE - CONTACTER ADMIN'
+                       TO CA-LAST-MSG
+                 ELSE
+                    IF U-PASSWORD NOT = L-PASSWDI
+                       PERFORM REGISTER-FAILED-LOGIN
+                    ELSE
+                       PERFORM REGISTER-SUCCESSFUL-LOGIN
+                    END-IF
+                 END-IF
+              END-IF
+
+              IF CA-LAST-MSG = SPACES
+                 PERFORM AUTH-OK
+              END-IF
+           END-IF
+           .
+
+      ******************************************************************
+      * MOT DE PASSE INVALIDE : COMPTABILISE L'ECHEC ET VERROUILLE
+      * LE COMPTE APRES WS-MAX-FAILED TENTATIVES CONSECUTIVES
+      ******************************************************************
+       REGISTER-FAILED-LOGIN.
+           ADD 1 TO U-FAILED-COUNT
+           IF U-FAILED-COUNT >= WS-MAX-FAILED
+              MOVE 'Y' TO U-LOCKED
+              MOVE 'COMPTE VERROUILLE APRES ECHECS REPETES'
+                 TO CA-LAST-MSG
+              MOVE 'LOCKOUT' TO WS-AUDIT-EVENT
+           ELSE
+              MOVE 'MOT DE PASSE INVALIDE' TO CA-LAST-MSG
+              MOVE 'LOGIN FAIL' TO WS-AUDIT-EVENT
+           END-IF
+           MOVE CA-LAST-MSG TO WS-AUDIT-DETAIL
+           PERFORM WRITE-AUDIT-RECORD
+           EXEC CICS
+                REWRITE FILE(WS-PGM-USERSX)
+                FROM (USERSX-REC)
+                RESP(WS-CD-ERR)
+                END-EXEC
+           .
+
+      ******************************************************************
+      * MOT DE PASSE VALIDE : REMISE A ZERO DES ECHECS ET CONTROLE
+      * DE LA PEREMPTION DU MOT DE PASSE
+      ******************************************************************
+       REGISTER-SUCCESSFUL-LOGIN.
+           MOVE ZERO TO U-FAILED-COUNT
+           PERFORM CHECK-PASSWORD-AGE
+           EXEC CICS
+                REWRITE FILE(WS-PGM-USERSX)
+                FROM (USERSX-REC)
+                RESP(WS-CD-ERR)
+                END-EXEC
+           .
+
+      ******************************************************************
+      * REFUSE L'ACCES SI LE MOT DE PASSE DEPASSE WS-PASSWORD-MAXAGE
+      * JOURS ; LES COMPTES SANS DATE DE CHANGEMENT CONNUE (ANCIENS
+      * ENREGISTREMENTS) NE SONT PAS SOUMIS AU CONTROLE
+      ******************************************************************
+       CHECK-PASSWORD-AGE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-CCYYMMDD
+           IF U-PASSWORD-DATE NUMERIC AND U-PASSWORD-DATE > ZERO
+              COMPUTE WS-DAYS-SINCE-CHG =
+                    FUNCTION INTEGER-OF-DATE(WS-TODAY-CCYYMMDD)
+                  - FUNCTION INTEGER-OF-DATE(U-PASSWORD-DATE)
+              IF WS-DAYS-SINCE-CHG > WS-PASSWORD-MAXAGE
+                 MOVE 'MOT DE PASSE EXPIRE - CHANGEMENT REQUIS'
+                    TO CA-LAST-MSG
+              END-IF
            END-IF
            .
      
@@ -147,7 +261,11 @@
            MOVE 'Y' TO CA-USER-LOGGED
            MOVE U-LOGIN TO CA-LOGIN
            MOVE U-EMP-NO TO CA-EMP-NO
+           MOVE U-ROLE TO CA-ROLE
            MOVE SPACES TO CA-LAST-MSG
+           MOVE 'LOGIN OK' TO WS-AUDIT-EVENT
+           MOVE 'CONNEXION REUSSIE' TO WS-AUDIT-DETAIL
+           PERFORM WRITE-AUDIT-RECORD
            EXEC CICS XCTL PROGRAM(WS-PGM-PARTS)
                 COMMAREA(DFHCOMMAREA)
                 LENGTH(LENGTH OF DFHCOMMAREA)
@@ -169,6 +287,70 @@
                 ERASE
                 END-EXEC
            EXEC CICS
-                RETURN 
+                RETURN
+                END-EXEC
+           .
+
+      ******************************************************************
+      * CONTROLE D'INACTIVITE : COMPARE L'HEURE COURANTE (EIBTIME) A
+      * LA DERNIERE TOUCHE MEMORISEE DANS LA COMMAREA (CA-LAST-TIME)
+      * ET DECLENCHE UNE REINITIALISATION DE LA SESSION AU-DELA DE
+      * WS-TIMEOUT-SECS SECONDES D'INACTIVITE
+      ******************************************************************
+       CHECK-SESSION-TIMEOUT.
+           MOVE 'N' TO WS-SESSION-TIMEOUT-SW
+           IF CA-LAST-TIME NOT = ZERO
+              MOVE CA-LAST-TIME TO WS-TIME-IN
+              PERFORM SPLIT-TIME-TO-SECS
+              MOVE WS-TIME-SECS-OUT TO WS-LAST-SECS
+              MOVE EIBTIME TO WS-TIME-IN
+              PERFORM SPLIT-TIME-TO-SECS
+              MOVE WS-TIME-SECS-OUT TO WS-CUR-SECS
+              COMPUTE WS-ELAPSED-SECS = WS-CUR-SECS - WS-LAST-SECS
+              IF WS-ELAPSED-SECS < 0
+                 ADD 86400 TO WS-ELAPSED-SECS
+              END-IF
+              IF WS-ELAPSED-SECS > WS-TIMEOUT-SECS
+                 MOVE 'Y' TO WS-SESSION-TIMEOUT-SW
+              END-IF
+           END-IF
+           .
+
+      ******************************************************************
+      * DECOMPOSE UNE HEURE FORMAT HHMMSS (WS-TIME-IN) EN NOMBRE DE
+      * SECONDES DEPUIS MINUIT (WS-TIME-SECS-OUT)
+      ******************************************************************
+       SPLIT-TIME-TO-SECS.
+           DIVIDE WS-TIME-IN BY 10000
+              GIVING WS-TIME-HH REMAINDER WS-TIME-REM
+           DIVIDE WS-TIME-REM BY 100
+              GIVING WS-TIME-MM REMAINDER WS-TIME-SS
+           COMPUTE WS-TIME-SECS-OUT =
+                 WS-TIME-HH * 3600 + WS-TIME-MM * 60 + WS-TIME-SS
+           .
+
+      ******************************************************************
+      * ECRITURE D'UNE LIGNE DANS LA PISTE D'AUDIT (FICHIER AUDIT03)  *
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT03-REC
+           STRING FUNCTION CURRENT-DATE(1:4) '-'
+                  FUNCTION CURRENT-DATE(5:2) '-'
+                  FUNCTION CURRENT-DATE(7:2) ' '
+                  FUNCTION CURRENT-DATE(9:2) ':'
+                  FUNCTION CURRENT-DATE(11:2) ':'
+                  FUNCTION CURRENT-DATE(13:2)
+              DELIMITED BY SIZE
+              INTO AU-TIMESTAMP
+           END-STRING
+           MOVE EIBTRNID    TO AU-TRANS-ID
+           MOVE 'AUTH03'    TO AU-PROGRAM
+           MOVE U-LOGIN     TO AU-LOGIN
+           MOVE WS-AUDIT-EVENT  TO AU-EVENT-TYPE
+           MOVE WS-AUDIT-DETAIL TO AU-DETAIL
+           EXEC CICS
+                WRITE FILE('AUDIT03')
+                FROM (AUDIT03-REC)
+                RESP(WS-CD-ERR)
                 END-EXEC
            .
\ No newline at end of file
