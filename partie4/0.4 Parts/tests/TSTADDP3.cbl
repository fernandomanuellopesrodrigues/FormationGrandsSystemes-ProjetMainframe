@@ -1,47 +1,72 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. TSTADDP3.       
+       PROGRAM-ID. TSTADDP3.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.       
+           DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
        01 TEST-RESULTS.
           05 PASS-COUNT      PIC 9     VALUE ZERO.
-          05 FAIL-COUNT      PIC 9     VALUE ZERO.      
-       
-       COPY MS03. 
+          05 FAIL-COUNT      PIC 9     VALUE ZERO.
 
-       LINKAGE SECTION.
+       COPY DFHAID.
+       COPY MS03.
+
+      * CA-AREA DE AUTH03/ADDP03 (CF. LEUR LINKAGE SECTION) : MEME
+      * LARGEUR (256) ET MEME DECOUPAGE DE CHAMPS, POUR QUE CES TESTS
+      * EXERCENT REELLEMENT LE COMMAREA ATTENDU PAR LE PROGRAMME
+      * COURANT
        01 ZONE.
           05 CA-USER-LOGGED  PIC X(1).
-          05 CA-LOGIN        PIC X(5).
+          05 CA-LOGIN        PIC X(8).
+          05 CA-EMP-NO       PIC 9(5).
+          05 CA-ROLE         PIC X(1).
           05 CA-LAST-MSG     PIC X(78).
-      ****************************************************************** 
-       PROCEDURE DIVISION USING ZONE.
+          05 CA-LAST-TIME    PIC 9(6).
+          05 FILLER          PIC X(157).
+
+       LINKAGE SECTION.
+      * COMMAREA FACULTATIVE : PERMET A UN PROGRAMME APPELANT (UN
+      * HARNAIS DE REGRESSION QUI ENCHAINE PLUSIEURS SUITES DE TESTS)
+      * DE RECUPERER LE DECOMPTE REUSSIS/ECHOUES SANS AVOIR A ANALYSER
+      * LA SORTIE DISPLAY. ABSENTE (EIBCALEN = ZERO), CE TEST
+      * FONCTIONNE COMME AVANT, EN AUTONOME.
+       01  DFHCOMMAREA         PIC X(6).
+       01  REG-RESULTS REDEFINES DFHCOMMAREA.
+           05  REG-PASS-COUNT   PIC 9(3).
+           05  REG-FAIL-COUNT   PIC 9(3).
+      ******************************************************************
+       PROCEDURE DIVISION.
        MAIN.
            PERFORM TEST-VALID-INPUT
            PERFORM TEST-MISSING-NAME
            PERFORM TEST-INVALID-WEIGHT
+           PERFORM TEST-ACCES-REFUSE-NON-ADMIN
            PERFORM DISPLAY-RESULTS
            GOBACK
-           .          
-       
+           .
+
+      * UNE PIECE VALIDE AVEC UN ROLE ADMIN DOIT ETRE ENREGISTREE
        TEST-VALID-INPUT.
            DISPLAY 'TEST 1: AJOUT PIECE VALIDE'
+           MOVE 'Y' TO CA-USER-LOGGED
+           MOVE 'A' TO CA-ROLE
+           MOVE ZERO TO CA-LAST-TIME
            MOVE 'P01' TO I-PARTNOI
            MOVE 'PIECE TEST' TO I-NAMEI
            MOVE 'ROUGE' TO I-COLORI
            MOVE '100' TO I-WEIGHTI
            MOVE 'PARIS' TO I-CITYI
-           
+           MOVE DFHENTER TO EIBAID
+
            EXEC CICS LINK
                 PROGRAM('ADDP03')
                 COMMAREA(ZONE)
                 LENGTH(LENGTH OF ZONE)
                 END-EXEC
-           
+
            IF CA-LAST-MSG = 'PIECE ENREGISTREE'
               ADD 1 TO PASS-COUNT
               DISPLAY '  --> PASSED'
@@ -50,18 +75,22 @@
               DISPLAY '  --> FAILED: ' CA-LAST-MSG
            END-IF
            .
-       
+
        TEST-MISSING-NAME.
            DISPLAY 'TEST 2: PIECE SANS NOM'
+           MOVE 'Y' TO CA-USER-LOGGED
+           MOVE 'A' TO CA-ROLE
+           MOVE ZERO TO CA-LAST-TIME
            MOVE SPACES TO I-NAMEI
            MOVE 'P02' TO I-PARTNOI
-           
+           MOVE DFHENTER TO EIBAID
+
            EXEC CICS LINK
                 PROGRAM('ADDP03')
                 COMMAREA(ZONE)
                 LENGTH(LENGTH OF ZONE)
                 END-EXEC
-           
+
            IF CA-LAST-MSG =
               'NUMERO ET NOM DE LA PIECE SONT OBLIGATOIRES'
               ADD 1 TO PASS-COUNT
@@ -71,20 +100,24 @@
               DISPLAY '  --> FAILED: ' CA-LAST-MSG
            END-IF
            .
-       
+
        TEST-INVALID-WEIGHT.
            DISPLAY 'TEST 3: POIDS NON NUMERIQUE'
+           MOVE 'Y' TO CA-USER-LOGGED
+           MOVE 'A' TO CA-ROLE
+           MOVE ZERO TO CA-LAST-TIME
            MOVE 'P03' TO I-PARTNOI
            MOVE 'PIECE TEST' TO I-NAMEI
            MOVE 'ABC' TO I-WEIGHTI
            MOVE 'PARIS' TO I-CITYI
-           
+           MOVE DFHENTER TO EIBAID
+
            EXEC CICS LINK
                 PROGRAM('ADDP03')
                 COMMAREA(ZONE)
                 LENGTH(LENGTH OF ZONE)
                 END-EXEC
-           
+
            IF CA-LAST-MSG = 'LE POIDS DOIT ETRE NUMERIQUE'
               ADD 1 TO PASS-COUNT
               DISPLAY '  --> PASSED'
@@ -93,10 +126,52 @@
               DISPLAY '  --> FAILED: ' CA-LAST-MSG
            END-IF
            .
-       
-       DISPLAY-RESULTS.  
+
+      * UN UTILISATEUR AU ROLE NON-ADMIN NE DOIT PAS POUVOIR AJOUTER
+      * DE PIECE (CF. CA-ROLE-ADMIN DANS ADDP03)
+       TEST-ACCES-REFUSE-NON-ADMIN.
+           DISPLAY 'TEST 4: AJOUT REFUSE POUR ROLE UTILISATEUR'
+           MOVE 'Y' TO CA-USER-LOGGED
+           MOVE 'U' TO CA-ROLE
+           MOVE ZERO TO CA-LAST-TIME
+           MOVE 'P04' TO I-PARTNOI
+           MOVE 'PIECE TEST' TO I-NAMEI
+           MOVE 'ROUGE' TO I-COLORI
+           MOVE '100' TO I-WEIGHTI
+           MOVE 'PARIS' TO I-CITYI
+           MOVE DFHENTER TO EIBAID
+
+           EXEC CICS LINK
+                PROGRAM('ADDP03')
+                COMMAREA(ZONE)
+                LENGTH(LENGTH OF ZONE)
+                END-EXEC
+
+           IF CA-LAST-MSG = 'ACCES REFUSE - ROLE INSUFFISANT'
+              ADD 1 TO PASS-COUNT
+              DISPLAY '  --> PASSED'
+           ELSE
+              ADD 1 TO FAIL-COUNT
+              DISPLAY '  --> FAILED: ' CA-LAST-MSG
+           END-IF
+           .
+
+       DISPLAY-RESULTS.
            DISPLAY 'TESTS TERMINES'
            DISPLAY '--------------'
            DISPLAY 'TESTS REUSSIS: ' PASS-COUNT
            DISPLAY 'TESTS ECHOUES: ' FAIL-COUNT
-           .     
\ No newline at end of file
+      * UN ECHEC REMONTE UN RETURN-CODE NON NUL, COMME POUR TOUT AUTRE
+      * PROGRAMME DE CE PROJET, POUR QUE LA CHAINE D'EXECUTION PUISSE
+      * ARRETER LA SUITE SUR UNE REGRESSION
+           IF FAIL-COUNT > ZERO
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           IF EIBCALEN NOT = ZERO
+               MOVE PASS-COUNT TO REG-PASS-COUNT
+               MOVE FAIL-COUNT TO REG-FAIL-COUNT
+           END-IF
+           .
