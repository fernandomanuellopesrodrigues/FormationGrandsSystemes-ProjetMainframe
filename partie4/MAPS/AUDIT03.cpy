@@ -0,0 +1,12 @@
+      *****************************************************************
+      * ENREGISTREMENT DE LA PISTE D'AUDIT (FICHIER AUDIT03)          *
+      * ALIMENTE PAR AUTH03 (CONNEXIONS) ET ADDP03 (MAINTENANCE       *
+      * DES PIECES) - FICHIER SEQUENTIEL, ECRITURE UNIQUEMENT         *
+      *****************************************************************
+       01 AUDIT03-REC.
+          05 AU-TIMESTAMP     PIC X(20).
+          05 AU-TRANS-ID      PIC X(4).
+          05 AU-PROGRAM       PIC X(8).
+          05 AU-LOGIN         PIC X(8).
+          05 AU-EVENT-TYPE    PIC X(10).
+          05 AU-DETAIL        PIC X(60).
