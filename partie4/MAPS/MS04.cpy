@@ -0,0 +1,43 @@
+      *****************************************************************
+      * MAPSET MS04 - ECRAN DE CONSULTATION DE COMMANDE (ORDQRY03)   *
+      * MEME CONVENTION DE SYMBOLIC MAP QUE MS03 (LOGIN/PIECES) :     *
+      * MAP04I = ZONE DE SAISIE, MAP04O REDEFINIT MAP04I POUR L'ECRIT-*
+      * URE DES ZONES PROTEGEES (NUMERO/CLIENT/DATE/SOLDE/LIGNES)     *
+      *****************************************************************
+       01  MAP04I.
+           02  FILLER PIC X(12).
+           02  Q-ONOL    COMP  PIC  S9(4).
+           02  Q-ONOF    PICTURE X.
+           02  FILLER REDEFINES Q-ONOF.
+             03 Q-ONOA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  Q-ONOI  PIC X(3).
+       01  MAP04O REDEFINES MAP04I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  Q-ONOC    PICTURE X.
+           02  Q-ONOO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  Q-CNOC    PICTURE X.
+           02  Q-CNOO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  Q-DATEC    PICTURE X.
+           02  Q-DATEO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  Q-BALC    PICTURE X.
+           02  Q-BALO  PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  Q-ROW1C    PICTURE X.
+           02  Q-ROW1O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  Q-ROW2C    PICTURE X.
+           02  Q-ROW2O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  Q-ROW3C    PICTURE X.
+           02  Q-ROW3O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  Q-MOREC    PICTURE X.
+           02  Q-MOREO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  Q-MSGC    PICTURE X.
+           02  Q-MSGO  PIC X(78).
