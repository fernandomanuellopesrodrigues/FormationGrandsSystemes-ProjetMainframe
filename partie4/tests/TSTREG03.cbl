@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TSTREG03.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * COMMAREAS DE SORTIE DE TSTAUTH3/TSTADDP3 (CF. LEUR LINKAGE
+      * SECTION) : MEME DISPOSITION, POUR RECUPERER LEURS DECOMPTES
+      * REUSSIS/ECHOUES SANS ANALYSER LEUR SORTIE DISPLAY
+       01 AUTH-RESULTS.
+          05 AUTH-PASS-COUNT  PIC 9(3) VALUE ZERO.
+          05 AUTH-FAIL-COUNT  PIC 9(3) VALUE ZERO.
+
+       01 ADDP-RESULTS.
+          05 ADDP-PASS-COUNT  PIC 9(3) VALUE ZERO.
+          05 ADDP-FAIL-COUNT  PIC 9(3) VALUE ZERO.
+
+       01 REG-TOTALS.
+          05 REG-TOTAL-PASS   PIC 9(3) VALUE ZERO.
+          05 REG-TOTAL-FAIL   PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY '*** SUITE DE REGRESSION AUTH03/ADDP03 ***'
+           DISPLAY '-----------------------------------------'
+
+           PERFORM RUN-AUTH-SUITE
+           PERFORM RUN-ADDP-SUITE
+           PERFORM TOTAL-RESULTS
+           PERFORM DISPLAY-SUMMARY
+
+           IF REG-TOTAL-FAIL > ZERO
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           GOBACK.
+
+       RUN-AUTH-SUITE.
+           EXEC CICS LINK
+               PROGRAM('TSTAUTH3')
+               COMMAREA(AUTH-RESULTS)
+               LENGTH(LENGTH OF AUTH-RESULTS)
+           END-EXEC.
+
+       RUN-ADDP-SUITE.
+           EXEC CICS LINK
+               PROGRAM('TSTADDP3')
+               COMMAREA(ADDP-RESULTS)
+               LENGTH(LENGTH OF ADDP-RESULTS)
+           END-EXEC.
+
+       TOTAL-RESULTS.
+           COMPUTE REG-TOTAL-PASS = AUTH-PASS-COUNT + ADDP-PASS-COUNT
+           COMPUTE REG-TOTAL-FAIL = AUTH-FAIL-COUNT + ADDP-FAIL-COUNT
+           .
+
+       DISPLAY-SUMMARY.
+           DISPLAY '-----------------------------------------'
+           DISPLAY '*** RESULTATS DE LA SUITE DE REGRESSION ***'
+           DISPLAY 'TSTAUTH3 - REUSSIS: ' AUTH-PASS-COUNT
+               ' ECHOUES: ' AUTH-FAIL-COUNT
+           DISPLAY 'TSTADDP3 - REUSSIS: ' ADDP-PASS-COUNT
+               ' ECHOUES: ' ADDP-FAIL-COUNT
+           DISPLAY '-----------------------------------------'
+           DISPLAY 'TOTAL    - REUSSIS: ' REG-TOTAL-PASS
+               ' ECHOUES: ' REG-TOTAL-FAIL
+           IF REG-TOTAL-FAIL > ZERO
+               DISPLAY '*** ECHEC DE LA SUITE DE REGRESSION ***'
+           ELSE
+               DISPLAY '*** SUITE DE REGRESSION OK ***'
+           END-IF
+           DISPLAY '-----------------------------------------'
+           .
