@@ -0,0 +1,404 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDQRY03.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MAPSET-NAME     PIC X(4)   VALUE 'MS04'.
+       01 WS-MAP-QUERY       PIC X(6)   VALUE 'MAP04I'.
+       01 WS-PGM-AUTH        PIC X(8)   VALUE 'AUTH03'.
+       01 WS-TRANS-NAME      PIC X(5)   VALUE 'T03Q'.
+
+       01 QUERY-KEY.
+          05 Q-ONO-WS        PIC 9(3).
+
+       77 WS-CD-ERR          PIC 9(2)  VALUE 0.
+       77 WS-AUDIT-EVENT     PIC X(10) VALUE SPACES.
+       77 WS-AUDIT-DETAIL    PIC X(60) VALUE SPACES.
+
+      ******************************************************************
+      * LIGNES ITEMS DE LA COMMANDE, LIMITEES A WS-ITEM-MAX LIGNES A
+      * L'ECRAN (LE DETAIL COMPLET RESTE CONSULTABLE VIA CUSTBAL/
+      * ARCHVENT POUR LES GROS VOLUMES) ; WS-MORE-ITEMS-SW SIGNALE
+      * QU'IL Y A D'AUTRES LIGNES NON AFFICHEES
+      ******************************************************************
+       01 WS-ITEM-TABLE.
+          05 WS-ITEM-ENTRY   OCCURS 3 TIMES.
+             10 WS-IT-PNO    PIC X(3).
+             10 WS-IT-QTY    PIC S9(3)   COMP-3.
+             10 WS-IT-PRICE  PIC S9(5)V99 COMP-3.
+       01 WS-ROW-LINES.
+          05 WS-ROW-LINE     PIC X(40) OCCURS 3 TIMES.
+
+      * ZONES EDITEES POUR CONSTRUCTION DES LIGNES DE DETAIL (STRING
+      * EXIGE DES ZONES AFFICHABLES, PAS DES ZONES PACKED-DECIMAL)
+       01 WS-EDIT-QTY         PIC ZZ9.
+       01 WS-EDIT-PRICE       PIC ZZZZ9,99.
+       01 WS-EDIT-BALANCE     PIC -(8)9,99.
+
+       77 WS-ITEM-MAX        PIC 9(2)  VALUE 03.
+       77 WS-ITEM-IDX        PIC 9(2)  VALUE 0.
+       77 WS-ITEM-COUNT      PIC 9(2)  VALUE 0.
+       77 WS-MORE-ITEMS-SW   PIC X     VALUE 'N'.
+          88 WS-HAS-MORE-ITEMS       VALUE 'Y'.
+       77 WS-ITEM-EOF-SW     PIC X     VALUE 'N'.
+          88 WS-ITEM-EOF               VALUE 'Y'.
+
+      ******************************************************************
+      * CONTROLE D'INACTIVITE (SESSION PSEUDO-CONVERSATIONNELLE)
+      ******************************************************************
+       77 WS-TIMEOUT-SECS       PIC 9(5)  VALUE 00300.
+       77 WS-ELAPSED-SECS       PIC S9(9) COMP VALUE 0.
+       77 WS-CUR-SECS           PIC S9(9) COMP VALUE 0.
+       77 WS-LAST-SECS          PIC S9(9) COMP VALUE 0.
+       77 WS-TIME-IN            PIC 9(6)  VALUE 0.
+       77 WS-TIME-REM           PIC 9(4)  VALUE 0.
+       77 WS-TIME-HH            PIC 9(2)  VALUE 0.
+       77 WS-TIME-MM            PIC 9(2)  VALUE 0.
+       77 WS-TIME-SS            PIC 9(2)  VALUE 0.
+       77 WS-TIME-SECS-OUT      PIC S9(9) COMP VALUE 0.
+       77 WS-SESSION-TIMEOUT-SW PIC X     VALUE 'N'.
+          88 WS-SESSION-TIMED-OUT         VALUE 'Y'.
+
+      * VARIABLES DB2
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * VARIABLES HOTES DB2 (SANS DECLARE SECTION)
+       01 H-Q-ONO                PIC 9(3)       USAGE DISPLAY.
+       01 H-Q-CNO                PIC 9(4)       USAGE DISPLAY.
+       01 H-Q-ODATE              PIC X(10).
+       01 H-Q-BALANCE            PIC S9(9)V99   USAGE COMP-3.
+       01 H-Q-PNO                PIC XXX.
+       01 H-Q-QTY                PIC S9(3)      USAGE COMP-3.
+       01 H-Q-PRICE              PIC S9(5)V99   USAGE COMP-3.
+
+      * COMMANDE + CLIENT PROPRIETAIRE EN UNE SEULE LECTURE (PAS DE
+      * CURSEUR : O_NO EST LA CLE DE API9.ORDERS)
+           EXEC SQL
+               DECLARE ITEM-CURSOR CURSOR FOR
+               SELECT P_NO, QUANTITY, PRICE
+                 FROM API9.ITEMS
+                WHERE O_NO = :H-Q-ONO
+                ORDER BY P_NO
+           END-EXEC.
+
+       COPY DFHBMSCA.
+       COPY DFHAID.
+       COPY MS04.
+       COPY AUDIT03.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA        PIC X(256).
+       01 CA-AREA REDEFINES DFHCOMMAREA.
+          05 CA-USER-LOGGED  PIC X(1).
+          05 CA-LOGIN        PIC X(8).
+          05 CA-EMP-NO       PIC 9(5).
+          05 CA-ROLE         PIC X(1).
+             88 CA-ROLE-ADMIN         VALUE 'A'.
+             88 CA-ROLE-USER          VALUE 'U'.
+          05 CA-LAST-MSG     PIC X(78).
+          05 CA-LAST-TIME    PIC 9(6).
+          05 FILLER          PIC X(157).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN.
+           IF EIBCALEN = ZERO OR CA-USER-LOGGED NOT = 'Y'
+              EXEC CICS XCTL
+                   PROGRAM(WS-PGM-AUTH)
+                   COMMAREA(DFHCOMMAREA)
+                   LENGTH(LENGTH OF DFHCOMMAREA)
+              END-EXEC
+           END-IF
+
+           PERFORM CHECK-SESSION-TIMEOUT
+           IF WS-SESSION-TIMED-OUT
+              MOVE 'SESSION EXPIREE - RECONNECTEZ-VOUS' TO CA-LAST-MSG
+              EXEC CICS XCTL
+                   PROGRAM(WS-PGM-AUTH)
+                   COMMAREA(DFHCOMMAREA)
+                   LENGTH(LENGTH OF DFHCOMMAREA)
+              END-EXEC
+           END-IF
+
+           IF EIBAID = DFHNULL
+              MOVE 'SAISISSEZ UN NUMERO DE COMMANDE PUIS ENTER'
+                 TO CA-LAST-MSG
+              MOVE LOW-VALUES TO MAP04O
+              PERFORM SEND-FORM
+           END-IF
+
+           PERFORM HANDLE-TOUCHE
+           MOVE EIBTIME TO CA-LAST-TIME
+           PERFORM SEND-FORM
+           .
+      ******************************************************************
+      * AFFICHE L'ECRAN DE CONSULTATION DE COMMANDE
+      ******************************************************************
+       SEND-FORM.
+           MOVE CA-LAST-MSG TO Q-MSGO
+
+           EXEC CICS SEND
+                MAP('MAP04I')
+                MAPSET('MS04')
+                FROM (MAP04O)
+                ERASE
+                CURSOR
+                TERMINAL
+                RESP(WS-CD-ERR)
+                FRSET
+                FREEKB
+                WAIT
+           END-EXEC
+
+           IF WS-CD-ERR NOT = DFHRESP(NORMAL)
+              MOVE 'ERR SEND' TO CA-LAST-MSG
+              PERFORM END-ALL
+           END-IF
+
+           EXEC CICS RETURN
+                TRANSID(WS-TRANS-NAME)
+                COMMAREA(DFHCOMMAREA)
+                LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC
+           .
+
+       HANDLE-TOUCHE.
+           EVALUATE EIBAID
+           WHEN DFHENTER
+                PERFORM LOOKUP-ORDER
+           WHEN DFHPF5
+                PERFORM FORM-CLEAR
+           WHEN DFHPF3
+                PERFORM SEND-GOODBYE
+           WHEN DFHCLEAR
+                PERFORM FORM-CLEAR
+           WHEN OTHER
+                MOVE 'TOUCHE NON SUPPORTEE' TO CA-LAST-MSG
+           END-EVALUATE
+           .
+
+      ******************************************************************
+      * RECHERCHE DE LA COMMANDE SAISIE : ENTETE (CLIENT/DATE), IMPACT
+      * SUR LE SOLDE CLIENT (API9.CUSTOMERS.BALANCE) ET DETAIL DES
+      * LIGNES (API9.ITEMS), LIMITE A WS-ITEM-MAX LIGNES A L'ECRAN
+      ******************************************************************
+       LOOKUP-ORDER.
+           PERFORM RECEIVE-QUERY
+           MOVE LOW-VALUES TO MAP04O
+
+           IF Q-ONO-WS = ZERO
+              MOVE 'NUMERO DE COMMANDE OBLIGATOIRE' TO CA-LAST-MSG
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE Q-ONO-WS TO H-Q-ONO Q-ONOO
+
+           EXEC SQL
+               SELECT O.C_NO, O.O_DATE, C.BALANCE
+                 INTO :H-Q-CNO, :H-Q-ODATE, :H-Q-BALANCE
+                 FROM API9.ORDERS O, API9.CUSTOMERS C
+                WHERE O.O_NO = :H-Q-ONO
+                  AND C.C_NO = O.C_NO
+           END-EXEC
+
+           IF SQLCODE = 100
+              MOVE 'COMMANDE INCONNUE' TO CA-LAST-MSG
+              EXIT PARAGRAPH
+           END-IF
+
+           IF SQLCODE NOT = 0
+              MOVE 'ERREUR ACCES BASE DE DONNEES' TO CA-LAST-MSG
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM BUILD-HEADER-OUTPUT
+           PERFORM FETCH-ORDER-ITEMS
+           PERFORM BUILD-ITEM-OUTPUT
+
+           MOVE 'COMMANDE TROUVEE' TO CA-LAST-MSG
+           MOVE 'ORDER INQ' TO WS-AUDIT-EVENT
+           MOVE Q-ONOI TO WS-AUDIT-DETAIL
+           PERFORM WRITE-AUDIT-RECORD
+           .
+
+       BUILD-HEADER-OUTPUT.
+           MOVE H-Q-CNO      TO Q-CNOO
+           MOVE H-Q-ODATE    TO Q-DATEO
+           MOVE H-Q-BALANCE  TO WS-EDIT-BALANCE
+           MOVE WS-EDIT-BALANCE TO Q-BALO
+           .
+
+      ******************************************************************
+      * PARCOURT LES LIGNES DE LA COMMANDE ET LES RANGE DANS
+      * WS-ITEM-TABLE, LIMITE A WS-ITEM-MAX LIGNES
+      ******************************************************************
+       FETCH-ORDER-ITEMS.
+           MOVE ZERO TO WS-ITEM-COUNT
+           MOVE 'N' TO WS-MORE-ITEMS-SW
+           MOVE 'N' TO WS-ITEM-EOF-SW
+
+           EXEC SQL OPEN ITEM-CURSOR END-EXEC
+
+           PERFORM READ-NEXT-ITEM
+           PERFORM UNTIL WS-ITEM-EOF OR WS-ITEM-COUNT >= WS-ITEM-MAX
+                   ADD 1 TO WS-ITEM-COUNT
+                   MOVE H-Q-PNO   TO WS-IT-PNO(WS-ITEM-COUNT)
+                   MOVE H-Q-QTY   TO WS-IT-QTY(WS-ITEM-COUNT)
+                   MOVE H-Q-PRICE TO WS-IT-PRICE(WS-ITEM-COUNT)
+                   PERFORM READ-NEXT-ITEM
+           END-PERFORM
+
+           IF NOT WS-ITEM-EOF
+              MOVE 'Y' TO WS-MORE-ITEMS-SW
+           END-IF
+
+           EXEC SQL CLOSE ITEM-CURSOR END-EXEC
+           .
+
+       READ-NEXT-ITEM.
+           EXEC SQL
+               FETCH ITEM-CURSOR
+                INTO :H-Q-PNO, :H-Q-QTY, :H-Q-PRICE
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-ITEM-EOF-SW
+           END-IF
+           .
+
+      ******************************************************************
+      * FORMATE LES LIGNES ITEMS RECUPEREES SUR LES ZONES ECRAN
+      * Q-ROW1O A Q-ROW3O, ET SIGNALE UN EVENTUEL SURPLUS SUR Q-MOREO
+      ******************************************************************
+       BUILD-ITEM-OUTPUT.
+           MOVE SPACES TO WS-ROW-LINES
+           PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1
+                   UNTIL WS-ITEM-IDX > WS-ITEM-COUNT
+                   MOVE WS-IT-QTY(WS-ITEM-IDX)   TO WS-EDIT-QTY
+                   MOVE WS-IT-PRICE(WS-ITEM-IDX) TO WS-EDIT-PRICE
+                   STRING 'PIECE:' WS-IT-PNO(WS-ITEM-IDX)
+                          ' QTE:' WS-EDIT-QTY
+                          ' PRIX:' WS-EDIT-PRICE
+                      DELIMITED BY SIZE
+                      INTO WS-ROW-LINE(WS-ITEM-IDX)
+                   END-STRING
+           END-PERFORM
+
+           MOVE WS-ROW-LINE(1) TO Q-ROW1O
+           MOVE WS-ROW-LINE(2) TO Q-ROW2O
+           MOVE WS-ROW-LINE(3) TO Q-ROW3O
+
+           IF WS-HAS-MORE-ITEMS
+              MOVE 'AUTRES LIGNES NON AFFICHEES' TO Q-MOREO
+           END-IF
+           .
+
+      ******************************************************************
+      * RECUPERE LE NUMERO DE COMMANDE SAISI A L'ECRAN
+      ******************************************************************
+       RECEIVE-QUERY.
+           EXEC CICS RECEIVE
+                MAP('MAP04I')
+                MAPSET('MS04')
+                INTO (MAP04I)
+                RESP(WS-CD-ERR)
+           END-EXEC
+
+           IF WS-CD-ERR NOT = DFHRESP(NORMAL)
+              MOVE 'ERR RECEIVE' TO CA-LAST-MSG
+              PERFORM END-ALL
+           END-IF
+
+           MOVE ZERO TO Q-ONO-WS
+           IF Q-ONOI IS NUMERIC
+              MOVE Q-ONOI TO Q-ONO-WS
+           END-IF
+           .
+
+      ******************************************************************
+       FORM-CLEAR.
+           MOVE LOW-VALUES TO MAP04O
+           MOVE 'FORMULAIRE VIDE' TO CA-LAST-MSG
+           .
+      ******************************************************************
+       SEND-GOODBYE.
+           MOVE 'AU REVOIR' TO CA-LAST-MSG
+           PERFORM END-ALL
+           .
+      ******************************************************************
+       END-ALL.
+           EXEC CICS SEND
+                FROM (CA-LAST-MSG)
+                LENGTH(LENGTH OF CA-LAST-MSG)
+                WAIT
+                ERASE
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      ******************************************************************
+      * CONTROLE D'INACTIVITE : COMPARE L'HEURE COURANTE (EIBTIME) A
+      * LA DERNIERE TOUCHE MEMORISEE DANS LA COMMAREA (CA-LAST-TIME)
+      * ET DECLENCHE UNE REINITIALISATION DE LA SESSION AU-DELA DE
+      * WS-TIMEOUT-SECS SECONDES D'INACTIVITE
+      ******************************************************************
+       CHECK-SESSION-TIMEOUT.
+           MOVE 'N' TO WS-SESSION-TIMEOUT-SW
+           IF CA-LAST-TIME NOT = ZERO
+              MOVE CA-LAST-TIME TO WS-TIME-IN
+              PERFORM SPLIT-TIME-TO-SECS
+              MOVE WS-TIME-SECS-OUT TO WS-LAST-SECS
+              MOVE EIBTIME TO WS-TIME-IN
+              PERFORM SPLIT-TIME-TO-SECS
+              MOVE WS-TIME-SECS-OUT TO WS-CUR-SECS
+              COMPUTE WS-ELAPSED-SECS = WS-CUR-SECS - WS-LAST-SECS
+              IF WS-ELAPSED-SECS < 0
+                 ADD 86400 TO WS-ELAPSED-SECS
+              END-IF
+              IF WS-ELAPSED-SECS > WS-TIMEOUT-SECS
+                 MOVE 'Y' TO WS-SESSION-TIMEOUT-SW
+              END-IF
+           END-IF
+           .
+
+      ******************************************************************
+      * DECOMPOSE UNE HEURE FORMAT HHMMSS (WS-TIME-IN) EN NOMBRE DE
+      * SECONDES DEPUIS MINUIT (WS-TIME-SECS-OUT)
+      ******************************************************************
+       SPLIT-TIME-TO-SECS.
+           DIVIDE WS-TIME-IN BY 10000
+              GIVING WS-TIME-HH REMAINDER WS-TIME-REM
+           DIVIDE WS-TIME-REM BY 100
+              GIVING WS-TIME-MM REMAINDER WS-TIME-SS
+           COMPUTE WS-TIME-SECS-OUT =
+                 WS-TIME-HH * 3600 + WS-TIME-MM * 60 + WS-TIME-SS
+           .
+
+      ******************************************************************
+      * ECRITURE D'UNE LIGNE DANS LA PISTE D'AUDIT (FICHIER AUDIT03)  *
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT03-REC
+           STRING FUNCTION CURRENT-DATE(1:4) '-'
+                  FUNCTION CURRENT-DATE(5:2) '-'
+                  FUNCTION CURRENT-DATE(7:2) ' '
+                  FUNCTION CURRENT-DATE(9:2) ':'
+                  FUNCTION CURRENT-DATE(11:2) ':'
+                  FUNCTION CURRENT-DATE(13:2)
+              DELIMITED BY SIZE
+              INTO AU-TIMESTAMP
+           END-STRING
+           MOVE EIBTRNID    TO AU-TRANS-ID
+           MOVE 'ORDQRY03'  TO AU-PROGRAM
+           MOVE CA-LOGIN    TO AU-LOGIN
+           MOVE WS-AUDIT-EVENT  TO AU-EVENT-TYPE
+           MOVE WS-AUDIT-DETAIL TO AU-DETAIL
+           EXEC CICS
+                WRITE FILE('AUDIT03')
+                FROM (AUDIT03-REC)
+                RESP(WS-CD-ERR)
+                END-EXEC
+           .
