@@ -5,7 +5,9 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        DATA DIVISION.
-       WORKING-STORAGE SECTION.  
+       WORKING-STORAGE SECTION.
+
+       01 WS-TRANS-NAME      PIC X(5)   VALUE 'T03P'.
 
        01 PARTSX-REC.
           05 P-PART-NO       PIC X(3).
@@ -14,41 +16,129 @@
           05 P-WEIGHT        PIC 9(3).
           05 P-CITY          PIC X(15).
 
-       77 WS-CD-ERR          PIC 9(2)  VALUE 0.         
-      
-       COPY DFHAID.  
-       COPY MS03.       
-       
+       01 WS-OLD-PARTSX-REC.
+          05 FILLER          PIC X(51).
+
+       01 WS-BROWSE-REC.
+          05 WS-BR-PART-NO   PIC X(3).
+          05 WS-BR-PART-NAME PIC X(20).
+          05 FILLER          PIC X(28).
+
+       01 WS-DUP-CHECK.
+          05 WS-NEW-PART-NO      PIC X(3).
+          05 WS-BROWSE-KEY       PIC X(3).
+          05 WS-NORM-NEW-NAME    PIC X(20).
+          05 WS-NORM-EXIST-NAME  PIC X(20).
+          05 WS-DUP-FOUND        PIC X       VALUE 'N'.
+             88 WS-IS-DUPLICATE              VALUE 'Y'.
+          05 WS-BROWSE-EOF-SW    PIC X       VALUE 'N'.
+             88 WS-BROWSE-EOF                VALUE 'Y'.
+
+       77 WS-CD-ERR          PIC 9(2)  VALUE 0.
+       77 WS-AUDIT-EVENT     PIC X(10) VALUE SPACES.
+       77 WS-AUDIT-DETAIL    PIC X(60) VALUE SPACES.
+
+      ******************************************************************
+      * TABLES DE REFERENCE COULEUR / VILLE, CHARGEES AU DEMARRAGE
+      * (PAS DE FICHIER DE PARAMETRES CICS DANS CET ATELIER : LES
+      * VALEURS AUTORISEES SONT INITIALISEES DANS LA WORKING-STORAGE)
+      ******************************************************************
+       01 WS-COLOR-TABLE.
+          05 FILLER              PIC X(10) VALUE 'ROUGE'.
+          05 FILLER              PIC X(10) VALUE 'VERT'.
+          05 FILLER              PIC X(10) VALUE 'BLEU'.
+          05 FILLER              PIC X(10) VALUE 'JAUNE'.
+          05 FILLER              PIC X(10) VALUE 'NOIR'.
+          05 FILLER              PIC X(10) VALUE 'BLANC'.
+          05 FILLER              PIC X(10) VALUE 'GRIS'.
+          05 FILLER              PIC X(10) VALUE 'ORANGE'.
+       01 WS-COLOR-TABLE-R REDEFINES WS-COLOR-TABLE.
+          05 WS-COLOR-ENTRY      PIC X(10) OCCURS 8 TIMES.
+
+       01 WS-CITY-TABLE.
+          05 FILLER              PIC X(15) VALUE 'PARIS'.
+          05 FILLER              PIC X(15) VALUE 'LYON'.
+          05 FILLER              PIC X(15) VALUE 'MARSEILLE'.
+          05 FILLER              PIC X(15) VALUE 'TOULOUSE'.
+          05 FILLER              PIC X(15) VALUE 'NICE'.
+          05 FILLER              PIC X(15) VALUE 'NANTES'.
+          05 FILLER              PIC X(15) VALUE 'STRASBOURG'.
+          05 FILLER              PIC X(15) VALUE 'LILLE'.
+       01 WS-CITY-TABLE-R REDEFINES WS-CITY-TABLE.
+          05 WS-CITY-ENTRY       PIC X(15) OCCURS 8 TIMES.
+
+       77 WS-COLOR-MAX        PIC 9(2)  VALUE 08.
+       77 WS-COLOR-IDX        PIC 9(2)  VALUE 0.
+       77 WS-COLOR-VALID-SW   PIC X     VALUE 'N'.
+          88 WS-COLOR-VALID             VALUE 'Y'.
+       77 WS-CITY-MAX         PIC 9(2)  VALUE 08.
+       77 WS-CITY-IDX         PIC 9(2)  VALUE 0.
+       77 WS-CITY-VALID-SW    PIC X     VALUE 'N'.
+          88 WS-CITY-VALID              VALUE 'Y'.
+
+      ******************************************************************
+      * CONTROLE D'INACTIVITE (SESSION PSEUDO-CONVERSATIONNELLE)
+      ******************************************************************
+       77 WS-TIMEOUT-SECS       PIC 9(5)  VALUE 00300.
+       77 WS-ELAPSED-SECS       PIC S9(9) COMP VALUE 0.
+       77 WS-CUR-SECS           PIC S9(9) COMP VALUE 0.
+       77 WS-LAST-SECS          PIC S9(9) COMP VALUE 0.
+       77 WS-TIME-IN            PIC 9(6)  VALUE 0.
+       77 WS-TIME-REM           PIC 9(4)  VALUE 0.
+       77 WS-TIME-HH            PIC 9(2)  VALUE 0.
+       77 WS-TIME-MM            PIC 9(2)  VALUE 0.
+       77 WS-TIME-SS            PIC 9(2)  VALUE 0.
+       77 WS-TIME-SECS-OUT      PIC S9(9) COMP VALUE 0.
+       77 WS-SESSION-TIMEOUT-SW PIC X     VALUE 'N'.
+          88 WS-SESSION-TIMED-OUT         VALUE 'Y'.
+
+       COPY DFHAID.
+       COPY MS03.
+       COPY AUDIT03.
+
        LINKAGE SECTION.
-       01 ZONE.   
+       01 DFHCOMMAREA        PIC X(256).
+       01 CA-AREA REDEFINES DFHCOMMAREA.
           05 CA-USER-LOGGED  PIC X(1).
-          05 CA-LOGIN        PIC X(5).              
-          05 CA-LAST-MSG     PIC X(78).    
+          05 CA-LOGIN        PIC X(8).
+          05 CA-EMP-NO       PIC 9(5).
+          05 CA-ROLE         PIC X(1).
+             88 CA-ROLE-ADMIN         VALUE 'A'.
+             88 CA-ROLE-USER          VALUE 'U'.
+          05 CA-LAST-MSG     PIC X(78).
+          05 CA-LAST-TIME    PIC 9(6).
+          05 FILLER          PIC X(157).
 
-      ****************************************************************** 
-       PROCEDURE DIVISION USING ZONE.
+      ******************************************************************
+       PROCEDURE DIVISION USING DFHCOMMAREA.
        MAIN.
            IF EIBCALEN = ZERO OR CA-USER-LOGGED NOT = 'Y'
-              EXEC CICS XCTL 
+              EXEC CICS XCTL
 				       PROGRAM('AUTH03')
-                   COMMAREA(ZONE)
-                   LENGTH(LENGTH OF ZONE)
+                   COMMAREA(DFHCOMMAREA)
+                   LENGTH(LENGTH OF DFHCOMMAREA)
                END-EXEC
+           END-IF.
+
+           PERFORM CHECK-SESSION-TIMEOUT
+           IF WS-SESSION-TIMED-OUT
+              MOVE 'SESSION EXPIREE - RECONNECTEZ-VOUS' TO CA-LAST-MSG
+              EXEC CICS XCTL
+                   PROGRAM('AUTH03')
+                   COMMAREA(DFHCOMMAREA)
+                   LENGTH(LENGTH OF DFHCOMMAREA)
+              END-EXEC
            END-IF
-      
-          
-          IF  RESPONSE NOT = DFHRESP(NORMAL)
-              PERFORM ERROR-PARA
-          END-IF.
 
            IF EIBAID = DFHNULL
               MOVE 'SAISISSEZ UNE PIECE PUIS ENTER' TO CA-LAST-MSG
-              MOVE LOW-VALUES TO MAP03PO 
-              PERFORM SEND-FORM              
+              MOVE LOW-VALUES TO MAP03PO
+              PERFORM SEND-FORM
            END-IF
 
            PERFORM HANDLE-TOUCHE
-           PERFORM SEND-FORM			 
+           MOVE EIBTIME TO CA-LAST-TIME
+           PERFORM SEND-FORM
            .
       ******************************************************************
       * AFFICHE L'ECRAN DE AJOUT DES PIECES
@@ -72,18 +162,28 @@
 
            IF WS-CD-ERR NOT = DFHRESP(NORMAL)
               MOVE 'ERR SEND' TO CA-LAST-MSG
-              PERFORM END-ALL        
-           END-IF  
+              PERFORM END-ALL
+           END-IF
+
+           EXEC CICS RETURN
+                TRANSID(WS-TRANS-NAME)
+                COMMAREA(DFHCOMMAREA)
+                LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC
            .
-       
+
        HANDLE-TOUCHE.
            EVALUATE EIBAID
            WHEN DFHENTER
                 PERFORM SAVE-PART
            WHEN DFHPF5
                 PERFORM FORM-CLEAR
+           WHEN DFHPF7
+                PERFORM UPDATE-PART
+           WHEN DFHPF8
+                PERFORM DELETE-PART
            WHEN DFHPF3
-                PERFORM SEND-GOODBYE 
+                PERFORM SEND-GOODBYE
            WHEN DFHCLEAR
                 PERFORM FORM-CLEAR
            WHEN OTHER
@@ -94,6 +194,11 @@
        SAVE-PART.
            PERFORM RECEIVE-PART
 
+           IF NOT CA-ROLE-ADMIN
+              MOVE 'ACCES REFUSE - ROLE INSUFFISANT' TO CA-LAST-MSG
+              EXIT PARAGRAPH
+           END-IF
+
            IF P-PART-NO = SPACES OR P-PART-NAME = SPACES
               MOVE 'NUMERO ET NOM DE LA PIECE SONT OBLIGATOIRES'
                  TO CA-LAST-MSG           
@@ -101,7 +206,29 @@
            END-IF
 
            IF P-WEIGHT NOT NUMERIC
-              MOVE 'LE POIDS DOIT ETRE NUMERIQUE' TO CA-LAST-MSG                         
+              MOVE 'LE POIDS DOIT ETRE NUMERIQUE' TO CA-LAST-MSG
+              EXIT PARAGRAPH
+           END-IF
+
+           IF P-COLOR NOT = SPACES
+              PERFORM VALIDATE-COLOR
+              IF NOT WS-COLOR-VALID
+                 MOVE 'COULEUR NON REFERENCEE' TO CA-LAST-MSG
+                 EXIT PARAGRAPH
+              END-IF
+           END-IF
+
+           IF P-CITY NOT = SPACES
+              PERFORM VALIDATE-CITY
+              IF NOT WS-CITY-VALID
+                 MOVE 'VILLE NON REFERENCEE' TO CA-LAST-MSG
+                 EXIT PARAGRAPH
+              END-IF
+           END-IF
+
+           PERFORM CHECK-DUPLICATE-NAME
+           IF WS-IS-DUPLICATE
+              MOVE 'NOM DE PIECE DEJA UTILISE (DOUBLON)' TO CA-LAST-MSG
               EXIT PARAGRAPH
            END-IF
 
@@ -109,7 +236,7 @@
                 FILE('PARTS03')
                 INTO (PARTSX-REC)
                 RIDFLD(P-PART-NO)
-                RESP(WS-CD-ERR) 
+                RESP(WS-CD-ERR)
            END-EXEC.
 
            IF WS-CD-ERR = DFHRESP(NORMAL)
@@ -128,11 +255,216 @@
            IF WS-CD-ERR = DFHRESP(NORMAL)
               MOVE 'PIECE ENREGISTREE' TO CA-LAST-MSG
               MOVE LOW-VALUES TO MAP03PO
+              MOVE 'PART ADD' TO WS-AUDIT-EVENT
+              MOVE P-PART-NO TO WS-AUDIT-DETAIL
+              PERFORM WRITE-AUDIT-RECORD
            ELSE
               MOVE 'ERREUR ECRITURE FICHIER VSAM' TO CA-LAST-MSG
            END-IF
            .
 
+      ******************************************************************
+      * MODIFICATION D'UNE PIECE EXISTANTE (PF7)
+      ******************************************************************
+       UPDATE-PART.
+           PERFORM RECEIVE-PART
+
+           IF NOT CA-ROLE-ADMIN
+              MOVE 'ACCES REFUSE - ROLE INSUFFISANT' TO CA-LAST-MSG
+              EXIT PARAGRAPH
+           END-IF
+
+           IF P-PART-NO = SPACES
+              MOVE 'NUMERO DE PIECE OBLIGATOIRE' TO CA-LAST-MSG
+              EXIT PARAGRAPH
+           END-IF
+
+           IF P-WEIGHT NOT NUMERIC
+              MOVE 'LE POIDS DOIT ETRE NUMERIQUE' TO CA-LAST-MSG
+              EXIT PARAGRAPH
+           END-IF
+
+           IF P-COLOR NOT = SPACES
+              PERFORM VALIDATE-COLOR
+              IF NOT WS-COLOR-VALID
+                 MOVE 'COULEUR NON REFERENCEE' TO CA-LAST-MSG
+                 EXIT PARAGRAPH
+              END-IF
+           END-IF
+
+           IF P-CITY NOT = SPACES
+              PERFORM VALIDATE-CITY
+              IF NOT WS-CITY-VALID
+                 MOVE 'VILLE NON REFERENCEE' TO CA-LAST-MSG
+                 EXIT PARAGRAPH
+              END-IF
+           END-IF
+
+           EXEC CICS READ
+                FILE('PARTS03')
+                INTO (WS-OLD-PARTSX-REC)
+                RIDFLD(P-PART-NO)
+                UPDATE
+                RESP(WS-CD-ERR)
+           END-EXEC.
+
+           IF WS-CD-ERR NOT = DFHRESP(NORMAL)
+              MOVE 'PIECE INCONNUE' TO CA-LAST-MSG
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF P-PART-NAME = SPACES
+              MOVE 'NOM DE LA PIECE OBLIGATOIRE' TO CA-LAST-MSG
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CHECK-DUPLICATE-NAME
+           IF WS-IS-DUPLICATE
+              MOVE 'NOM DE PIECE DEJA UTILISE (DOUBLON)' TO CA-LAST-MSG
+              EXIT PARAGRAPH
+           END-IF
+
+           EXEC CICS REWRITE
+                FILE('PARTS03')
+                FROM (PARTSX-REC)
+                RESP(WS-CD-ERR)
+           END-EXEC.
+
+           IF WS-CD-ERR = DFHRESP(NORMAL)
+              MOVE 'PIECE MISE A JOUR' TO CA-LAST-MSG
+              MOVE LOW-VALUES TO MAP03PO
+              MOVE 'PART UPD' TO WS-AUDIT-EVENT
+              MOVE P-PART-NO TO WS-AUDIT-DETAIL
+              PERFORM WRITE-AUDIT-RECORD
+           ELSE
+              MOVE 'ERREUR MISE A JOUR FICHIER VSAM' TO CA-LAST-MSG
+           END-IF
+           .
+
+      ******************************************************************
+      * SUPPRESSION D'UNE PIECE (PF8), IDENTIFIEE PAR SON NUMERO      *
+      ******************************************************************
+       DELETE-PART.
+           PERFORM RECEIVE-PART
+
+           IF NOT CA-ROLE-ADMIN
+              MOVE 'ACCES REFUSE - ROLE INSUFFISANT' TO CA-LAST-MSG
+              EXIT PARAGRAPH
+           END-IF
+
+           IF P-PART-NO = SPACES
+              MOVE 'NUMERO DE PIECE OBLIGATOIRE' TO CA-LAST-MSG
+              EXIT PARAGRAPH
+           END-IF
+
+           EXEC CICS DELETE
+                FILE('PARTS03')
+                RIDFLD(P-PART-NO)
+                RESP(WS-CD-ERR)
+           END-EXEC.
+
+           IF WS-CD-ERR = DFHRESP(NORMAL)
+              MOVE 'PIECE SUPPRIMEE' TO CA-LAST-MSG
+              MOVE LOW-VALUES TO MAP03PO
+              MOVE 'PART DEL' TO WS-AUDIT-EVENT
+              MOVE P-PART-NO TO WS-AUDIT-DETAIL
+              PERFORM WRITE-AUDIT-RECORD
+           ELSE
+              IF WS-CD-ERR = DFHRESP(NOTFND)
+                 MOVE 'PIECE INCONNUE' TO CA-LAST-MSG
+              ELSE
+                 MOVE 'ERREUR SUPPRESSION FICHIER VSAM' TO CA-LAST-MSG
+              END-IF
+           END-IF
+           .
+
+      ******************************************************************
+      * CONTROLE DE LA COULEUR SAISIE PAR RAPPORT A LA TABLE DE      *
+      * REFERENCE WS-COLOR-TABLE ; LA VALEUR EST NORMALISEE EN       *
+      * MAJUSCULES DANS P-COLOR AVANT COMPARAISON                    *
+      ******************************************************************
+       VALIDATE-COLOR.
+           MOVE FUNCTION UPPER-CASE(P-COLOR) TO P-COLOR
+           MOVE 'N' TO WS-COLOR-VALID-SW
+           PERFORM VARYING WS-COLOR-IDX FROM 1 BY 1
+                   UNTIL WS-COLOR-IDX > WS-COLOR-MAX
+                   OR WS-COLOR-ENTRY(WS-COLOR-IDX) = P-COLOR
+           END-PERFORM
+           IF WS-COLOR-IDX <= WS-COLOR-MAX
+              MOVE 'Y' TO WS-COLOR-VALID-SW
+           END-IF
+           .
+
+      ******************************************************************
+      * CONTROLE DE LA VILLE SAISIE PAR RAPPORT A LA TABLE DE        *
+      * REFERENCE WS-CITY-TABLE ; MEME PRINCIPE QUE VALIDATE-COLOR   *
+      ******************************************************************
+       VALIDATE-CITY.
+           MOVE FUNCTION UPPER-CASE(P-CITY) TO P-CITY
+           MOVE 'N' TO WS-CITY-VALID-SW
+           PERFORM VARYING WS-CITY-IDX FROM 1 BY 1
+                   UNTIL WS-CITY-IDX > WS-CITY-MAX
+                   OR WS-CITY-ENTRY(WS-CITY-IDX) = P-CITY
+           END-PERFORM
+           IF WS-CITY-IDX <= WS-CITY-MAX
+              MOVE 'Y' TO WS-CITY-VALID-SW
+           END-IF
+           .
+
+      ******************************************************************
+      * DETECTION DE DOUBLON SUR LE NOM DE PIECE : PARCOURT LE       *
+      * FICHIER PARTS03 (CLE = NUMERO) ET COMPARE LES NOMS APRES     *
+      * NORMALISATION (MAJUSCULES) POUR REPERER UN NOM DEJA PRIS     *
+      * PAR UNE AUTRE PIECE                                          *
+      ******************************************************************
+       CHECK-DUPLICATE-NAME.
+           MOVE 'N' TO WS-DUP-FOUND
+           MOVE P-PART-NO TO WS-NEW-PART-NO
+           MOVE FUNCTION UPPER-CASE(P-PART-NAME) TO WS-NORM-NEW-NAME
+           MOVE LOW-VALUES TO WS-BROWSE-KEY
+
+           EXEC CICS STARTBR
+                FILE('PARTS03')
+                RIDFLD(WS-BROWSE-KEY)
+                GTEQ
+                RESP(WS-CD-ERR)
+           END-EXEC.
+
+           IF WS-CD-ERR = DFHRESP(NORMAL)
+              MOVE 'N' TO WS-BROWSE-EOF-SW
+              PERFORM SCAN-FOR-DUPLICATE-NAME
+              EXEC CICS ENDBR FILE('PARTS03') END-EXEC
+           END-IF
+           .
+
+       SCAN-FOR-DUPLICATE-NAME.
+           PERFORM READ-NEXT-BROWSE-RECORD
+           PERFORM UNTIL WS-BROWSE-EOF OR WS-IS-DUPLICATE
+                   IF WS-BR-PART-NO NOT = WS-NEW-PART-NO
+                      MOVE FUNCTION UPPER-CASE(WS-BR-PART-NAME)
+                        TO WS-NORM-EXIST-NAME
+                      IF WS-NORM-EXIST-NAME = WS-NORM-NEW-NAME
+                         MOVE 'Y' TO WS-DUP-FOUND
+                      END-IF
+                   END-IF
+                   IF NOT WS-IS-DUPLICATE
+                      PERFORM READ-NEXT-BROWSE-RECORD
+                   END-IF
+           END-PERFORM
+           .
+
+       READ-NEXT-BROWSE-RECORD.
+           EXEC CICS READNEXT
+                FILE('PARTS03')
+                INTO (WS-BROWSE-REC)
+                RIDFLD(WS-BROWSE-KEY)
+                RESP(WS-CD-ERR)
+           END-EXEC
+           IF WS-CD-ERR NOT = DFHRESP(NORMAL)
+              MOVE 'Y' TO WS-BROWSE-EOF-SW
+           END-IF
+           .
+
       ******************************************************************
       *       on recupere les donnees depuis l'ecran de login
        RECEIVE-PART.
@@ -167,12 +499,76 @@
            .
       ******************************************************************
        END-ALL.
-           EXEC CICS SEND 
+           EXEC CICS SEND
 			       FROM (CA-LAST-MSG)
                 LENGTH(LENGTH OF CA-LAST-MSG)
                 WAIT
                 ERASE
            END-EXEC
-           EXEC CICS RETURN 
+           EXEC CICS RETURN
            END-EXEC
+           .
+
+      ******************************************************************
+      * CONTROLE D'INACTIVITE : COMPARE L'HEURE COURANTE (EIBTIME) A
+      * LA DERNIERE TOUCHE MEMORISEE DANS LA COMMAREA (CA-LAST-TIME)
+      * ET DECLENCHE UNE REINITIALISATION DE LA SESSION AU-DELA DE
+      * WS-TIMEOUT-SECS SECONDES D'INACTIVITE
+      ******************************************************************
+       CHECK-SESSION-TIMEOUT.
+           MOVE 'N' TO WS-SESSION-TIMEOUT-SW
+           IF CA-LAST-TIME NOT = ZERO
+              MOVE CA-LAST-TIME TO WS-TIME-IN
+              PERFORM SPLIT-TIME-TO-SECS
+              MOVE WS-TIME-SECS-OUT TO WS-LAST-SECS
+              MOVE EIBTIME TO WS-TIME-IN
+              PERFORM SPLIT-TIME-TO-SECS
+              MOVE WS-TIME-SECS-OUT TO WS-CUR-SECS
+              COMPUTE WS-ELAPSED-SECS = WS-CUR-SECS - WS-LAST-SECS
+              IF WS-ELAPSED-SECS < 0
+                 ADD 86400 TO WS-ELAPSED-SECS
+              END-IF
+              IF WS-ELAPSED-SECS > WS-TIMEOUT-SECS
+                 MOVE 'Y' TO WS-SESSION-TIMEOUT-SW
+              END-IF
+           END-IF
+           .
+
+      ******************************************************************
+      * DECOMPOSE UNE HEURE FORMAT HHMMSS (WS-TIME-IN) EN NOMBRE DE
+      * SECONDES DEPUIS MINUIT (WS-TIME-SECS-OUT)
+      ******************************************************************
+       SPLIT-TIME-TO-SECS.
+           DIVIDE WS-TIME-IN BY 10000
+              GIVING WS-TIME-HH REMAINDER WS-TIME-REM
+           DIVIDE WS-TIME-REM BY 100
+              GIVING WS-TIME-MM REMAINDER WS-TIME-SS
+           COMPUTE WS-TIME-SECS-OUT =
+                 WS-TIME-HH * 3600 + WS-TIME-MM * 60 + WS-TIME-SS
+           .
+
+      ******************************************************************
+      * ECRITURE D'UNE LIGNE DANS LA PISTE D'AUDIT (FICHIER AUDIT03)  *
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT03-REC
+           STRING FUNCTION CURRENT-DATE(1:4) '-'
+                  FUNCTION CURRENT-DATE(5:2) '-'
+                  FUNCTION CURRENT-DATE(7:2) ' '
+                  FUNCTION CURRENT-DATE(9:2) ':'
+                  FUNCTION CURRENT-DATE(11:2) ':'
+                  FUNCTION CURRENT-DATE(13:2)
+              DELIMITED BY SIZE
+              INTO AU-TIMESTAMP
+           END-STRING
+           MOVE EIBTRNID    TO AU-TRANS-ID
+           MOVE 'ADDP03'    TO AU-PROGRAM
+           MOVE CA-LOGIN    TO AU-LOGIN
+           MOVE WS-AUDIT-EVENT  TO AU-EVENT-TYPE
+           MOVE WS-AUDIT-DETAIL TO AU-DETAIL
+           EXEC CICS
+                WRITE FILE('AUDIT03')
+                FROM (AUDIT03-REC)
+                RESP(WS-CD-ERR)
+                END-EXEC
            .      
\ No newline at end of file
