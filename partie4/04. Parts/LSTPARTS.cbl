@@ -0,0 +1,298 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LSTPARTS.
+       AUTHOR. GROUPE3.
+      *****************************************************************
+      * PROGRAMME : CATALOGUE DES PIECES PARTS03                      *
+      * OBJECTIF  : PARCOURIR PARTS03 (ALIMENTE PAR ADDP03/IMPPARTS)  *
+      *             ET PRODUIRE UN RAPPORT TRIE DES PIECES            *
+      * ENTREE    : PARTS03, CARTE SYSIN FACULTATIVE SORT-BY=xxx      *
+      *             (PARTNO = DEFAUT, TRI PAR NUMERO ; CITY = TRI     *
+      *             PAR VILLE PUIS NUMERO)                            *
+      * SORTIE    : CATALOGUE DES PIECES SUR FREPORT                  *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTS-FILE
+               ASSIGN TO PARTS03
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PT-PART-NO
+               FILE STATUS IS WS-PT-STATUS.
+
+           SELECT SYSIN-FILE
+               ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SI-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO FREPORT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RP-STATUS.
+
+           SELECT SORTED-FILE
+               ASSIGN TO WKPTSORT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ST-STATUS.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO WKPTSRTW.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * MEME DISPOSITION QUE PARTSX-REC DANS ADDP03 (51 OCTETS)
+       FD  PARTS-FILE.
+       01 PARTS-RECORD.
+          05 PT-PART-NO           PIC X(3).
+          05 PT-PART-NAME         PIC X(20).
+          05 PT-COLOR             PIC X(10).
+          05 PT-WEIGHT            PIC 9(3).
+          05 PT-CITY              PIC X(15).
+
+       FD  SYSIN-FILE.
+       01 SYSIN-RECORD            PIC X(80).
+
+       FD  REPORT-FILE.
+       01 REPORT-RECORD           PIC X(132).
+
+      * FICHIER DE TRAVAIL POUR LE TRI PAR VILLE (SORTIE DU VERBE SORT)
+       FD  SORTED-FILE.
+       01 SORTED-RECORD.
+          05 ST-PART-NO            PIC X(3).
+          05 ST-PART-NAME          PIC X(20).
+          05 ST-COLOR              PIC X(10).
+          05 ST-WEIGHT             PIC 9(3).
+          05 ST-CITY               PIC X(15).
+
+       SD  SORT-WORK-FILE.
+       01 SORT-WORK-RECORD.
+          05 SW-PART-NO             PIC X(3).
+          05 SW-PART-NAME           PIC X(20).
+          05 SW-COLOR               PIC X(10).
+          05 SW-WEIGHT              PIC 9(3).
+          05 SW-CITY                PIC X(15).
+
+       WORKING-STORAGE SECTION.
+
+      * VARIABLES DE CONTROLE DES FICHIERS
+       01 WS-PT-STATUS            PIC XX         VALUE SPACES.
+          88 WS-PT-OK                            VALUE '00'.
+          88 WS-PT-EOF                           VALUE '10'.
+
+       01 WS-SI-STATUS            PIC XX         VALUE SPACES.
+          88 WS-SI-OK                            VALUE '00'.
+          88 WS-SI-EOF                           VALUE '10'.
+
+       01 WS-RP-STATUS            PIC XX         VALUE SPACES.
+          88 WS-RP-OK                            VALUE '00'.
+
+       01 WS-ST-STATUS            PIC XX         VALUE SPACES.
+          88 WS-ST-OK                            VALUE '00'.
+          88 WS-ST-EOF                           VALUE '10'.
+
+      * MODE DE TRI DEMANDE PAR LA CARTE SYSIN (SORT-BY=xxx)
+       01 WS-SORT-MODE            PIC X(6)       VALUE 'PARTNO'.
+       01 WS-SI-LEFT              PIC X(20)      VALUE SPACES.
+       01 WS-SI-RIGHT             PIC X(20)      VALUE SPACES.
+
+      * COMPTEURS
+       01 WS-RECORDS-LISTED       PIC 9(5)       VALUE ZERO.
+
+      * MESSAGES DE RAPPORT
+       01 WS-REPORT-LINES.
+          05 WS-HEADER-LINE       PIC X(132)     VALUE
+                'CATALOGUE DES PIECES PARTS03'.
+          05 WS-SUBHEADER-LINE    PIC X(132).
+          05 WS-SEPARATOR-LINE    PIC X(132)     VALUE ALL '-'.
+          05 WS-DETAIL-LINE.
+             10 FILLER            PIC X(10)      VALUE 'PIECE: '.
+             10 WS-RPT-PART-NO    PIC X(3).
+             10 FILLER            PIC X(5)       VALUE ' - '.
+             10 WS-RPT-NAME       PIC X(20).
+             10 FILLER            PIC X(5)       VALUE ' - '.
+             10 WS-RPT-COLOR      PIC X(10).
+             10 FILLER            PIC X(5)       VALUE ' - '.
+             10 WS-RPT-WEIGHT     PIC ZZ9.
+             10 FILLER            PIC X(5)       VALUE ' - '.
+             10 WS-RPT-CITY       PIC X(15).
+          05 WS-SUMMARY-LINE.
+             10 FILLER            PIC X(20)   VALUE 'TOTAL PIECES: '.
+             10 WS-RPT-TOTAL      PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * PROGRAMME PRINCIPAL                                           *
+      *****************************************************************
+           PERFORM INITIALIZATION
+           PERFORM PROCESS-FILE
+           PERFORM FINALIZATION
+           GOBACK.
+
+      *****************************************************************
+      * INITIALISATION                                               *
+      *****************************************************************
+       INITIALIZATION.
+           DISPLAY 'DEBUT DU PROGRAMME LSTPARTS'
+
+           PERFORM READ-SORT-MODE-CARD
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-RP-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER RAPPORT: '
+                      WS-RP-STATUS
+              MOVE 12 TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           WRITE REPORT-RECORD FROM WS-HEADER-LINE
+           IF WS-SORT-MODE = 'CITY'
+              MOVE 'TRI PAR VILLE PUIS NUMERO DE PIECE'
+                 TO WS-SUBHEADER-LINE
+           ELSE
+              MOVE 'TRI PAR NUMERO DE PIECE'
+                 TO WS-SUBHEADER-LINE
+           END-IF
+           WRITE REPORT-RECORD FROM WS-SUBHEADER-LINE
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+
+           MOVE ZERO TO WS-RECORDS-LISTED
+           .
+
+      *****************************************************************
+      * LECTURE DE LA CARTE SYSIN SORT-BY=xxx (FACULTATIVE)           *
+      *****************************************************************
+       READ-SORT-MODE-CARD.
+           OPEN INPUT SYSIN-FILE
+           IF WS-SI-OK
+              READ SYSIN-FILE
+              IF WS-SI-OK
+                 UNSTRING SYSIN-RECORD
+                    DELIMITED BY '='
+                    INTO WS-SI-LEFT
+                         WS-SI-RIGHT
+                 END-UNSTRING
+                 IF WS-SI-LEFT = 'SORT-BY' AND WS-SI-RIGHT = 'CITY'
+                    MOVE 'CITY' TO WS-SORT-MODE
+                 ELSE
+                    MOVE 'PARTNO' TO WS-SORT-MODE
+                 END-IF
+              END-IF
+              CLOSE SYSIN-FILE
+           END-IF
+           .
+
+      *****************************************************************
+      * TRAITEMENT : LISTE PAR NUMERO OU PAR VILLE SELON LE MODE      *
+      *****************************************************************
+       PROCESS-FILE.
+           IF WS-SORT-MODE = 'CITY'
+              PERFORM LIST-BY-CITY
+           ELSE
+              PERFORM LIST-BY-PARTNO
+           END-IF
+           .
+
+      *****************************************************************
+      * LISTE DANS L'ORDRE NATUREL DE LA CLE (NUMERO DE PIECE)        *
+      *****************************************************************
+       LIST-BY-PARTNO.
+           OPEN INPUT PARTS-FILE
+           IF NOT WS-PT-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER PARTS03: '
+                      WS-PT-STATUS
+              MOVE 12 TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           PERFORM READ-NEXT-PART
+           PERFORM UNTIL WS-PT-EOF
+                   MOVE PT-PART-NO TO WS-RPT-PART-NO
+                   MOVE PT-PART-NAME TO WS-RPT-NAME
+                   MOVE PT-COLOR TO WS-RPT-COLOR
+                   MOVE PT-WEIGHT TO WS-RPT-WEIGHT
+                   MOVE PT-CITY TO WS-RPT-CITY
+                   PERFORM WRITE-DETAIL-LINE
+                   PERFORM READ-NEXT-PART
+           END-PERFORM
+
+           CLOSE PARTS-FILE
+           .
+
+       READ-NEXT-PART.
+           READ PARTS-FILE NEXT RECORD
+           IF WS-PT-OK
+              ADD 1 TO WS-RECORDS-LISTED
+           ELSE
+              IF NOT WS-PT-EOF
+                 DISPLAY 'ERREUR LECTURE PARTS03, STATUS: '
+                         WS-PT-STATUS
+              END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * LISTE TRIEE PAR VILLE PUIS NUMERO (VERBE SORT)                *
+      *****************************************************************
+       LIST-BY-CITY.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CITY SW-PART-NO
+               USING PARTS-FILE
+               GIVING SORTED-FILE
+
+           OPEN INPUT SORTED-FILE
+           IF NOT WS-ST-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER TRIE: '
+                      WS-ST-STATUS
+              MOVE 12 TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           PERFORM READ-NEXT-SORTED
+           PERFORM UNTIL WS-ST-EOF
+                   MOVE ST-PART-NO TO WS-RPT-PART-NO
+                   MOVE ST-PART-NAME TO WS-RPT-NAME
+                   MOVE ST-COLOR TO WS-RPT-COLOR
+                   MOVE ST-WEIGHT TO WS-RPT-WEIGHT
+                   MOVE ST-CITY TO WS-RPT-CITY
+                   PERFORM WRITE-DETAIL-LINE
+                   PERFORM READ-NEXT-SORTED
+           END-PERFORM
+
+           CLOSE SORTED-FILE
+           .
+
+       READ-NEXT-SORTED.
+           READ SORTED-FILE
+           IF WS-ST-OK
+              ADD 1 TO WS-RECORDS-LISTED
+           ELSE
+              IF NOT WS-ST-EOF
+                 DISPLAY 'ERREUR LECTURE FICHIER TRIE, STATUS: '
+                         WS-ST-STATUS
+              END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * ECRITURE LIGNE DE DETAIL                                     *
+      *****************************************************************
+       WRITE-DETAIL-LINE.
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           .
+
+      *****************************************************************
+      * FINALISATION                                                 *
+      *****************************************************************
+       FINALIZATION.
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           MOVE WS-RECORDS-LISTED TO WS-RPT-TOTAL
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           CLOSE REPORT-FILE
+           DISPLAY 'FIN DU PROGRAMME LSTPARTS'
+           DISPLAY 'TOTAL PIECES LISTEES: ' WS-RECORDS-LISTED
+           .
