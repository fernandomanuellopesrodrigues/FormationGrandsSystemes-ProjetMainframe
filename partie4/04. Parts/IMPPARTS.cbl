@@ -0,0 +1,416 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPPARTS.
+       AUTHOR. GROUPE3.
+      *****************************************************************
+      * PROGRAMME : IMPORT DES NOUVELLES PIECES                       *
+      * OBJECTIF  : LIRE LE FICHIER PROJET.NEWPARTS.DATA ET           *
+      *             ALIMENTER LE FICHIER PARTS03 (MEME PIECE QUE      *
+      *             CELLE GEREE EN LIGNE PAR ADDP03)                  *
+      * ENTREE    : FICHIER CSV AVEC SEPARATEUR ;                     *
+      *             NUMERO;NOM;COULEUR;POIDS;VILLE                    *
+      * SORTIE    : ENREGISTREMENTS PARTS03 + RAPPORT + REJETS        *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEWPARTS-FILE
+               ASSIGN TO FNPARTS
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-NP-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO FREPORT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RP-STATUS.
+
+           SELECT REJECT-FILE
+               ASSIGN TO FNPTREJ
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RJ-STATUS.
+
+           SELECT PARTS-FILE
+               ASSIGN TO PARTS03
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PT-PART-NO
+               FILE STATUS IS WS-PT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NEWPARTS-FILE.
+       01 NEWPARTS-RECORD         PIC X(60).
+
+       FD  REPORT-FILE.
+       01 REPORT-RECORD           PIC X(132).
+
+       FD  REJECT-FILE.
+       01 REJECT-RECORD.
+          05 RJ-INPUT-LINE        PIC X(60).
+          05 FILLER               PIC X(1)   VALUE SPACES.
+          05 RJ-REASON-CODE       PIC X(4).
+          05 FILLER               PIC X(1)   VALUE SPACES.
+          05 RJ-REASON-TEXT       PIC X(30).
+
+      * MEME DISPOSITION QUE PARTSX-REC DANS ADDP03 (51 OCTETS)
+       FD  PARTS-FILE.
+       01 PARTS-RECORD.
+          05 PT-PART-NO           PIC X(3).
+          05 PT-PART-NAME         PIC X(20).
+          05 PT-COLOR             PIC X(10).
+          05 PT-WEIGHT            PIC 9(3).
+          05 PT-CITY              PIC X(15).
+
+       WORKING-STORAGE SECTION.
+
+      * VARIABLES DE CONTROLE DES FICHIERS
+       01 WS-NP-STATUS            PIC XX         VALUE SPACES.
+          88 WS-NP-OK                            VALUE '00'.
+          88 WS-NP-EOF                           VALUE '10'.
+
+       01 WS-RP-STATUS            PIC XX         VALUE SPACES.
+          88 WS-RP-OK                            VALUE '00'.
+
+       01 WS-RJ-STATUS            PIC XX         VALUE SPACES.
+          88 WS-RJ-OK                            VALUE '00'.
+
+       01 WS-PT-STATUS            PIC XX         VALUE SPACES.
+          88 WS-PT-OK                            VALUE '00'.
+
+      * STRUCTURE DES DONNEES PIECE
+       01 WS-PART-DATA.
+          05 WS-PART-NO           PIC X(3).
+          05 WS-PART-NAME         PIC X(20).
+          05 WS-COLOR             PIC X(10).
+          05 WS-WEIGHT-TEXT       PIC X(30).
+          05 WS-WEIGHT            PIC 9(3).
+          05 WS-CITY              PIC X(15).
+
+      * VARIABLES DE PARSING CSV
+       01 WS-PARSING-FIELDS.
+          05 WS-INPUT-LINE        PIC X(60)      VALUE SPACES.
+          05 WS-FIELD-POINTER     PIC 9(2)       VALUE ZERO.
+          05 WS-FIELD-LENGTH      PIC 9(2)       VALUE ZERO.
+          05 WS-SEMICOLON-POS     PIC 9(2)       VALUE ZERO.
+          05 WS-EXTRACTED-FIELD   PIC X(30)      VALUE SPACES.
+
+      * COMPTEURS ET STATISTIQUES
+       01 WS-COUNTERS.
+          05 WS-RECORDS-READ      PIC 9(5)       VALUE ZERO.
+          05 WS-RECORDS-INSERTED  PIC 9(5)       VALUE ZERO.
+          05 WS-RECORDS-ERROR     PIC 9(5)       VALUE ZERO.
+          05 WS-RECORDS-REJECTED  PIC 9(5)       VALUE ZERO.
+
+      * MESSAGES DE RAPPORT
+       01 WS-REPORT-LINES.
+          05 WS-HEADER-LINE       PIC X(132)     VALUE
+                'RAPPORT D''IMPORT DES PIECES'.
+          05 WS-SEPARATOR-LINE    PIC X(132)     VALUE ALL '-'.
+          05 WS-DETAIL-LINE.
+             10 FILLER            PIC X(10)      VALUE 'PIECE: '.
+             10 WS-RPT-PART-NO    PIC X(3).
+             10 FILLER            PIC X(5)       VALUE ' - '.
+             10 WS-RPT-NAME       PIC X(20).
+             10 FILLER            PIC X(5)       VALUE ' - '.
+             10 WS-RPT-COLOR      PIC X(10).
+             10 FILLER            PIC X(5)       VALUE ' - '.
+             10 WS-RPT-WEIGHT     PIC ZZ9.
+             10 FILLER            PIC X(5)       VALUE ' - '.
+             10 WS-RPT-CITY       PIC X(15).
+          05 WS-SUMMARY-LINE.
+             10 FILLER            PIC X(15)     VALUE 'TOTAL TRAITES: '.
+             10 WS-RPT-TOTAL      PIC ZZ,ZZ9.
+             10 FILLER            PIC X(15)      VALUE ' - INSERES: '.
+             10 WS-RPT-INSERTED   PIC ZZ,ZZ9.
+             10 FILLER            PIC X(15)      VALUE ' - ERREURS: '.
+             10 WS-RPT-ERRORS     PIC ZZ,ZZ9.
+             10 FILLER            PIC X(15)      VALUE ' - REJETES: '.
+             10 WS-RPT-REJECTED   PIC ZZ,ZZ9.
+          05 WS-TIMESTAMP-LINE    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * PROGRAMME PRINCIPAL                                           *
+      *****************************************************************
+           PERFORM INITIALIZATION
+           PERFORM PROCESS-FILE
+           PERFORM FINALIZATION
+           GOBACK.
+
+      *****************************************************************
+      * INITIALISATION                                               *
+      *****************************************************************
+       INITIALIZATION.
+           DISPLAY 'DEBUT DU PROGRAMME IMPPARTS'
+
+      * OUVERTURE DES FICHIERS
+           OPEN INPUT NEWPARTS-FILE
+           IF NOT WS-NP-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER NEWPARTS: '
+                      WS-NP-STATUS
+              MOVE 12 TO RETURN-CODE
+              PERFORM CLOSE-FILES
+              GOBACK
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-RP-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER RAPPORT: '
+                      WS-RP-STATUS
+              MOVE 12 TO RETURN-CODE
+              PERFORM CLOSE-FILES
+              GOBACK
+           END-IF
+
+           OPEN OUTPUT REJECT-FILE
+           IF NOT WS-RJ-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER REJETS: '
+                      WS-RJ-STATUS
+              MOVE 12 TO RETURN-CODE
+              PERFORM CLOSE-FILES
+              GOBACK
+           END-IF
+
+      * PARTS03 EXISTE DEJA (ALIMENTE EN LIGNE PAR ADDP03) : I-O POUR
+      * AJOUTER LES NOUVELLES PIECES SANS PERDRE LES PIECES EXISTANTES
+           OPEN I-O PARTS-FILE
+           IF NOT WS-PT-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER PARTS03: '
+                      WS-PT-STATUS
+              MOVE 12 TO RETURN-CODE
+              PERFORM CLOSE-FILES
+              GOBACK
+           END-IF
+
+      * ECRITURE DE L'EN-TETE DU RAPPORT
+           WRITE REPORT-RECORD FROM WS-HEADER-LINE
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+
+      * INITIALISATION DES COMPTEURS
+           MOVE ZERO TO WS-RECORDS-READ
+           MOVE ZERO TO WS-RECORDS-INSERTED
+           MOVE ZERO TO WS-RECORDS-ERROR
+           MOVE ZERO TO WS-RECORDS-REJECTED
+           .
+
+      *****************************************************************
+      * TRAITEMENT DU FICHIER                                        *
+      *****************************************************************
+       PROCESS-FILE.
+           PERFORM READ-NEXT-RECORD
+           PERFORM UNTIL WS-NP-EOF
+                   PERFORM PROCESS-RECORD
+                   PERFORM READ-NEXT-RECORD
+           END-PERFORM
+           .
+
+      *****************************************************************
+      * LECTURE D'UN ENREGISTREMENT                                  *
+      *****************************************************************
+       READ-NEXT-RECORD.
+           READ NEWPARTS-FILE
+           IF WS-NP-OK
+              MOVE NEWPARTS-RECORD TO WS-INPUT-LINE
+              DISPLAY 'LIGNE LUE :' WS-INPUT-LINE
+              ADD 1 TO WS-RECORDS-READ
+           ELSE
+              IF WS-NP-EOF
+                 DISPLAY 'FIN DE FICHIER NEWPARTS'
+              ELSE
+                 DISPLAY 'ERREUR LECTURE NEWPARTS, STATUS: '
+                         WS-NP-STATUS
+                 ADD 1 TO WS-RECORDS-ERROR
+              END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * TRAITEMENT D'UN ENREGISTREMENT                               *
+      *****************************************************************
+       PROCESS-RECORD.
+           PERFORM PARSE-CSV-LINE
+           IF WS-PART-NO = SPACES
+              DISPLAY 'LIGNE IGNOREE (VIDE)'
+              ADD 1 TO WS-RECORDS-ERROR
+              MOVE 'R001' TO RJ-REASON-CODE
+              MOVE 'NUMERO DE PIECE VIDE' TO RJ-REASON-TEXT
+              PERFORM WRITE-REJECT-LINE
+           ELSE
+              IF FUNCTION TEST-NUMVAL(WS-WEIGHT-TEXT) NOT = 0
+                 DISPLAY 'POIDS NON NUMERIQUE, PIECE REJETEE: '
+                         WS-PART-NO
+                 ADD 1 TO WS-RECORDS-ERROR
+                 MOVE 'R002' TO RJ-REASON-CODE
+                 MOVE 'POIDS NON NUMERIQUE' TO RJ-REASON-TEXT
+                 PERFORM WRITE-REJECT-LINE
+              ELSE
+                 COMPUTE WS-WEIGHT = FUNCTION NUMVAL(WS-WEIGHT-TEXT)
+                 PERFORM INSERT-PART
+              END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * ANALYSE DE LA LIGNE CSV                                      *
+      *****************************************************************
+       PARSE-CSV-LINE.
+           MOVE 1 TO WS-FIELD-POINTER
+           MOVE SPACES TO WS-PART-DATA
+
+      * EXTRACTION DU NUMERO DE PIECE
+           PERFORM EXTRACT-FIELD
+           MOVE WS-EXTRACTED-FIELD TO WS-PART-NO
+
+      * EXTRACTION DU NOM
+           PERFORM EXTRACT-FIELD
+           MOVE WS-EXTRACTED-FIELD TO WS-PART-NAME
+
+      * EXTRACTION DE LA COULEUR
+           PERFORM EXTRACT-FIELD
+           MOVE WS-EXTRACTED-FIELD TO WS-COLOR
+
+      * EXTRACTION DU POIDS
+           PERFORM EXTRACT-FIELD
+           MOVE WS-EXTRACTED-FIELD TO WS-WEIGHT-TEXT
+
+      * EXTRACTION DE LA VILLE
+           PERFORM EXTRACT-FIELD
+           MOVE WS-EXTRACTED-FIELD TO WS-CITY
+           DISPLAY 'INFOS EXTRAITES :' WS-PART-DATA
+           .
+
+      *****************************************************************
+      * EXTRACTION D'UN CHAMP CSV                                    *
+      *****************************************************************
+       EXTRACT-FIELD.
+           MOVE SPACES TO WS-EXTRACTED-FIELD
+           MOVE 0 TO WS-FIELD-LENGTH
+
+      * RECHERCHE DU PROCHAIN POINT-VIRGULE
+           PERFORM VARYING WS-SEMICOLON-POS FROM WS-FIELD-POINTER BY 1
+              UNTIL WS-SEMICOLON-POS > 60
+              OR WS-INPUT-LINE(WS-SEMICOLON-POS:1) = ';'
+           END-PERFORM
+
+      * CALCUL DE LA LONGUEUR DU CHAMP
+           COMPUTE WS-FIELD-LENGTH = WS-SEMICOLON-POS - WS-FIELD-POINTER
+
+      * EXTRACTION DU CHAMP SI LONGUEUR VALIDE
+           IF WS-FIELD-LENGTH > 0 AND WS-FIELD-LENGTH <= 30
+              MOVE WS-INPUT-LINE(WS-FIELD-POINTER:WS-FIELD-LENGTH)
+                 TO WS-EXTRACTED-FIELD
+           END-IF
+
+           COMPUTE WS-FIELD-POINTER = WS-SEMICOLON-POS + 1
+           .
+
+      *****************************************************************
+      * INSERTION DANS PARTS03                                       *
+      *****************************************************************
+       INSERT-PART.
+           MOVE WS-PART-NO TO PT-PART-NO
+           MOVE WS-PART-NAME TO PT-PART-NAME
+           MOVE WS-COLOR TO PT-COLOR
+           MOVE WS-WEIGHT TO PT-WEIGHT
+           MOVE WS-CITY TO PT-CITY
+
+           WRITE PARTS-RECORD
+              INVALID KEY
+                 ADD 1 TO WS-RECORDS-ERROR
+                 DISPLAY 'PIECE DEJA EXISTANTE, REJETEE: ' WS-PART-NO
+                 MOVE 'R003' TO RJ-REASON-CODE
+                 MOVE 'PIECE DEJA EXISTANTE' TO RJ-REASON-TEXT
+                 PERFORM WRITE-REJECT-LINE
+              NOT INVALID KEY
+                 ADD 1 TO WS-RECORDS-INSERTED
+                 PERFORM WRITE-DETAIL-LINE
+                 DISPLAY 'PIECE INSEREE: ' WS-PART-NO
+           END-WRITE
+           .
+
+      *****************************************************************
+      * ECRITURE LIGNE DE DETAIL                                     *
+      *****************************************************************
+       WRITE-DETAIL-LINE.
+           MOVE WS-PART-NO TO WS-RPT-PART-NO
+           MOVE WS-PART-NAME TO WS-RPT-NAME
+           MOVE WS-COLOR TO WS-RPT-COLOR
+           MOVE WS-WEIGHT TO WS-RPT-WEIGHT
+           MOVE WS-CITY TO WS-RPT-CITY
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           .
+
+      *****************************************************************
+      * ECRITURE D'UNE LIGNE REJETEE SUR PROJET.NEWPARTS.REJECTS      *
+      *****************************************************************
+       WRITE-REJECT-LINE.
+           MOVE SPACES TO REJECT-RECORD
+           MOVE WS-INPUT-LINE TO RJ-INPUT-LINE
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-RECORDS-REJECTED
+           MOVE SPACES TO RJ-REASON-CODE
+           MOVE SPACES TO RJ-REASON-TEXT
+           .
+
+      *****************************************************************
+      * FINALISATION                                                 *
+      *****************************************************************
+       FINALIZATION.
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+           DISPLAY 'FIN DU PROGRAMME IMPPARTS'
+           DISPLAY 'TOTAL ENREGISTREMENTS LUS: ' WS-RECORDS-READ
+           DISPLAY 'TOTAL PIECES INSEREES: ' WS-RECORDS-INSERTED
+           DISPLAY 'TOTAL ERREURS: ' WS-RECORDS-ERROR
+           DISPLAY 'TOTAL LIGNES REJETEES: ' WS-RECORDS-REJECTED
+           .
+
+      *****************************************************************
+      * ECRITURE DU RESUME                                           *
+      *****************************************************************
+       WRITE-SUMMARY.
+      * Ligne timestamp avec CURRENT-DATE
+           PERFORM BUILD-TIMESTAMP-LINE
+           WRITE REPORT-RECORD FROM WS-TIMESTAMP-LINE
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           MOVE WS-RECORDS-READ TO WS-RPT-TOTAL
+           MOVE WS-RECORDS-INSERTED TO WS-RPT-INSERTED
+           MOVE WS-RECORDS-ERROR TO WS-RPT-ERRORS
+           MOVE WS-RECORDS-REJECTED TO WS-RPT-REJECTED
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           .
+
+      *****************************************************************
+      * CONSTRUCTION DE LA LIGNE D'HORODATAGE                        *
+      *****************************************************************
+       BUILD-TIMESTAMP-LINE.
+           MOVE SPACES TO WS-TIMESTAMP-LINE
+           STRING 'HORODATAGE: '
+                  FUNCTION CURRENT-DATE(1:4)
+                  '-'
+                  FUNCTION CURRENT-DATE(5:2)
+                  '-'
+                  FUNCTION CURRENT-DATE(7:2)
+                  ' '
+                  FUNCTION CURRENT-DATE(9:2)
+                  ':'
+                  FUNCTION CURRENT-DATE(11:2)
+                  ':'
+                  FUNCTION CURRENT-DATE(13:2)
+              DELIMITED BY SIZE
+              INTO WS-TIMESTAMP-LINE
+           .
+
+      *****************************************************************
+      * FERMETURE DES FICHIERS                                       *
+      *****************************************************************
+       CLOSE-FILES.
+           CLOSE NEWPARTS-FILE
+           CLOSE REPORT-FILE
+           CLOSE REJECT-FILE
+           CLOSE PARTS-FILE
+           .
