@@ -3,7 +3,7 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.           
+           DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
@@ -18,7 +18,7 @@
                'TEST 4: CHAMPS VIDES'.
            05  TEST-CASE-5    PIC X(40) VALUE
                'TEST 5: TOUCHE PF3 - DECONNEXION'.
-           
+
        01  TEST-RESULTS.
            05  PASS-COUNT     PIC 9(3)  VALUE ZERO.
            05  FAIL-COUNT     PIC 9(3)  VALUE ZERO.
@@ -26,42 +26,66 @@
        COPY DFHAID.
        COPY MS03.
 
+      * CA-AREA DE AUTH03/ADDP03 (CF. LEUR LINKAGE SECTION) : MEME
+      * LARGEUR (256) ET MEME DECOUPAGE DE CHAMPS, POUR QUE LES
+      * ASSERTIONS DE CE TEST PORTENT SUR LE COMMAREA REELLEMENT
+      * UTILISE PAR LE PROGRAMME COURANT ET NON SUR UNE ANCIENNE
+      * MAQUETTE
        01  TEST-ZONE.
            05  TST-USER-LOGGED  PIC X(1)   VALUE 'N'.
-           05  TST-LOGIN        PIC X(5)   VALUE SPACES.
+           05  TST-LOGIN        PIC X(8)   VALUE SPACES.
+           05  TST-EMP-NO       PIC 9(5)   VALUE ZERO.
+           05  TST-ROLE         PIC X(1)   VALUE SPACES.
            05  TST-LAST-MSG     PIC X(78)  VALUE SPACES.
+           05  TST-LAST-TIME    PIC 9(6)   VALUE ZERO.
+           05  FILLER           PIC X(157) VALUE SPACES.
+
+       LINKAGE SECTION.
+      * COMMAREA FACULTATIVE : PERMET A UN PROGRAMME APPELANT (UN
+      * HARNAIS DE REGRESSION QUI ENCHAINE PLUSIEURS SUITES DE TESTS)
+      * DE RECUPERER LE DECOMPTE REUSSIS/ECHOUES SANS AVOIR A ANALYSER
+      * LA SORTIE DISPLAY. ABSENTE (EIBCALEN = ZERO), CE TEST
+      * FONCTIONNE COMME AVANT, EN AUTONOME.
+       01  DFHCOMMAREA         PIC X(6).
+       01  REG-RESULTS REDEFINES DFHCOMMAREA.
+           05  REG-PASS-COUNT   PIC 9(3).
+           05  REG-FAIL-COUNT   PIC 9(3).
 
        PROCEDURE DIVISION.
        MAIN.
            DISPLAY '*** DEBUT DES TESTS AUTHENTIFICATION ***'
            DISPLAY '--------------------------------------'
-           
+
            PERFORM TEST-LOGIN-REUSSI
            PERFORM TEST-MDP-INCORRECT
            PERFORM TEST-UTILISATEUR-INCONNU
            PERFORM TEST-CHAMPS-VIDES
            PERFORM TEST-DECONNEXION
-           
+
            PERFORM DISPLAY-RESULTS
            GOBACK.
 
-       TEST-LOGIN-REUSSI.          
+       TEST-LOGIN-REUSSI.
            DISPLAY TEST-CASE-1
            MOVE 'N' TO TST-USER-LOGGED
+           MOVE ZERO TO TST-LAST-TIME
            MOVE SPACES TO TST-LAST-MSG
       * il faut que ca existe dans le fichier
-           MOVE 'USER1' TO L-LOGINI         
+           MOVE 'USER1' TO L-LOGINI
            MOVE 'PASSWORD123' TO L-PASSWDI
-           
+
            EXEC CICS LINK
                PROGRAM('AUTH03')
                COMMAREA(TEST-ZONE)
                LENGTH(LENGTH OF TEST-ZONE)
            END-EXEC
-           
-           IF TST-USER-LOGGED = 'Y' AND 
+
+      * AUTH-OK REMET CA-LAST-MSG A SPACES (PAS DE MESSAGE SPECIFIQUE
+      * DE SUCCES), C'EST CA-USER-LOGGED/CA-LOGIN QUI SIGNALENT LA
+      * REUSSITE DE L'AUTHENTIFICATION
+           IF TST-USER-LOGGED = 'Y' AND
               TST-LOGIN = 'USER1' AND
-              TST-LAST-MSG = 'AUTENTIFICATION OK'
+              TST-LAST-MSG = SPACES
                ADD 1 TO PASS-COUNT
                DISPLAY '  --> PASSED: Authentification reussie'
            ELSE
@@ -69,21 +93,22 @@
                DISPLAY '  --> FAILED: ' TST-LAST-MSG
            END-IF.
 
-       TEST-MDP-INCORRECT.           
+       TEST-MDP-INCORRECT.
            DISPLAY TEST-CASE-2
            MOVE 'N' TO TST-USER-LOGGED
+           MOVE ZERO TO TST-LAST-TIME
            MOVE SPACES TO TST-LAST-MSG
       * il faut que le login existe dans le fichier
            MOVE 'USER1' TO L-LOGINI
            MOVE 'MAUVAISMDP' TO L-PASSWDI
-           
+
            EXEC CICS LINK
                PROGRAM('AUTH03')
                COMMAREA(TEST-ZONE)
                LENGTH(LENGTH OF TEST-ZONE)
            END-EXEC
-           
-           IF TST-USER-LOGGED = 'N' AND 
+
+           IF TST-USER-LOGGED = 'N' AND
               TST-LAST-MSG = 'MOT DE PASSE INVALIDE'
                ADD 1 TO PASS-COUNT
                DISPLAY '  --> PASSED: Mot de passe incorrect detecte'
@@ -95,18 +120,19 @@
        TEST-UTILISATEUR-INCONNU.
            DISPLAY TEST-CASE-3
            MOVE 'N' TO TST-USER-LOGGED
+           MOVE ZERO TO TST-LAST-TIME
            MOVE SPACES TO TST-LAST-MSG
       * il faut que le login existe pas dans le fichier
            MOVE 'INVAL' TO L-LOGINI
            MOVE 'PASSWORD' TO L-PASSWDI
-           
+
            EXEC CICS LINK
                PROGRAM('AUTH03')
                COMMAREA(TEST-ZONE)
                LENGTH(LENGTH OF TEST-ZONE)
            END-EXEC
-           
-           IF TST-USER-LOGGED = 'N' AND 
+
+           IF TST-USER-LOGGED = 'N' AND
               TST-LAST-MSG = 'UTILISATEUR INCONNU'
                ADD 1 TO PASS-COUNT
                DISPLAY '  --> PASSED: Utilisateur inconnu détecté'
@@ -118,17 +144,18 @@
        TEST-CHAMPS-VIDES.
            DISPLAY TEST-CASE-4
            MOVE 'N' TO TST-USER-LOGGED
+           MOVE ZERO TO TST-LAST-TIME
            MOVE SPACES TO TST-LAST-MSG
            MOVE SPACES TO L-LOGINI
            MOVE SPACES TO L-PASSWDI
-           
+
            EXEC CICS LINK
                PROGRAM('AUTH03')
                COMMAREA(TEST-ZONE)
                LENGTH(LENGTH OF TEST-ZONE)
            END-EXEC
-           
-           IF TST-USER-LOGGED = 'N' AND 
+
+           IF TST-USER-LOGGED = 'N' AND
               TST-LAST-MSG = 'LOGIN ET MOT DE PASSE REQUIS'
                ADD 1 TO PASS-COUNT
                DISPLAY '  --> PASSED: Champs vides détectés'
@@ -141,17 +168,17 @@
            DISPLAY TEST-CASE-5
            MOVE 'Y' TO TST-USER-LOGGED
            MOVE 'USER1' TO TST-LOGIN
+           MOVE ZERO TO TST-LAST-TIME
            MOVE SPACES TO TST-LAST-MSG
            MOVE DFHPF3 TO EIBAID
-           
+
            EXEC CICS LINK
                PROGRAM('AUTH03')
                COMMAREA(TEST-ZONE)
                LENGTH(LENGTH OF TEST-ZONE)
            END-EXEC
-           
-           IF TST-USER-LOGGED = 'N' AND 
-              TST-LAST-MSG = 'AU REVOIR'
+
+           IF TST-LAST-MSG = 'Au revoir'
                ADD 1 TO PASS-COUNT
                DISPLAY '  --> PASSED: Déconnexion réussie'
            ELSE
@@ -159,9 +186,22 @@
                DISPLAY '  --> FAILED: ' TST-LAST-MSG
            END-IF.
 
-       DISPLAY-RESULTS.          
+       DISPLAY-RESULTS.
            DISPLAY '*** RESULTATS DES TESTS AUTHENTIFICATION ***'
            DISPLAY '------------------------------------------'
            DISPLAY 'TESTS REUSSIS: ' PASS-COUNT
            DISPLAY 'TESTS ECHOUES: ' FAIL-COUNT
-           DISPLAY '------------------------------------------'.
\ No newline at end of file
+           DISPLAY '------------------------------------------'
+      * UN ECHEC REMONTE UN RETURN-CODE NON NUL, COMME POUR TOUT AUTRE
+      * PROGRAMME DE CE PROJET, POUR QUE LA CHAINE D'EXECUTION PUISSE
+      * ARRETER LA SUITE SUR UNE REGRESSION
+           IF FAIL-COUNT > ZERO
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           IF EIBCALEN NOT = ZERO
+               MOVE PASS-COUNT TO REG-PASS-COUNT
+               MOVE FAIL-COUNT TO REG-FAIL-COUNT
+           END-IF.
