@@ -29,31 +29,131 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-SI-STATUS.
-      
+
+           SELECT REJECT-FILE
+               ASSIGN TO FNPRREJ
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RJ-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO FPRCKPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CK-STATUS.
+
+           SELECT CURRENCIES-FILE
+               ASSIGN TO FNCURR
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CU-STATUS.
+
+           SELECT LOADED-FILE
+               ASSIGN TO FNPRLOAD
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LD-STATUS.
+
+      * FICHIER DE NOTIFICATION DE FIN DE TRAITEMENT (CF. WRITE-NOTIFY)
+           SELECT NOTIFY-FILE
+               ASSIGN TO FPRNOTE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-NT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+      * LARGEUR PORTEE A 80 (AU LIEU DE 45) POUR LAISSER DE LA PLACE AU
+      * 5E CHAMP CSV FACULTATIF, LA DESCRIPTION EN ANGLAIS
        FD  NEWPRODS-FILE.
-       01 NEWPRODS-RECORD         PIC X(45).
-      
+       01 NEWPRODS-RECORD         PIC X(80).
+
        FD  REPORT-FILE.
        01 REPORT-RECORD           PIC X(132).
 
        FD  SYSIN-FILE.
        01 SYSIN-RECORD            PIC X(80).
-      
+
+       FD  REJECT-FILE.
+       01 REJECT-RECORD.
+          05 RJ-INPUT-LINE        PIC X(80).
+          05 FILLER               PIC X(1)   VALUE SPACES.
+          05 RJ-REASON-CODE       PIC X(4).
+          05 FILLER               PIC X(1)   VALUE SPACES.
+          05 RJ-REASON-TEXT       PIC X(30).
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+          05 CK-LAST-READ         PIC 9(7).
+          05 CK-TIMESTAMP         PIC X(20).
+
+       FD  CURRENCIES-FILE.
+       01 CURRENCIES-RECORD.
+          05 CU-CODE              PIC XX.
+          05 FILLER               PIC X(1).
+          05 CU-NAME              PIC X(20).
+          05 FILLER               PIC X(1).
+          05 CU-RATE-TXT          PIC X(9).
+
+      * EXTRAIT CSV EXPLOITABLE PAR LES OUTILS AVAL (CF. WRITE-LOADED-LINE)
+       FD  LOADED-FILE.
+       01 LOADED-RECORD           PIC X(80).
+
+      * ENREGISTREMENT STRUCTURE EXPLOITABLE PAR UNE ETAPE JCL/UN
+      * ORDONNANCEUR AVAL POUR DECLENCHER UNE ALERTE (CF. WRITE-NOTIFY)
+       FD  NOTIFY-FILE.
+       01 NOTIFY-RECORD.
+          05 NT-PROGRAM           PIC X(8).
+          05 FILLER               PIC X(1)   VALUE SPACES.
+          05 NT-STATUS-CODE       PIC X(4).
+          05 FILLER               PIC X(1)   VALUE SPACES.
+          05 NT-RECORDS-READ      PIC 9(7).
+          05 FILLER               PIC X(1)   VALUE SPACES.
+          05 NT-RECORDS-OK        PIC 9(7).
+          05 FILLER               PIC X(1)   VALUE SPACES.
+          05 NT-RECORDS-ERROR     PIC 9(7).
+          05 FILLER               PIC X(1)   VALUE SPACES.
+          05 NT-TIMESTAMP         PIC X(20).
+
        WORKING-STORAGE SECTION.
       
       * VARIABLES DE CONTROLE DES FICHIERS
        01 WS-NP-STATUS            PIC XX         VALUE SPACES.
           88 WS-NP-OK                            VALUE '00'.
+          88 WS-NP-SHORT                         VALUE '04'.
           88 WS-NP-EOF                           VALUE '10'.
-      
+
+      * INDICATEUR : L'ENREGISTREMENT LU EST-IL EXPLOITABLE (LONGUEUR
+      * CONFORME) ? MIS A 'N' PAR READ-NEXT-RECORD POUR EMPECHER
+      * PROCESS-FILE DE TENTER DE PARSER UNE LIGNE TRONQUEE/REJETEE
+       01 WS-NP-VALID-SW          PIC X          VALUE 'Y'.
+          88 WS-NP-VALID                         VALUE 'Y'.
+
        01 WS-RP-STATUS            PIC XX         VALUE SPACES.
           88 WS-RP-OK                            VALUE '00'.
 
        01 WS-SI-STATUS            PIC XX         VALUE SPACES.
           88 WS-SI-OK                            VALUE '00'.
           88 WS-SI-EOF                           VALUE '10'.
+
+       01 WS-RJ-STATUS            PIC XX         VALUE SPACES.
+          88 WS-RJ-OK                            VALUE '00'.
+
+       01 WS-CK-STATUS            PIC XX         VALUE SPACES.
+          88 WS-CK-OK                            VALUE '00'.
+
+       01 WS-CU-STATUS            PIC XX         VALUE SPACES.
+          88 WS-CU-OK                            VALUE '00'.
+          88 WS-CU-EOF                           VALUE '10'.
+
+       01 WS-LD-STATUS            PIC XX         VALUE SPACES.
+          88 WS-LD-OK                            VALUE '00'.
+
+       01 WS-NT-STATUS            PIC XX         VALUE SPACES.
+          88 WS-NT-OK                            VALUE '00'.
+
+      * REDEMARRAGE/CHECKPOINT
+       01 WS-RESTART-POSITION     PIC 9(7)       VALUE ZERO.
       
       *STRUCTURE DES DONNEES PRODUIT
        01 WS-PRODUCT-DATA.
@@ -61,10 +161,13 @@
           05 WS-DESCRIPTION       PIC X(30).
           05 WS-PRICE             PIC 9(3)V99.
           05 WS-CURRENCY          PIC XX.
-      
+      * 5E CHAMP CSV FACULTATIF : DESCRIPTION EN ANGLAISE ; SPACES SI
+      * NON FOURNIE PAR LE FOURNISSEUR
+          05 WS-DESCRIPTION-EN    PIC X(30).
+
       * VARIABLES DE PARSING CSV
        01 WS-PARSING-FIELDS.
-          05 WS-INPUT-LINE        PIC X(45)      VALUE SPACES.
+          05 WS-INPUT-LINE        PIC X(80)      VALUE SPACES.
           05 WS-FIELD-POINTER     PIC 9(2)       VALUE ZERO.
           05 WS-FIELD-LENGTH      PIC 9(2)       VALUE ZERO.
           05 WS-SEMICOLON-POS     PIC 9(2)       VALUE ZERO.
@@ -73,6 +176,7 @@
       * DONNEES FORMATEES POUR INSERTION
        01 WS-FORMATTED-DATA.
           05 WS-FORMATTED-DESC    PIC X(30)      VALUE SPACES.
+          05 WS-FORMATTED-DESC-EN PIC X(30)      VALUE SPACES.
           05 WS-CONVERTED-PRICE   PIC 9(3)V99    VALUE ZERO.
       
       * TAUX DE CONVERSION DES DEVISES, utilise si rien en sysin
@@ -81,14 +185,28 @@
           05 WS-YU-RATE           PIC 9V9999     VALUE 0.1450.
           05 WS-DO-RATE           PIC 9V9999     VALUE 1.0000.
 
-      * TABLE DYNAMIQUE DES TAUX (alimentee depuis SYSIN)
+      * TABLE DYNAMIQUE DES TAUX (ALIMENTEE PAR PROJET.CURRENCIES.DATA
+      * PUIS COMPLETEE/SURCHARGEE PAR LES CARTES SYSIN)
        01 WS-RATE-TABLE.
-          05 WS-RATE-ENTRY OCCURS 20 TIMES INDEXED BY RT-IX.
+          05 WS-RATE-ENTRY OCCURS 200 TIMES INDEXED BY RT-IX.
              10 WS-RT-CURR        PIC XX         VALUE SPACES.
              10 WS-RT-RATE        PIC 9V9999     VALUE ZERO.
+             10 WS-RT-NAME        PIC X(20)      VALUE SPACES.
+
+       01 WS-RATE-MAX             PIC 9(3)       VALUE 200.
+       01 WS-RATE-COUNT           PIC 9(3)       VALUE ZERO.
+       01 WS-RT-IDX               PIC 9(3)       VALUE ZERO.
+       01 WS-RT-DUP-IDX           PIC 9(3)       VALUE ZERO.
 
-       01 WS-RATE-COUNT           PIC 9(2)       VALUE ZERO.
-       01 WS-RT-IDX               PIC 9(2)       VALUE ZERO.
+      * CONTROLE DE VALIDATION DES TAUX SYSIN
+       01 WS-SYSIN-CONTROLS.
+          05 WS-SI-LINE-NO        PIC 9(3)       VALUE ZERO.
+          05 WS-SI-MALFORMED      PIC 9(3)       VALUE ZERO.
+          05 WS-SI-DUPLICATES     PIC 9(3)       VALUE ZERO.
+          05 WS-EU-SEEN           PIC X          VALUE 'N'.
+          05 WS-YU-SEEN           PIC X          VALUE 'N'.
+          05 WS-DO-SEEN           PIC X          VALUE 'N'.
+       01 WS-RATE-RPT-LINE        PIC X(132)     VALUE SPACES.
 
       * VARIABLES DE PARSING SYSIN
        01 WS-SI-LEFT              PIC XX         VALUE SPACES.
@@ -100,6 +218,14 @@
        01 WS-WORK-FIELDS.
           05 WS-CONVERSION-RATE   PIC 9V9999     VALUE ZERO.
           05 WS-TEMP-PRICE        PIC 9(5)V9999  VALUE ZERO.
+          05 WS-CURRENCY-VALID    PIC X          VALUE 'N'.
+
+      * ZONES D'APPEL DU SOUS-PROGRAMME PARTAGE RATECONV (CF.
+      * CONVERT-CURRENCY) ; LARGEURS ALIGNEES SUR SA LINKAGE SECTION
+          05 WS-RC-PRICE-IN       PIC 9(7)V9999  VALUE ZERO.
+          05 WS-RC-PRICE-OUT      PIC 9(7)V9999  VALUE ZERO.
+          05 WS-RC-RATE           PIC 9V9999     VALUE ZERO.
+          05 WS-RC-VALID          PIC X          VALUE 'N'.
       
       * POUR LE FORMATAGE DE LA DESCRIPTION
           05 WS-CHAR-POS          PIC 9(2)       VALUE ZERO.
@@ -109,9 +235,16 @@
        01 WS-COUNTERS.
           05 WS-RECORDS-READ      PIC 9(5)       VALUE ZERO.
           05 WS-RECORDS-INSERTED  PIC 9(5)       VALUE ZERO.
+          05 WS-RECORDS-UPDATED   PIC 9(5)       VALUE ZERO.
+          05 WS-RECORDS-UNCHANGED PIC 9(5)       VALUE ZERO.
           05 WS-RECORDS-ERROR     PIC 9(5)       VALUE ZERO.
+          05 WS-RECORDS-REJECTED  PIC 9(5)       VALUE ZERO.
           05 WS-COMMIT-COUNT      PIC 9(5)       VALUE ZERO.
-      
+
+      * INTERVALLE DE COMMIT CONFIGURABLE (CARTE SYSIN COMMIT=nnn,
+      * VOIR PROCESS-SYSIN-LINE) ; 100 PAR DEFAUT COMME AVANT
+       01 WS-COMMIT-INTERVAL      PIC 9(5)       VALUE 100.
+
       * MESSAGES DE RAPPORT
        01 WS-REPORT-LINES.
           05 WS-HEADER-LINE       PIC X(132)     VALUE
@@ -125,6 +258,8 @@
              10 FILLER            PIC X(5)       VALUE ' - '.
              10 WS-RPT-PRICE      PIC ZZ9.99.
              10 FILLER            PIC X(5)       VALUE ' USD'.
+             10 FILLER            PIC X(6)       VALUE ' - EN:'.
+             10 WS-RPT-DESC-EN    PIC X(30).
           05 WS-SUMMARY-LINE.
              10 FILLER            PIC X(15)      VALUE 'TOTAL TRAITES: '
            .
@@ -133,15 +268,70 @@
              10 WS-RPT-INSERTED   PIC ZZ,ZZ9.
              10 FILLER            PIC X(15)      VALUE ' - ERREURS: '.
              10 WS-RPT-ERRORS     PIC ZZ,ZZ9.
+             10 FILLER            PIC X(15)      VALUE ' - REJETES: '.
+             10 WS-RPT-REJECTED   PIC ZZ,ZZ9.
+          05 WS-SUMMARY-LINE-2.
+             10 FILLER            PIC X(20)      VALUE
+                'PRODUITS REPRICES: '.
+             10 WS-RPT-UPDATED    PIC ZZ,ZZ9.
+             10 FILLER            PIC X(20)      VALUE
+                ' - PRIX INCHANGES: '.
+             10 WS-RPT-UNCHANGED  PIC ZZ,ZZ9.
           05 WS-TIMESTAMP-LINE    PIC X(132).
-      
+
+      * CONTROLE DE LOT : ENREGISTREMENT TRAILER FACULTATIF EN FIN DE
+      * PROJET.NEWPRODS.DATA, FORMAT TRAILER;NNNNNNN;NNNNNNNNN.NN
+      * (NOMBRE D'ENREGISTREMENTS ATTENDU ; SOMME DES PRIX ATTENDUE) ;
+      * UNE TRANSMISSION AMONT TRONQUEE EST SIGNALEE EN ERREUR DANS LE
+      * RESUME AU LIEU D'ETRE TRAITEE COMME UN LOT COMPLET
+       01 WS-CTL-TRAILER-SEEN     PIC X          VALUE 'N'.
+          88 WS-CTL-TRAILER-OK                  VALUE 'Y'.
+       01 WS-CTL-EXP-COUNT        PIC 9(7)       VALUE ZERO.
+       01 WS-CTL-EXP-AMOUNT       PIC 9(9)V99    VALUE ZERO.
+       01 WS-CTL-ACT-AMOUNT       PIC S9(9)V99 COMP-3 VALUE +0.
+       01 WS-CTL-COUNT-TXT        PIC X(7)       VALUE SPACES.
+       01 WS-CTL-AMOUNT-TXT       PIC X(12)      VALUE SPACES.
+       01 WS-CTL-MISMATCH         PIC X          VALUE 'N'.
+          88 WS-CTL-MISMATCH-YES               VALUE 'Y'.
+       01 WS-CTL-RPT-LINE.
+          05 FILLER               PIC X(27)      VALUE
+             'CONTROLE DE LOT : ATTENDU '.
+          05 WS-CTL-R-EXP-CNT     PIC ZZ,ZZ9.
+          05 FILLER               PIC X(4)       VALUE ' / '.
+          05 WS-CTL-R-EXP-AMT     PIC ZZZ,ZZ9.99.
+          05 FILLER               PIC X(11)      VALUE '  LU/CALC '.
+          05 WS-CTL-R-ACT-CNT     PIC ZZ,ZZ9.
+          05 FILLER               PIC X(4)       VALUE ' / '.
+          05 WS-CTL-R-ACT-AMT     PIC ZZZ,ZZ9.99.
+          05 WS-CTL-R-STATUS      PIC X(25)      VALUE SPACES.
+
+      * LIGNE DE L'EXTRAIT CSV PROJET.NEWPRODS.LOADED (CF.
+      * WRITE-LOADED-LINE) : MEME CONTENU QUE WS-DETAIL-LINE, SANS LA
+      * MISE EN FORME, POUR UNE RELECTURE PROGRAMMATIQUE EN AVAL
+       01 WS-LOADED-LINE.
+          05 WS-LD-PRODUCT        PIC X(3).
+          05 FILLER               PIC X(1)       VALUE ';'.
+          05 WS-LD-DESC           PIC X(30).
+          05 FILLER               PIC X(1)       VALUE ';'.
+          05 WS-LD-PRICE          PIC 999.99.
+          05 FILLER               PIC X(1)       VALUE ';'.
+          05 WS-LD-CURRENCY       PIC XX.
+          05 FILLER               PIC X(1)       VALUE ';'.
+          05 WS-LD-DESC-EN        PIC X(30).
+
       * VARIABLES DB2
            EXEC SQL INCLUDE SQLCA END-EXEC.
       * VARIABLES HOTES DB2 (SANS DECLARE SECTION)
        01 H-PRODUCT-NO            PIC X(3).
        01 H-DESCRIPTION           PIC X(30).
+      * DESCRIPTION EN ANGLAIS, FACULTATIVE ; SPACES SI NON FOURNIE
+       01 H-DESCRIPTION-EN        PIC X(30).
        01 H-PRICE                 PIC S9(2)V9(2) USAGE COMP-3
                                                  VALUE +0.
+      * PRIX EN VIGUEUR AVANT REPRICAGE (CF. UPDATE-PRODUCT-PRICE),
+      * UTILISE POUR ALIMENTER API7.PRICE_HISTORY
+       01 H-OLD-PRICE             PIC S9(2)V9(2) USAGE COMP-3
+                                                 VALUE +0.
       
        PROCEDURE DIVISION.
       
@@ -178,16 +368,45 @@
               GOBACK
            END-IF
 
-      * CHARGEMENT DES TAUX DEPUIS SYSIN
+           OPEN OUTPUT REJECT-FILE
+           IF NOT WS-RJ-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER REJETS: '
+                      WS-RJ-STATUS
+              MOVE 12 TO RETURN-CODE
+              PERFORM CLOSE-FILES
+              GOBACK
+           END-IF
+
+      * EXTRAIT CSV EXPLOITABLE PAR LES OUTILS AVAL (EN PLUS DE FREPORT)
+           OPEN OUTPUT LOADED-FILE
+           IF NOT WS-LD-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER NEWPRODS.LOADED: '
+                      WS-LD-STATUS
+              MOVE 12 TO RETURN-CODE
+              PERFORM CLOSE-FILES
+              GOBACK
+           END-IF
+
+      * REPRISE SUR LE DERNIER POINT DE CONTROLE (SI PRESENT)
+           PERFORM LOAD-CHECKPOINT
+
+      * CHARGEMENT DE LA TABLE DES DEVISES (REFERENTIEL PUIS SYSIN)
+           PERFORM LOAD-CURRENCIES
            PERFORM LOAD-RATES
-      
+           PERFORM ENSURE-DEFAULT-RATES
+
       * ECRITURE DE L'EN-TETE DU RAPPORT
            WRITE REPORT-RECORD FROM WS-HEADER-LINE
            WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
-      
+
+      * RAPPORT DE VALIDATION DES TAUX SYSIN ET DES DEVISES PAR DEFAUT
+           PERFORM WRITE-RATE-VALIDATION-REPORT
+
       * INITIALISATION DES COMPTEURS
            MOVE ZERO TO WS-RECORDS-READ
            MOVE ZERO TO WS-RECORDS-INSERTED
+           MOVE ZERO TO WS-RECORDS-UPDATED
+           MOVE ZERO TO WS-RECORDS-UNCHANGED
            MOVE ZERO TO WS-RECORDS-ERROR
            MOVE ZERO TO WS-COMMIT-COUNT
            .
@@ -198,15 +417,49 @@
        PROCESS-FILE.
            PERFORM READ-NEXT-RECORD
            PERFORM UNTIL WS-NP-EOF
-                   PERFORM PROCESS-RECORD
+                   IF WS-NP-VALID
+                   IF WS-INPUT-LINE(1:7) = 'TRAILER'
+                      SUBTRACT 1 FROM WS-RECORDS-READ
+                      PERFORM PROCESS-TRAILER-RECORD
+                   ELSE
+                      IF WS-RECORDS-READ > WS-RESTART-POSITION
+                         PERFORM PROCESS-RECORD
+                      ELSE
+                         DISPLAY 'ENREGISTREMENT ' WS-RECORDS-READ
+                              ' DEJA TRAITE AVANT REDEMARRAGE, IGNORE'
+                      END-IF
+                   END-IF
+                   END-IF
                    PERFORM READ-NEXT-RECORD
            END-PERFORM
            .
+
+      *****************************************************************
+      * ENREGISTREMENT TRAILER DE CONTROLE DE LOT (FACULTATIF)         *
+      *****************************************************************
+       PROCESS-TRAILER-RECORD.
+           MOVE 'Y' TO WS-CTL-TRAILER-SEEN
+           MOVE WS-INPUT-LINE(9:7)   TO WS-CTL-COUNT-TXT
+           MOVE WS-INPUT-LINE(17:12) TO WS-CTL-AMOUNT-TXT
+           INSPECT WS-CTL-AMOUNT-TXT REPLACING ALL ',' BY '.'
+           IF FUNCTION TEST-NUMVAL(WS-CTL-COUNT-TXT) = 0
+              COMPUTE WS-CTL-EXP-COUNT =
+                      FUNCTION NUMVAL(WS-CTL-COUNT-TXT)
+           END-IF
+           IF FUNCTION TEST-NUMVAL(WS-CTL-AMOUNT-TXT) = 0
+              COMPUTE WS-CTL-EXP-AMOUNT =
+                      FUNCTION NUMVAL(WS-CTL-AMOUNT-TXT)
+           END-IF
+           DISPLAY 'ENREGISTREMENT TRAILER LU - LOT ATTENDU: '
+                   WS-CTL-EXP-COUNT ' MONTANT ATTENDU: '
+                   WS-CTL-EXP-AMOUNT
+           .
       
       *****************************************************************
       * LECTURE D'UN ENREGISTREMENT                                  *
       *****************************************************************
        READ-NEXT-RECORD.
+           MOVE 'Y' TO WS-NP-VALID-SW
            READ NEWPRODS-FILE
            IF WS-NP-OK
               MOVE NEWPRODS-RECORD TO WS-INPUT-LINE
@@ -216,9 +469,23 @@
               IF WS-NP-EOF
                  DISPLAY 'FIN DE FICHIER NEWPRODS'
               ELSE
-                 DISPLAY 'ERREUR LECTURE NEWPRODS, STATUS: '
-                         WS-NP-STATUS
-                 ADD 1 TO WS-RECORDS-ERROR
+                 IF WS-NP-SHORT
+                    MOVE NEWPRODS-RECORD TO WS-INPUT-LINE
+                    ADD 1 TO WS-RECORDS-READ
+                    DISPLAY 'ENREGISTREMENT DE LONGUEUR INVALIDE, '
+                            'REJETE : ' WS-INPUT-LINE
+                    MOVE 'R004' TO RJ-REASON-CODE
+                    MOVE 'LONGUEUR ENREGISTREMENT INVALIDE'
+                       TO RJ-REASON-TEXT
+                    PERFORM WRITE-REJECT-LINE
+                    ADD 1 TO WS-RECORDS-ERROR
+                    MOVE 'N' TO WS-NP-VALID-SW
+                 ELSE
+                    DISPLAY 'ERREUR LECTURE NEWPRODS, STATUS: '
+                            WS-NP-STATUS
+                    ADD 1 TO WS-RECORDS-ERROR
+                    MOVE 'N' TO WS-NP-VALID-SW
+                 END-IF
               END-IF
            END-IF
            .
@@ -229,12 +496,26 @@
        PROCESS-RECORD.
            PERFORM PARSE-CSV-LINE
            IF WS-PRODUCT-NO NOT = SPACES
+              ADD WS-PRICE TO WS-CTL-ACT-AMOUNT
               PERFORM FORMAT-DESCRIPTION
+              PERFORM FORMAT-DESCRIPTION-EN
               PERFORM CONVERT-CURRENCY
-              PERFORM INSERT-PRODUCT
+              IF WS-CURRENCY-VALID = 'Y'
+                 PERFORM INSERT-PRODUCT
+              ELSE
+                 DISPLAY 'DEVISE NON SUPPORTEE, PRODUIT REJETE: '
+                         WS-CURRENCY
+                 ADD 1 TO WS-RECORDS-ERROR
+                 MOVE 'R003' TO RJ-REASON-CODE
+                 MOVE 'DEVISE NON SUPPORTEE' TO RJ-REASON-TEXT
+                 PERFORM WRITE-REJECT-LINE
+              END-IF
            ELSE
               DISPLAY 'LIGNE IGNOREE (VIDE)'
               ADD 1 TO WS-RECORDS-ERROR
+              MOVE 'R001' TO RJ-REASON-CODE
+              MOVE 'NUMERO DE PRODUIT VIDE' TO RJ-REASON-TEXT
+              PERFORM WRITE-REJECT-LINE
            END-IF
            .
       
@@ -263,8 +544,14 @@
       
       * EXTRACTION DE LA DEVISE
            PERFORM EXTRACT-FIELD
-           MOVE WS-EXTRACTED-FIELD TO WS-CURRENCY 
-           DISPLAY 'INFOS EXTRAITES :' WS-PRODUCT-DATA           
+           MOVE WS-EXTRACTED-FIELD TO WS-CURRENCY
+
+      * EXTRACTION DE LA DESCRIPTION ANGLAISE (5E CHAMP, FACULTATIF) ;
+      * WS-DESCRIPTION-EN RESTE A SPACES SI LE FOURNISSEUR N'ENVOIE PAS
+      * CE CHAMP
+           PERFORM EXTRACT-FIELD
+           MOVE WS-EXTRACTED-FIELD TO WS-DESCRIPTION-EN
+           DISPLAY 'INFOS EXTRAITES :' WS-PRODUCT-DATA
            .
       
       * TODO A ESSAYER AVEC UN INSPECT
@@ -277,7 +564,7 @@
       
       * RECHERCHE DU PROCHAIN POINT-VIRGULE
            PERFORM VARYING WS-SEMICOLON-POS FROM WS-FIELD-POINTER BY 1
-              UNTIL WS-SEMICOLON-POS > 45
+              UNTIL WS-SEMICOLON-POS > 80
               OR WS-INPUT-LINE(WS-SEMICOLON-POS:1) = ';'
            END-PERFORM
       
@@ -312,25 +599,50 @@
                    ADD 1 TO WS-CHAR-POS
            END-PERFORM
            .
-      
+
+      *****************************************************************
+      * FORMATAGE DE LA DESCRIPTION EN ANGLAIS                        *
+      *****************************************************************
+       FORMAT-DESCRIPTION-EN.
+           MOVE SPACES TO WS-FORMATTED-DESC-EN
+           MOVE 1 TO WS-CHAR-POS
+           PERFORM VARYING I FROM 1 BY 1
+              UNTIL I > LENGTH OF WS-DESCRIPTION-EN
+                   IF I = 1 OR WS-DESCRIPTION-EN(I - 1:1) = ' '
+                      MOVE FUNCTION UPPER-CASE(WS-DESCRIPTION-EN(I:1))
+                         TO WS-FORMATTED-DESC-EN(WS-CHAR-POS:1)
+                   ELSE
+                      MOVE FUNCTION LOWER-CASE(WS-DESCRIPTION-EN(I:1))
+                         TO WS-FORMATTED-DESC-EN(WS-CHAR-POS:1)
+                   END-IF
+                   ADD 1 TO WS-CHAR-POS
+           END-PERFORM
+           .
+
       *****************************************************************
       * CONVERSION DE DEVISE                                         *
       *****************************************************************
-       CONVERT-CURRENCY.      
-           MOVE WS-DO-RATE TO WS-CONVERSION-RATE
-           MOVE 0 TO WS-RT-IDX
-           IF WS-RATE-COUNT > 0
-              PERFORM VARYING WS-RT-IDX FROM 1 BY 1
-                 UNTIL WS-RT-IDX > WS-RATE-COUNT
-                 OR WS-RT-CURR(WS-RT-IDX) = WS-CURRENCY                      
-              END-PERFORM
-              IF WS-RT-IDX <= WS-RATE-COUNT
-                 MOVE WS-RT-RATE(WS-RT-IDX) TO WS-CONVERSION-RATE                         
-              END-IF
-           END-IF           
-           DISPLAY 'CONVERSION RATE:' WS-CONVERSION-RATE
-           COMPUTE WS-TEMP-PRICE = WS-PRICE * WS-CONVERSION-RATE
-           MOVE WS-TEMP-PRICE TO WS-CONVERTED-PRICE
+       CONVERT-CURRENCY.
+      * LA RECHERCHE DU TAUX ET LA CONVERSION SONT DELEGUEES AU
+      * SOUS-PROGRAMME PARTAGE RATECONV (CF. COMMUN/RATECONV.CBL) POUR
+      * QU'IMPVENTS PUISSE REUTILISER LA MEME TABLE DE TAUX ET LA MEME
+      * LOGIQUE DE REPLI PLUTOT QUE D'EN DEVELOPPER UNE SECONDE
+           MOVE 'N' TO WS-CURRENCY-VALID
+           MOVE ZERO TO WS-CONVERSION-RATE
+           MOVE WS-PRICE TO WS-RC-PRICE-IN
+           CALL 'RATECONV' USING WS-CURRENCY WS-RC-PRICE-IN
+                   WS-RATE-COUNT WS-RATE-TABLE WS-RC-PRICE-OUT
+                   WS-RC-RATE WS-RC-VALID
+           MOVE WS-RC-VALID TO WS-CURRENCY-VALID
+      * LES DEVISES EU/YU/DO SONT GARANTIES PRESENTES DANS LA TABLE
+      * (VOIR ENSURE-DEFAULT-RATES) ; TOUTE AUTRE DEVISE ABSENTE DE LA
+      * TABLE N'EST PAS SUPPORTEE ET NE DOIT PLUS ETRE VALORISEE AU
+      * TAUX DOLLAR PAR DEFAUT (LE PRODUIT EST REJETE PAR L'APPELANT)
+           IF WS-CURRENCY-VALID = 'Y'
+              MOVE WS-RC-RATE TO WS-CONVERSION-RATE
+              DISPLAY 'CONVERSION RATE:' WS-CONVERSION-RATE
+              MOVE WS-RC-PRICE-OUT TO WS-CONVERTED-PRICE
+           END-IF
            .
       
       *****************************************************************
@@ -339,38 +651,131 @@
        INSERT-PRODUCT.
            MOVE WS-PRODUCT-NO TO H-PRODUCT-NO
            MOVE WS-FORMATTED-DESC TO H-DESCRIPTION
+           MOVE WS-FORMATTED-DESC-EN TO H-DESCRIPTION-EN
            MOVE WS-CONVERTED-PRICE TO H-PRICE
            DISPLAY 'INSERTION EN BDD D''UN NOUVEAU PRODUIT'
            DISPLAY 'PRODUCT NO  : ' H-PRODUCT-NO
            DISPLAY 'DESCRIPTION : ' H-DESCRIPTION
+           DISPLAY 'DESCRIPTION EN: ' H-DESCRIPTION-EN
            DISPLAY 'PRICE       : ' H-PRICE
-      
+
            EXEC SQL
                INSERT INTO API7.PRODUCTS
-               (P_NO, DESCRIPTION, PRICE)
+               (P_NO, DESCRIPTION, DESCRIPTION_EN, PRICE, ACTIVE)
                VALUES
-               (:H-PRODUCT-NO, :H-DESCRIPTION, :H-PRICE)
-           END-EXEC     
+               (:H-PRODUCT-NO, :H-DESCRIPTION, :H-DESCRIPTION-EN,
+                :H-PRICE, 'Y')
+           END-EXEC
            IF SQLCODE = 0
               ADD 1 TO WS-RECORDS-INSERTED
               ADD 1 TO WS-COMMIT-COUNT
               PERFORM WRITE-DETAIL-LINE
+              PERFORM WRITE-LOADED-LINE
               DISPLAY 'PRODUIT INSERE: ' WS-PRODUCT-NO
+              PERFORM CHECK-PERIODIC-COMMIT
            ELSE
+              IF SQLCODE = -803
+      * PRODUIT DEJA PRESENT (P_NO EN DOUBLE) : REPRICAGE AU LIEU
+      * D'UN REJET, AVEC HISTORISATION DE L'ANCIEN PRIX
+                 PERFORM UPDATE-PRODUCT-PRICE
+              ELSE
+                 ADD 1 TO WS-RECORDS-ERROR
+                 PERFORM WRITE-DETAIL-LINE
+                 DISPLAY 'ERREUR INSERTION PRODUIT: ' WS-PRODUCT-NO
+                 DISPLAY 'SQLCODE: ' SQLCODE
+                 MOVE 'R002' TO RJ-REASON-CODE
+                 MOVE 'ERREUR SQL INSERTION' TO RJ-REASON-TEXT
+                 PERFORM WRITE-REJECT-LINE
+              END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * REPRICAGE D'UN PRODUIT EXISTANT (P_NO EN DOUBLE SUR INSERT)   *
+      * HISTORISE L'ANCIEN PRIX DANS API7.PRICE_HISTORY PUIS MET A   *
+      * JOUR API7.PRODUCTS AVEC LE NOUVEAU PRIX DE NEWPRODS-FILE      *
+      *****************************************************************
+       UPDATE-PRODUCT-PRICE.
+           EXEC SQL
+               SELECT PRICE INTO :H-OLD-PRICE
+                 FROM API7.PRODUCTS
+                WHERE P_NO = :H-PRODUCT-NO
+           END-EXEC
+           IF SQLCODE NOT = 0
               ADD 1 TO WS-RECORDS-ERROR
               PERFORM WRITE-DETAIL-LINE
-              DISPLAY 'ERREUR INSERTION PRODUIT: ' WS-PRODUCT-NO
-              DISPLAY 'SQLCODE: ' SQLCODE            
+              DISPLAY 'ERREUR LECTURE ANCIEN PRIX PRODUIT: '
+                      WS-PRODUCT-NO
+              DISPLAY 'SQLCODE: ' SQLCODE
+              MOVE 'R002' TO RJ-REASON-CODE
+              MOVE 'ERREUR SQL INSERTION' TO RJ-REASON-TEXT
+              PERFORM WRITE-REJECT-LINE
+              EXIT PARAGRAPH
            END-IF
-      
-      * COMMIT periodique tous les 100 traitements
-           IF WS-COMMIT-COUNT >= 100
+
+           IF H-OLD-PRICE = H-PRICE
+              ADD 1 TO WS-RECORDS-UNCHANGED
+              DISPLAY 'PRIX INCHANGE, PRODUIT NON REPRICE: '
+                      WS-PRODUCT-NO
+              EXIT PARAGRAPH
+           END-IF
+
+           EXEC SQL
+               INSERT INTO API7.PRICE_HISTORY
+               (P_NO, OLD_PRICE, NEW_PRICE, EFFECTIVE_DATE)
+               VALUES
+               (:H-PRODUCT-NO, :H-OLD-PRICE, :H-PRICE, CURRENT DATE)
+           END-EXEC
+           IF SQLCODE NOT = 0
+              ADD 1 TO WS-RECORDS-ERROR
+              PERFORM WRITE-DETAIL-LINE
+              DISPLAY 'ERREUR HISTORISATION PRIX PRODUIT: '
+                      WS-PRODUCT-NO
+              DISPLAY 'SQLCODE: ' SQLCODE
+              MOVE 'R005' TO RJ-REASON-CODE
+              MOVE 'ERREUR SQL MISE A JOUR' TO RJ-REASON-TEXT
+              PERFORM WRITE-REJECT-LINE
+              EXIT PARAGRAPH
+           END-IF
+
+           EXEC SQL
+               UPDATE API7.PRODUCTS
+                  SET PRICE = :H-PRICE
+                WHERE P_NO = :H-PRODUCT-NO
+           END-EXEC
+           IF SQLCODE = 0
+              ADD 1 TO WS-RECORDS-UPDATED
+              ADD 1 TO WS-COMMIT-COUNT
+              PERFORM WRITE-DETAIL-LINE
+              PERFORM WRITE-LOADED-LINE
+              DISPLAY 'PRODUIT REPRICE: ' WS-PRODUCT-NO
+              PERFORM CHECK-PERIODIC-COMMIT
+           ELSE
+              ADD 1 TO WS-RECORDS-ERROR
+              PERFORM WRITE-DETAIL-LINE
+              DISPLAY 'ERREUR MISE A JOUR PRIX PRODUIT: ' WS-PRODUCT-NO
+              DISPLAY 'SQLCODE: ' SQLCODE
+              MOVE 'R005' TO RJ-REASON-CODE
+              MOVE 'ERREUR SQL MISE A JOUR' TO RJ-REASON-TEXT
+              PERFORM WRITE-REJECT-LINE
+           END-IF
+           .
+
+      *****************************************************************
+      * COMMIT PERIODIQUE TOUS LES WS-COMMIT-INTERVAL TRAITEMENTS,    *
+      * APPELE DEPUIS INSERT-PRODUCT ET UPDATE-PRODUCT-PRICE POUR QUE *
+      * LE CHECKPOINT/RESTART COUVRE AUSSI BIEN LES NOUVEAUX PRODUITS *
+      * QUE LES REPRICAGES                                           *
+      *****************************************************************
+       CHECK-PERIODIC-COMMIT.
+           IF WS-COMMIT-COUNT >= WS-COMMIT-INTERVAL
                EXEC SQL COMMIT END-EXEC
               MOVE 0 TO WS-COMMIT-COUNT
               DISPLAY 'COMMIT PERIODIQUE EFFECTUE'
+              PERFORM WRITE-CHECKPOINT
            END-IF
            .
-      
+
       *****************************************************************
       * ECRITURE LIGNE DE DETAIL                                     *
       *****************************************************************
@@ -378,21 +783,80 @@
            MOVE WS-PRODUCT-NO TO WS-RPT-PRODUCT
            MOVE WS-FORMATTED-DESC TO WS-RPT-DESC
            MOVE WS-CONVERTED-PRICE TO WS-RPT-PRICE
+           MOVE WS-FORMATTED-DESC-EN TO WS-RPT-DESC-EN
            WRITE REPORT-RECORD FROM WS-DETAIL-LINE
            .
-      
+
+      *****************************************************************
+      * ECRITURE LIGNE DE L'EXTRAIT CSV PROJET.NEWPRODS.LOADED        *
+      *****************************************************************
+       WRITE-LOADED-LINE.
+           MOVE WS-PRODUCT-NO TO WS-LD-PRODUCT
+           MOVE WS-FORMATTED-DESC TO WS-LD-DESC
+           MOVE WS-CONVERTED-PRICE TO WS-LD-PRICE
+           MOVE WS-CURRENCY TO WS-LD-CURRENCY
+           MOVE WS-FORMATTED-DESC-EN TO WS-LD-DESC-EN
+           WRITE LOADED-RECORD FROM WS-LOADED-LINE
+           .
+
+      *****************************************************************
+      * ECRITURE D'UNE LIGNE REJETEE SUR PROJET.NEWPRODS.REJECTS      *
+      *****************************************************************
+       WRITE-REJECT-LINE.
+           MOVE SPACES TO REJECT-RECORD
+           MOVE WS-INPUT-LINE TO RJ-INPUT-LINE
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-RECORDS-REJECTED
+           MOVE SPACES TO RJ-REASON-CODE
+           MOVE SPACES TO RJ-REASON-TEXT
+           .
+
       *****************************************************************
       * FINALISATION                                                 *
       *****************************************************************
        FINALIZATION.
       * Commit final avant fermeture
            EXEC SQL COMMIT END-EXEC
+           PERFORM WRITE-CHECKPOINT
+           IF WS-RESTART-POSITION = 0
+              PERFORM CHECK-BATCH-CONTROL
+           END-IF
            PERFORM WRITE-SUMMARY
+           PERFORM WRITE-NOTIFY
            PERFORM CLOSE-FILES
            DISPLAY 'FIN DU PROGRAMME IMPPRODS'
            DISPLAY 'TOTAL ENREGISTREMENTS LUS: ' WS-RECORDS-READ
            DISPLAY 'TOTAL PRODUITS INSERES: ' WS-RECORDS-INSERTED
+           DISPLAY 'TOTAL PRODUITS REPRICES: ' WS-RECORDS-UPDATED
            DISPLAY 'TOTAL ERREURS: ' WS-RECORDS-ERROR
+           DISPLAY 'TOTAL LIGNES REJETEES: ' WS-RECORDS-REJECTED
+           IF WS-CTL-MISMATCH-YES
+              DISPLAY 'ATTENTION : CONTROLE DE LOT EN ANOMALIE, '
+                      'TRANSMISSION AMONT PROBABLEMENT INCOMPLETE'
+              MOVE 8 TO RETURN-CODE
+           END-IF
+           .
+
+      *****************************************************************
+      * RAPPROCHEMENT DU LOT AVEC LE TRAILER DE CONTROLE (SI PRESENT)  *
+      *****************************************************************
+       CHECK-BATCH-CONTROL.
+           IF NOT WS-CTL-TRAILER-OK
+              EXIT PARAGRAPH
+           END-IF
+           MOVE WS-CTL-EXP-COUNT  TO WS-CTL-R-EXP-CNT
+           MOVE WS-CTL-EXP-AMOUNT TO WS-CTL-R-EXP-AMT
+           MOVE WS-RECORDS-READ   TO WS-CTL-R-ACT-CNT
+           MOVE WS-CTL-ACT-AMOUNT TO WS-CTL-R-ACT-AMT
+           IF WS-RECORDS-READ NOT = WS-CTL-EXP-COUNT
+              OR WS-CTL-ACT-AMOUNT NOT = WS-CTL-EXP-AMOUNT
+              MOVE 'Y' TO WS-CTL-MISMATCH
+              MOVE '*** ANOMALIE DE LOT ***' TO WS-CTL-R-STATUS
+           ELSE
+              MOVE 'LOT CONFORME' TO WS-CTL-R-STATUS
+           END-IF
+           WRITE REPORT-RECORD FROM WS-CTL-RPT-LINE
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
            .
 
       *****************************************************************
@@ -406,9 +870,38 @@
            MOVE WS-RECORDS-READ TO WS-RPT-TOTAL
            MOVE WS-RECORDS-INSERTED TO WS-RPT-INSERTED
            MOVE WS-RECORDS-ERROR TO WS-RPT-ERRORS
+           MOVE WS-RECORDS-REJECTED TO WS-RPT-REJECTED
            WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           MOVE WS-RECORDS-UPDATED TO WS-RPT-UPDATED
+           MOVE WS-RECORDS-UNCHANGED TO WS-RPT-UNCHANGED
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE-2
            .
       
+      *****************************************************************
+      * NOTIFICATION DE FIN DE TRAITEMENT (POUR ALERTE JCL/AVAL)      *
+      *****************************************************************
+       WRITE-NOTIFY.
+           OPEN OUTPUT NOTIFY-FILE
+           IF WS-NT-OK
+              MOVE 'IMPPRODS' TO NT-PROGRAM
+              IF WS-RECORDS-ERROR NOT = ZERO OR WS-CTL-MISMATCH-YES
+                 MOVE 'ERR ' TO NT-STATUS-CODE
+              ELSE
+                 MOVE 'OK  ' TO NT-STATUS-CODE
+              END-IF
+              MOVE WS-RECORDS-READ TO NT-RECORDS-READ
+              MOVE WS-RECORDS-INSERTED TO NT-RECORDS-OK
+              MOVE WS-RECORDS-ERROR TO NT-RECORDS-ERROR
+              PERFORM BUILD-TIMESTAMP-LINE
+              MOVE WS-TIMESTAMP-LINE(1:20) TO NT-TIMESTAMP
+              WRITE NOTIFY-RECORD
+              CLOSE NOTIFY-FILE
+           ELSE
+              DISPLAY 'ERREUR ECRITURE NOTIFICATION FIN DE TRAITEMENT: '
+                      WS-NT-STATUS
+           END-IF
+           .
+
       *****************************************************************
       * CONSTRUCTION DE LA LIGNE TIMESTAMP                           *
       *****************************************************************
@@ -432,23 +925,103 @@
            .
       
       *****************************************************************
-      * CHARGEMENT DES TAUX DEPUIS SYSIN                               *
+      * CHARGEMENT DU REFERENTIEL DES DEVISES (PROJET.CURRENCIES.DATA)*
+      *****************************************************************
+       LOAD-CURRENCIES.
+           OPEN INPUT CURRENCIES-FILE
+           IF WS-CU-OK
+              PERFORM UNTIL WS-CU-EOF
+                      PERFORM READ-NEXT-CURRENCY
+              END-PERFORM
+              CLOSE CURRENCIES-FILE
+              DISPLAY 'NB DEVISES CHARGEES DEPUIS LE REFERENTIEL: '
+                      WS-RATE-COUNT
+           ELSE
+               DISPLAY 'REFERENTIEL DEVISES NON DISPONIBLE: '
+                       WS-CU-STATUS
+           END-IF
+           .
+
+       READ-NEXT-CURRENCY.
+           READ CURRENCIES-FILE
+           AT END
+              MOVE '10' TO WS-CU-STATUS
+           NOT AT END
+              PERFORM PROCESS-CURRENCY-LINE
+           END-READ
+           .
+
+       PROCESS-CURRENCY-LINE.
+           IF CU-CODE = SPACES
+              OR FUNCTION TEST-NUMVAL(CU-RATE-TXT) NOT = 0
+              DISPLAY 'LIGNE REFERENTIEL DEVISES IGNOREE (INVALIDE): '
+                      CURRENCIES-RECORD
+              EXIT PARAGRAPH
+           END-IF
+
+           IF WS-RATE-COUNT >= WS-RATE-MAX
+              DISPLAY 'TABLE DES TAUX PLEINE, DEVISE IGNOREE: '
+                      CU-CODE
+              EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-RATE-COUNT
+           MOVE CU-CODE TO WS-RT-CURR(WS-RATE-COUNT)
+           MOVE CU-NAME TO WS-RT-NAME(WS-RATE-COUNT)
+           COMPUTE WS-RT-RATE(WS-RATE-COUNT) =
+                   FUNCTION NUMVAL(CU-RATE-TXT)
+
+           IF CU-CODE = 'EU'
+              MOVE 'Y' TO WS-EU-SEEN
+           END-IF
+           IF CU-CODE = 'YU'
+              MOVE 'Y' TO WS-YU-SEEN
+           END-IF
+           IF CU-CODE = 'DO'
+              MOVE 'Y' TO WS-DO-SEEN
+           END-IF
+           .
+
+      *****************************************************************
+      * CHARGEMENT DES TAUX DEPUIS SYSIN (COMPLETE/SURCHARGE LE       *
+      * REFERENTIEL DEVISES)                                          *
       *****************************************************************
        LOAD-RATES.
       * Tente d'ouvrir SYSIN et de charger des lignes de type CC=9.9999
            OPEN INPUT SYSIN-FILE
            IF WS-SI-OK
-              MOVE 0 TO WS-RATE-COUNT
               PERFORM UNTIL WS-SI-EOF
                       PERFORM READ-NEXT-SYSIN
               END-PERFORM
-              DISPLAY 'NB TAUX CHARGES: ' WS-RATE-COUNT
+              DISPLAY 'NB TAUX EN TABLE APRES SYSIN: ' WS-RATE-COUNT
            ELSE
                DISPLAY 'SYSIN NON DISPONIBLE OU ERREUR OUVERTURE: '
                        WS-SI-STATUS
            END-IF
            .
 
+      *****************************************************************
+      * GARANTIT UNE ENTREE EU/YU/DO DANS LA TABLE (TAUX PAR DEFAUT   *
+      * SI ABSENTES DU REFERENTIEL ET DE SYSIN)                       *
+      *****************************************************************
+       ENSURE-DEFAULT-RATES.
+           IF WS-EU-SEEN NOT = 'Y' AND WS-RATE-COUNT < WS-RATE-MAX
+              ADD 1 TO WS-RATE-COUNT
+              MOVE 'EU' TO WS-RT-CURR(WS-RATE-COUNT)
+              MOVE WS-EU-RATE TO WS-RT-RATE(WS-RATE-COUNT)
+           END-IF
+           IF WS-YU-SEEN NOT = 'Y' AND WS-RATE-COUNT < WS-RATE-MAX
+              ADD 1 TO WS-RATE-COUNT
+              MOVE 'YU' TO WS-RT-CURR(WS-RATE-COUNT)
+              MOVE WS-YU-RATE TO WS-RT-RATE(WS-RATE-COUNT)
+           END-IF
+           IF WS-DO-SEEN NOT = 'Y' AND WS-RATE-COUNT < WS-RATE-MAX
+              ADD 1 TO WS-RATE-COUNT
+              MOVE 'DO' TO WS-RT-CURR(WS-RATE-COUNT)
+              MOVE WS-DO-RATE TO WS-RT-RATE(WS-RATE-COUNT)
+           END-IF
+           .
+
        READ-NEXT-SYSIN.
            READ SYSIN-FILE
            AT END
@@ -459,24 +1032,170 @@
            .
 
        PROCESS-SYSIN-LINE.
-      * Forme attendue: 'EU=1.0850'            
-           MOVE SPACES TO WS-SI-LEFT WS-SI-RIGHT        
+      * Forme attendue: 'EU=1.0850' ; 'COMMIT=nnn' REGLE L'INTERVALLE
+      * DE COMMIT DE INSERT-PRODUCT (VOIR WS-COMMIT-INTERVAL), TESTE EN
+      * PREMIER CAR WS-SI-LEFT (PIC XX) TRONQUERAIT 'COMMIT' A 'CO' ET
+      * LE CONFONDRAIT AVEC UN CODE DEVISE
+           ADD 1 TO WS-SI-LINE-NO
+           IF SYSIN-RECORD(1:7) = 'COMMIT='
+              IF FUNCTION TEST-NUMVAL(SYSIN-RECORD(8:5)) = 0
+                 AND FUNCTION NUMVAL(SYSIN-RECORD(8:5)) > 0
+                 COMPUTE WS-COMMIT-INTERVAL =
+                         FUNCTION NUMVAL(SYSIN-RECORD(8:5))
+                 DISPLAY 'INTERVALLE DE COMMIT SYSIN: '
+                         WS-COMMIT-INTERVAL
+              ELSE
+                 ADD 1 TO WS-SI-MALFORMED
+                 DISPLAY 'CARTE SYSIN ' WS-SI-LINE-NO
+                         ' IGNOREE (MAL FORMEE): ' SYSIN-RECORD(1:20)
+              END-IF
+              EXIT PARAGRAPH
+           END-IF
+           MOVE SPACES TO WS-SI-LEFT WS-SI-RIGHT
            UNSTRING SYSIN-RECORD
               DELIMITED BY '='
               INTO WS-SI-LEFT
                    WS-SI-RIGHT
            END-UNSTRING
-      *  convertit le taux            
-           COMPUTE WS-SI-RATE-NUM = FUNCTION NUMVAL(WS-SI-RIGHT)           
+
+      * REJETE LES CARTES SYSIN MAL FORMEES (CODE OU TAUX ABSENT/NON
+      * NUMERIQUE) PLUTOT QUE DE CORROMPRE LA TABLE DES TAUX
+           IF WS-SI-LEFT = SPACES OR WS-SI-RIGHT = SPACES
+              OR FUNCTION TEST-NUMVAL(WS-SI-RIGHT) NOT = 0
+              ADD 1 TO WS-SI-MALFORMED
+              DISPLAY 'CARTE SYSIN ' WS-SI-LINE-NO
+                      ' IGNOREE (MAL FORMEE): ' SYSIN-RECORD(1:20)
+              EXIT PARAGRAPH
+           END-IF
+
+      * SIGNALE UNE DEVISE DEJA PRESENTE DANS LA TABLE (GARDE LA
+      * PREMIERE VALEUR CHARGEE)
+           MOVE 0 TO WS-RT-DUP-IDX
+           PERFORM VARYING WS-RT-IDX FROM 1 BY 1
+              UNTIL WS-RT-IDX > WS-RATE-COUNT
+              IF WS-RT-CURR(WS-RT-IDX) = WS-SI-LEFT
+                 MOVE WS-RT-IDX TO WS-RT-DUP-IDX
+              END-IF
+           END-PERFORM
+           IF WS-RT-DUP-IDX > 0
+              ADD 1 TO WS-SI-DUPLICATES
+              DISPLAY 'DEVISE SYSIN EN DOUBLE IGNOREE: ' WS-SI-LEFT
+              EXIT PARAGRAPH
+           END-IF
+
+      * LA TABLE WS-RATE-TABLE EST DIMENSIONNEE A WS-RATE-MAX ENTREES
+           IF WS-RATE-COUNT >= WS-RATE-MAX
+              ADD 1 TO WS-SI-MALFORMED
+              DISPLAY 'TABLE DES TAUX PLEINE, DEVISE IGNOREE: '
+                      WS-SI-LEFT
+              EXIT PARAGRAPH
+           END-IF
+
+      *  convertit le taux
+           COMPUTE WS-SI-RATE-NUM = FUNCTION NUMVAL(WS-SI-RIGHT)
            ADD 1 TO WS-RATE-COUNT
            MOVE WS-SI-LEFT TO WS-RT-CURR(WS-RATE-COUNT)
            MOVE WS-SI-RATE-NUM TO WS-RT-RATE(WS-RATE-COUNT)
+
+           IF WS-SI-LEFT = 'EU'
+              MOVE 'Y' TO WS-EU-SEEN
+           END-IF
+           IF WS-SI-LEFT = 'YU'
+              MOVE 'Y' TO WS-YU-SEEN
+           END-IF
+           IF WS-SI-LEFT = 'DO'
+              MOVE 'Y' TO WS-DO-SEEN
+           END-IF
            .
       
+      *****************************************************************
+      * RAPPORT DE VALIDATION DES TAUX SYSIN                          *
+      *****************************************************************
+       WRITE-RATE-VALIDATION-REPORT.
+           MOVE SPACES TO WS-RATE-RPT-LINE
+           STRING 'CARTES SYSIN MAL FORMEES: ' DELIMITED BY SIZE
+                  WS-SI-MALFORMED DELIMITED BY SIZE
+                  '   DEVISES EN DOUBLE: ' DELIMITED BY SIZE
+                  WS-SI-DUPLICATES DELIMITED BY SIZE
+              INTO WS-RATE-RPT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-RATE-RPT-LINE
+
+           IF WS-EU-SEEN NOT = 'Y'
+              MOVE SPACES TO WS-RATE-RPT-LINE
+              STRING 'DEVISE EU: PAS DE TAUX CONFIGURE, TAUX PAR DEF'
+                     'UTILISE: ' DELIMITED BY SIZE
+                     WS-EU-RATE DELIMITED BY SIZE
+                 INTO WS-RATE-RPT-LINE
+              END-STRING
+              WRITE REPORT-RECORD FROM WS-RATE-RPT-LINE
+           END-IF
+
+           IF WS-YU-SEEN NOT = 'Y'
+              MOVE SPACES TO WS-RATE-RPT-LINE
+              STRING 'DEVISE YU: PAS DE TAUX CONFIGURE, TAUX PAR DEF'
+                     'UTILISE: ' DELIMITED BY SIZE
+                     WS-YU-RATE DELIMITED BY SIZE
+                 INTO WS-RATE-RPT-LINE
+              END-STRING
+              WRITE REPORT-RECORD FROM WS-RATE-RPT-LINE
+           END-IF
+
+           IF WS-DO-SEEN NOT = 'Y'
+              MOVE SPACES TO WS-RATE-RPT-LINE
+              STRING 'DEVISE DO: PAS DE TAUX CONFIGURE, TAUX PAR DEF'
+                     'UTILISE: ' DELIMITED BY SIZE
+                     WS-DO-RATE DELIMITED BY SIZE
+                 INTO WS-RATE-RPT-LINE
+              END-STRING
+              WRITE REPORT-RECORD FROM WS-RATE-RPT-LINE
+           END-IF
+
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           .
+
+      *****************************************************************
+      * REPRISE : LECTURE DU DERNIER POINT DE CONTROLE               *
+      *****************************************************************
+       LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-POSITION
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CK-OK
+              READ CHECKPOINT-FILE
+              IF WS-CK-OK
+                 MOVE CK-LAST-READ TO WS-RESTART-POSITION
+                 DISPLAY 'REDEMARRAGE DETECTE, REPRISE APRES '
+                         'L''ENREGISTREMENT ' WS-RESTART-POSITION
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              DISPLAY 'PAS DE POINT DE CONTROLE, DEMARRAGE NORMAL'
+           END-IF
+           .
+
+      *****************************************************************
+      * REPRISE : ECRITURE DU POINT DE CONTROLE COURANT               *
+      *****************************************************************
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CK-OK
+              MOVE WS-RECORDS-READ TO CK-LAST-READ
+              PERFORM BUILD-TIMESTAMP-LINE
+              MOVE WS-TIMESTAMP-LINE(1:20) TO CK-TIMESTAMP
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              DISPLAY 'ERREUR ECRITURE POINT DE CONTROLE: '
+                      WS-CK-STATUS
+           END-IF
+           .
+
       *****************************************************************
       * FERMETURE DES FICHIERS                                       *
       *****************************************************************
        CLOSE-FILES.
            CLOSE NEWPRODS-FILE
            CLOSE REPORT-FILE
+           CLOSE REJECT-FILE
+           CLOSE LOADED-FILE
            .
\ No newline at end of file
