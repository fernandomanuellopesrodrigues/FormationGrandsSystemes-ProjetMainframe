@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DISCPRODS.
+       AUTHOR. GROUPE3.
+      *****************************************************************
+      * PROGRAMME : DISCONTINUATION / SUPPRESSION DES PRODUITS         *
+      * OBJECTIF  : LIRE LE FICHIER PROJET.DISCPRODS.DATA ET           *
+      *             RETIRER OU DESACTIVER LES PRODUITS EN BASE         *
+      *             API7.PRODUCTS SELON LEURS COMMANDES OUVERTES       *
+      * ENTREE    : FICHIER SEQUENTIEL DES NUMEROS DE PRODUIT A RETIRER*
+      * SORTIE    : MAJ/SUPPRESSION EN BASE DB2 + RAPPORT              *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISCPRODS-FILE
+               ASSIGN TO FNDISCP
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DP-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO FREPORT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISCPRODS-FILE.
+       01 DISCPRODS-RECORD        PIC X(10).
+
+       FD  REPORT-FILE.
+       01 REPORT-RECORD           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      * VARIABLES DE CONTROLE DES FICHIERS
+       01 WS-DP-STATUS            PIC XX         VALUE SPACES.
+          88 WS-DP-OK                            VALUE '00'.
+          88 WS-DP-EOF                           VALUE '10'.
+
+       01 WS-RP-STATUS            PIC XX         VALUE SPACES.
+          88 WS-RP-OK                            VALUE '00'.
+
+      * DONNEES DE LA DEMANDE DE DISCONTINUATION
+       01 WS-PRODUCT-NO           PIC X(3)       VALUE SPACES.
+
+      * COMPTEURS ET STATISTIQUES
+       01 WS-COUNTERS.
+          05 WS-RECORDS-READ      PIC 9(5)       VALUE ZERO.
+          05 WS-RECORDS-DELETED   PIC 9(5)       VALUE ZERO.
+          05 WS-RECORDS-BLOCKED   PIC 9(5)       VALUE ZERO.
+          05 WS-RECORDS-ERROR     PIC 9(5)       VALUE ZERO.
+
+      * NOMBRE D'ITEMS OUVERTS TROUVES POUR LE PRODUIT COURANT
+       01 WS-OPEN-ITEMS-COUNT     PIC 9(7)       VALUE ZERO.
+
+      * MESSAGES DE RAPPORT
+       01 WS-REPORT-LINES.
+          05 WS-HEADER-LINE       PIC X(132)     VALUE
+                'RAPPORT DE DISCONTINUATION DES PRODUITS'.
+          05 WS-SEPARATOR-LINE    PIC X(132)     VALUE ALL '-'.
+          05 WS-DETAIL-LINE.
+             10 FILLER            PIC X(10)      VALUE 'PRODUIT: '.
+             10 WS-RPT-PRODUCT    PIC X(3).
+             10 FILLER            PIC X(3)       VALUE ' - '.
+             10 WS-RPT-STATUS     PIC X(40).
+          05 WS-SUMMARY-LINE.
+             10 FILLER            PIC X(15) VALUE 'TOTAL TRAITES: '.
+             10 WS-RPT-TOTAL      PIC ZZ,ZZ9.
+             10 FILLER            PIC X(15)      VALUE ' - RETIRES: '.
+             10 WS-RPT-DELETED    PIC ZZ,ZZ9.
+             10 FILLER            PIC X(14)      VALUE ' - BLOQUES: '.
+             10 WS-RPT-BLOCKED    PIC ZZ,ZZ9.
+             10 FILLER            PIC X(15)      VALUE ' - ERREURS: '.
+             10 WS-RPT-ERRORS     PIC ZZ,ZZ9.
+          05 WS-TIMESTAMP-LINE    PIC X(132).
+
+      * VARIABLES DB2
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * VARIABLES HOTES DB2 (SANS DECLARE SECTION)
+       01 H-PRODUCT-NO            PIC X(3).
+       01 H-ITEMS-COUNT           PIC S9(7)      USAGE COMP-3 VALUE +0.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * PROGRAMME PRINCIPAL                                           *
+      *****************************************************************
+           PERFORM INITIALIZATION
+           PERFORM PROCESS-FILE
+           PERFORM FINALIZATION
+           GOBACK.
+
+      *****************************************************************
+      * INITIALISATION                                               *
+      *****************************************************************
+       INITIALIZATION.
+           DISPLAY 'DEBUT DU PROGRAMME DISCPRODS'
+
+           OPEN INPUT DISCPRODS-FILE
+           IF NOT WS-DP-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER DISCPRODS: '
+                      WS-DP-STATUS
+              MOVE 12 TO RETURN-CODE
+              PERFORM CLOSE-FILES
+              GOBACK
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-RP-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER RAPPORT: '
+                      WS-RP-STATUS
+              MOVE 12 TO RETURN-CODE
+              PERFORM CLOSE-FILES
+              GOBACK
+           END-IF
+
+           WRITE REPORT-RECORD FROM WS-HEADER-LINE
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+
+           MOVE ZERO TO WS-RECORDS-READ
+           MOVE ZERO TO WS-RECORDS-DELETED
+           MOVE ZERO TO WS-RECORDS-BLOCKED
+           MOVE ZERO TO WS-RECORDS-ERROR
+           .
+
+      *****************************************************************
+      * TRAITEMENT DU FICHIER                                        *
+      *****************************************************************
+       PROCESS-FILE.
+           PERFORM READ-NEXT-RECORD
+           PERFORM UNTIL WS-DP-EOF
+                   PERFORM PROCESS-RECORD
+                   PERFORM READ-NEXT-RECORD
+           END-PERFORM
+           .
+
+      *****************************************************************
+      * LECTURE D'UN ENREGISTREMENT                                  *
+      *****************************************************************
+       READ-NEXT-RECORD.
+           READ DISCPRODS-FILE
+           IF WS-DP-OK
+              MOVE DISCPRODS-RECORD(1:3) TO WS-PRODUCT-NO
+              ADD 1 TO WS-RECORDS-READ
+           ELSE
+              IF WS-DP-EOF
+                 DISPLAY 'FIN DE FICHIER DISCPRODS'
+              ELSE
+                 DISPLAY 'ERREUR LECTURE DISCPRODS, STATUS: '
+                         WS-DP-STATUS
+                 ADD 1 TO WS-RECORDS-ERROR
+              END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * TRAITEMENT D'UN PRODUIT A DISCONTINUER                       *
+      *****************************************************************
+       PROCESS-RECORD.
+           IF WS-PRODUCT-NO = SPACES
+              DISPLAY 'LIGNE IGNOREE (VIDE)'
+              ADD 1 TO WS-RECORDS-ERROR
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM COUNT-OPEN-ITEMS
+
+           IF WS-OPEN-ITEMS-COUNT > 0
+              PERFORM DEACTIVATE-PRODUCT
+           ELSE
+              PERFORM DELETE-PRODUCT
+           END-IF
+           .
+
+      *****************************************************************
+      * DECOMPTE DES ITEMS OUVERTS REFERENCANT LE PRODUIT             *
+      *****************************************************************
+       COUNT-OPEN-ITEMS.
+           MOVE WS-PRODUCT-NO TO H-PRODUCT-NO
+           MOVE ZERO TO H-ITEMS-COUNT
+           EXEC SQL
+               SELECT COUNT(*) INTO :H-ITEMS-COUNT
+                 FROM API9.ITEMS
+                WHERE P_NO = :H-PRODUCT-NO
+           END-EXEC
+           MOVE H-ITEMS-COUNT TO WS-OPEN-ITEMS-COUNT
+           .
+
+      *****************************************************************
+      * PRODUIT ENCORE REFERENCE : ON LE DESACTIVE SEULEMENT         *
+      *****************************************************************
+       DEACTIVATE-PRODUCT.
+           MOVE WS-PRODUCT-NO TO H-PRODUCT-NO
+           EXEC SQL
+               UPDATE API7.PRODUCTS
+                  SET ACTIVE = 'N'
+                WHERE P_NO = :H-PRODUCT-NO
+           END-EXEC
+           IF SQLCODE = 0
+              ADD 1 TO WS-RECORDS-BLOCKED
+              MOVE 'DESACTIVE (COMMANDES OUVERTES)' TO WS-RPT-STATUS
+           ELSE
+              ADD 1 TO WS-RECORDS-ERROR
+              MOVE 'ERREUR DESACTIVATION' TO WS-RPT-STATUS
+              DISPLAY 'ERREUR DESACTIVATION PRODUIT: ' WS-PRODUCT-NO
+              DISPLAY 'SQLCODE: ' SQLCODE
+           END-IF
+           PERFORM WRITE-DETAIL-LINE
+           EXEC SQL COMMIT END-EXEC
+           .
+
+      *****************************************************************
+      * PRODUIT NON REFERENCE : SUPPRESSION DEFINITIVE                *
+      *****************************************************************
+       DELETE-PRODUCT.
+           MOVE WS-PRODUCT-NO TO H-PRODUCT-NO
+           EXEC SQL
+               DELETE FROM API7.PRODUCTS
+                WHERE P_NO = :H-PRODUCT-NO
+           END-EXEC
+           IF SQLCODE = 0
+              ADD 1 TO WS-RECORDS-DELETED
+              MOVE 'RETIRE' TO WS-RPT-STATUS
+           ELSE
+              ADD 1 TO WS-RECORDS-ERROR
+              MOVE 'ERREUR SUPPRESSION' TO WS-RPT-STATUS
+              DISPLAY 'ERREUR SUPPRESSION PRODUIT: ' WS-PRODUCT-NO
+              DISPLAY 'SQLCODE: ' SQLCODE
+           END-IF
+           PERFORM WRITE-DETAIL-LINE
+           EXEC SQL COMMIT END-EXEC
+           .
+
+      *****************************************************************
+      * ECRITURE LIGNE DE DETAIL                                     *
+      *****************************************************************
+       WRITE-DETAIL-LINE.
+           MOVE WS-PRODUCT-NO TO WS-RPT-PRODUCT
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           .
+
+      *****************************************************************
+      * FINALISATION                                                 *
+      *****************************************************************
+       FINALIZATION.
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+           DISPLAY 'FIN DU PROGRAMME DISCPRODS'
+           DISPLAY 'TOTAL ENREGISTREMENTS LUS: ' WS-RECORDS-READ
+           DISPLAY 'TOTAL PRODUITS RETIRES: ' WS-RECORDS-DELETED
+           DISPLAY 'TOTAL PRODUITS DESACTIVES: ' WS-RECORDS-BLOCKED
+           DISPLAY 'TOTAL ERREURS: ' WS-RECORDS-ERROR
+           .
+
+      *****************************************************************
+      * ECRITURE DU RESUME                                           *
+      *****************************************************************
+       WRITE-SUMMARY.
+           PERFORM BUILD-TIMESTAMP-LINE
+           WRITE REPORT-RECORD FROM WS-TIMESTAMP-LINE
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           MOVE WS-RECORDS-READ TO WS-RPT-TOTAL
+           MOVE WS-RECORDS-DELETED TO WS-RPT-DELETED
+           MOVE WS-RECORDS-BLOCKED TO WS-RPT-BLOCKED
+           MOVE WS-RECORDS-ERROR TO WS-RPT-ERRORS
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           .
+
+      *****************************************************************
+      * CONSTRUCTION DE LA LIGNE TIMESTAMP                           *
+      *****************************************************************
+       BUILD-TIMESTAMP-LINE.
+           MOVE SPACES TO WS-TIMESTAMP-LINE
+           STRING 'HORODATAGE: '
+                  FUNCTION CURRENT-DATE(1:4)
+                  '-'
+                  FUNCTION CURRENT-DATE(5:2)
+                  '-'
+                  FUNCTION CURRENT-DATE(7:2)
+                  ' '
+                  FUNCTION CURRENT-DATE(9:2)
+                  ':'
+                  FUNCTION CURRENT-DATE(11:2)
+                  ':'
+                  FUNCTION CURRENT-DATE(13:2)
+              DELIMITED BY SIZE
+              INTO WS-TIMESTAMP-LINE
+           END-STRING
+           .
+
+      *****************************************************************
+      * FERMETURE DES FICHIERS                                       *
+      *****************************************************************
+       CLOSE-FILES.
+           CLOSE DISCPRODS-FILE
+           CLOSE REPORT-FILE
+           .
