@@ -0,0 +1,385 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DQSCRUB.
+       AUTHOR. GROUPE3.
+      *****************************************************************
+      * PROGRAMME : RAPPORT DE QUALITE DES DONNEES                    *
+      * OBJECTIF  : DETECTER TROIS CLASSES D'ANOMALIES QUI NE SONT    *
+      *             AUJOURD'HUI DETECTEES QUE PAR DES ERREURS AVAL :  *
+      *             - LIGNES API9.ITEMS ORPHELINES (PRODUIT SUPPRIME  *
+      *               DE API7.PRODUCTS PAR DISCPRODS)                 *
+      *             - ENREGISTREMENTS PARTS03 SANS VILLE (P-CITY VIDE)*
+      *             - DESCRIPTIONS API7.PRODUCTS TRONQUEES EN PLEIN   *
+      *               MOT (DERNIER OCTET DU CHAMP NON BLANC ET        *
+      *               ALPHABETIQUE)                                   *
+      * ENTREE    : PARTS03 (LECTURE SEQUENTIELLE), API7.PRODUCTS ET  *
+      *             API9.ITEMS/API7.PRODUCTS EN BASE DB2               *
+      * SORTIE    : RAPPORT D'EXCEPTIONS (FREPORT)                    *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTS-FILE
+               ASSIGN TO PARTS03
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PT-PART-NO
+               FILE STATUS IS WS-PT-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO FREPORT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * MEME DISPOSITION QUE PARTSX-REC DANS ADDP03 (51 OCTETS)
+       FD  PARTS-FILE.
+       01 PARTS-RECORD.
+          05 PT-PART-NO           PIC X(3).
+          05 PT-PART-NAME         PIC X(20).
+          05 PT-COLOR             PIC X(10).
+          05 PT-WEIGHT            PIC 9(3).
+          05 PT-CITY              PIC X(15).
+
+       FD  REPORT-FILE.
+       01 REPORT-RECORD           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      * VARIABLES DE CONTROLE DES FICHIERS
+       01 WS-PT-STATUS            PIC XX         VALUE SPACES.
+          88 WS-PT-OK                            VALUE '00'.
+          88 WS-PT-EOF                           VALUE '10'.
+
+       01 WS-RP-STATUS            PIC XX         VALUE SPACES.
+          88 WS-RP-OK                            VALUE '00'.
+
+      * INDICATEURS DE FIN DE CURSEUR
+       01 WS-ORPHAN-EOF-SW        PIC X          VALUE 'N'.
+          88 WS-ORPHAN-EOF                       VALUE 'Y'.
+       01 WS-DESC-EOF-SW          PIC X          VALUE 'N'.
+          88 WS-DESC-EOF                         VALUE 'Y'.
+
+      * COMPTEURS ET STATISTIQUES
+       01 WS-COUNTERS.
+          05 WS-PARTS-READ         PIC 9(5)      VALUE ZERO.
+          05 WS-PARTS-NO-CITY      PIC 9(5)      VALUE ZERO.
+          05 WS-ITEMS-ORPHANED     PIC 9(5)      VALUE ZERO.
+          05 WS-DESC-TRUNCATED     PIC 9(5)      VALUE ZERO.
+
+      * MESSAGES DE RAPPORT
+       01 WS-REPORT-LINES.
+          05 WS-HEADER-LINE       PIC X(132)     VALUE
+                'RAPPORT DE QUALITE DES DONNEES'.
+          05 WS-SEPARATOR-LINE    PIC X(132)     VALUE ALL '-'.
+          05 WS-SECTION-CITY      PIC X(132)     VALUE
+                'PIECES PARTS03 SANS VILLE (P-CITY VIDE)'.
+          05 WS-SECTION-ORPHAN    PIC X(132)     VALUE
+                'LIGNES API9.ITEMS ORPHELINES (PRODUIT INEXISTANT)'.
+          05 WS-SECTION-DESC      PIC X(132)     VALUE
+                'DESCRIPTIONS API7.PRODUCTS TRONQUEES EN PLEIN MOT'.
+          05 WS-NONE-LINE         PIC X(132)     VALUE
+                '   AUCUNE ANOMALIE DE CETTE CLASSE'.
+          05 WS-CITY-DETAIL-LINE.
+             10 FILLER            PIC X(10)      VALUE '   PIECE: '.
+             10 WS-RPT-PART-NO    PIC X(3).
+             10 FILLER            PIC X(5)       VALUE ' - '.
+             10 WS-RPT-NAME       PIC X(20).
+          05 WS-ORPHAN-DETAIL-LINE.
+             10 FILLER            PIC X(12)      VALUE '   PRODUIT: '.
+             10 WS-RPT-ORPHAN-PNO PIC X(3).
+             10 FILLER            PIC X(5)       VALUE ' - '.
+             10 WS-RPT-ORPHAN-CNT PIC ZZZ,ZZ9.
+             10 FILLER            PIC X(24)      VALUE
+                ' LIGNE(S) SANS PRODUIT'.
+          05 WS-DESC-DETAIL-LINE.
+             10 FILLER            PIC X(12)      VALUE '   PRODUIT: '.
+             10 WS-RPT-DESC-PNO   PIC X(3).
+             10 FILLER            PIC X(5)       VALUE ' - '.
+             10 WS-RPT-DESC-TEXT  PIC X(30).
+          05 WS-SUMMARY-LINE.
+             10 FILLER            PIC X(20)      VALUE
+                'PIECES LUES: '.
+             10 WS-RPT-PARTS-READ PIC ZZ,ZZ9.
+             10 FILLER            PIC X(20)      VALUE
+                ' - SANS VILLE: '.
+             10 WS-RPT-NO-CITY    PIC ZZ,ZZ9.
+             10 FILLER            PIC X(20)      VALUE
+                ' - ITEMS ORPHELINS: '.
+             10 WS-RPT-ORPHANED   PIC ZZ,ZZ9.
+             10 FILLER            PIC X(24)      VALUE
+                ' - DESC. TRONQUEES: '.
+             10 WS-RPT-TRUNCATED  PIC ZZ,ZZ9.
+          05 WS-TIMESTAMP-LINE    PIC X(132).
+
+      * VARIABLES DB2
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * VARIABLES HOTES DB2 (SANS DECLARE SECTION)
+       01 H-ORPHAN-PNO            PIC XXX.
+       01 H-ORPHAN-COUNT          PIC S9(7)      USAGE COMP-3.
+       01 H-DESC-PNO              PIC XXX.
+       01 H-DESC-TEXT             PIC X(30).
+
+      * DECLARATION DES CURSEURS
+           EXEC SQL
+               DECLARE ORPHAN-CURSOR CURSOR FOR
+               SELECT I.P_NO, COUNT(*)
+                 FROM API9.ITEMS I
+                WHERE NOT EXISTS
+                      (SELECT 1 FROM API7.PRODUCTS P
+                        WHERE P.P_NO = I.P_NO)
+                GROUP BY I.P_NO
+                ORDER BY I.P_NO
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE DESC-CURSOR CURSOR FOR
+               SELECT P_NO, DESCRIPTION
+                 FROM API7.PRODUCTS
+                WHERE SUBSTR(DESCRIPTION, 30, 1) NOT = ' '
+                ORDER BY P_NO
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * PROGRAMME PRINCIPAL                                           *
+      *****************************************************************
+           PERFORM INITIALIZATION
+           PERFORM SCRUB-PARTS-CITY
+           PERFORM SCRUB-ORPHANED-ITEMS
+           PERFORM SCRUB-TRUNCATED-DESCRIPTIONS
+           PERFORM FINALIZATION
+           GOBACK.
+
+      *****************************************************************
+      * INITIALISATION                                               *
+      *****************************************************************
+       INITIALIZATION.
+           DISPLAY 'DEBUT DU PROGRAMME DQSCRUB'
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-RP-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER RAPPORT: '
+                      WS-RP-STATUS
+              MOVE 12 TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           OPEN INPUT PARTS-FILE
+           IF NOT WS-PT-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER PARTS03: '
+                      WS-PT-STATUS
+              MOVE 12 TO RETURN-CODE
+              CLOSE REPORT-FILE
+              GOBACK
+           END-IF
+
+           WRITE REPORT-RECORD FROM WS-HEADER-LINE
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+
+           MOVE ZERO TO WS-PARTS-READ
+           MOVE ZERO TO WS-PARTS-NO-CITY
+           MOVE ZERO TO WS-ITEMS-ORPHANED
+           MOVE ZERO TO WS-DESC-TRUNCATED
+           .
+
+      *****************************************************************
+      * ANOMALIE 1 : PIECES PARTS03 SANS VILLE                       *
+      *****************************************************************
+       SCRUB-PARTS-CITY.
+           WRITE REPORT-RECORD FROM WS-SECTION-CITY
+
+           PERFORM READ-NEXT-PART
+           PERFORM UNTIL WS-PT-EOF
+                   IF PT-CITY = SPACES
+                      PERFORM WRITE-CITY-EXCEPTION
+                   END-IF
+                   PERFORM READ-NEXT-PART
+           END-PERFORM
+
+           IF WS-PARTS-NO-CITY = ZERO
+              WRITE REPORT-RECORD FROM WS-NONE-LINE
+           END-IF
+
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           CLOSE PARTS-FILE
+           .
+
+      *****************************************************************
+      * LECTURE DE LA PIECE SUIVANTE                                 *
+      *****************************************************************
+       READ-NEXT-PART.
+           READ PARTS-FILE NEXT RECORD
+           IF WS-PT-OK
+              ADD 1 TO WS-PARTS-READ
+           ELSE
+              IF NOT WS-PT-EOF
+                 DISPLAY 'ERREUR LECTURE PARTS03, STATUS: '
+                         WS-PT-STATUS
+              END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * ECRITURE D'UNE EXCEPTION VILLE VIDE                          *
+      *****************************************************************
+       WRITE-CITY-EXCEPTION.
+           ADD 1 TO WS-PARTS-NO-CITY
+           MOVE PT-PART-NO TO WS-RPT-PART-NO
+           MOVE PT-PART-NAME TO WS-RPT-NAME
+           WRITE REPORT-RECORD FROM WS-CITY-DETAIL-LINE
+           .
+
+      *****************************************************************
+      * ANOMALIE 2 : LIGNES API9.ITEMS SANS PRODUIT CORRESPONDANT     *
+      *****************************************************************
+       SCRUB-ORPHANED-ITEMS.
+           WRITE REPORT-RECORD FROM WS-SECTION-ORPHAN
+           MOVE 'N' TO WS-ORPHAN-EOF-SW
+
+           EXEC SQL OPEN ORPHAN-CURSOR END-EXEC
+
+           PERFORM READ-NEXT-ORPHAN
+           PERFORM UNTIL WS-ORPHAN-EOF
+                   PERFORM WRITE-ORPHAN-EXCEPTION
+                   PERFORM READ-NEXT-ORPHAN
+           END-PERFORM
+
+           EXEC SQL CLOSE ORPHAN-CURSOR END-EXEC
+
+           IF WS-ITEMS-ORPHANED = ZERO
+              WRITE REPORT-RECORD FROM WS-NONE-LINE
+           END-IF
+
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           .
+
+      *****************************************************************
+      * LECTURE DU PRODUIT ORPHELIN SUIVANT                          *
+      *****************************************************************
+       READ-NEXT-ORPHAN.
+           EXEC SQL
+               FETCH ORPHAN-CURSOR INTO :H-ORPHAN-PNO, :H-ORPHAN-COUNT
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-ORPHAN-EOF-SW
+              IF SQLCODE NOT = 100
+                 DISPLAY 'ERREUR FETCH ORPHAN-CURSOR, SQLCODE: '
+                         SQLCODE
+              END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * ECRITURE D'UNE EXCEPTION ITEM ORPHELIN                       *
+      *****************************************************************
+       WRITE-ORPHAN-EXCEPTION.
+           ADD 1 TO WS-ITEMS-ORPHANED
+           MOVE H-ORPHAN-PNO   TO WS-RPT-ORPHAN-PNO
+           MOVE H-ORPHAN-COUNT TO WS-RPT-ORPHAN-CNT
+           WRITE REPORT-RECORD FROM WS-ORPHAN-DETAIL-LINE
+           .
+
+      *****************************************************************
+      * ANOMALIE 3 : DESCRIPTIONS API7.PRODUCTS TRONQUEES             *
+      *****************************************************************
+       SCRUB-TRUNCATED-DESCRIPTIONS.
+           WRITE REPORT-RECORD FROM WS-SECTION-DESC
+           MOVE 'N' TO WS-DESC-EOF-SW
+
+           EXEC SQL OPEN DESC-CURSOR END-EXEC
+
+           PERFORM READ-NEXT-DESC
+           PERFORM UNTIL WS-DESC-EOF
+                   PERFORM WRITE-DESC-EXCEPTION
+                   PERFORM READ-NEXT-DESC
+           END-PERFORM
+
+           EXEC SQL CLOSE DESC-CURSOR END-EXEC
+
+           IF WS-DESC-TRUNCATED = ZERO
+              WRITE REPORT-RECORD FROM WS-NONE-LINE
+           END-IF
+
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           .
+
+      *****************************************************************
+      * LECTURE DE LA DESCRIPTION TRONQUEE SUIVANTE                  *
+      *****************************************************************
+       READ-NEXT-DESC.
+           EXEC SQL
+               FETCH DESC-CURSOR INTO :H-DESC-PNO, :H-DESC-TEXT
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-DESC-EOF-SW
+              IF SQLCODE NOT = 100
+                 DISPLAY 'ERREUR FETCH DESC-CURSOR, SQLCODE: '
+                         SQLCODE
+              END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * ECRITURE D'UNE EXCEPTION DESCRIPTION TRONQUEE                *
+      *****************************************************************
+       WRITE-DESC-EXCEPTION.
+           IF FUNCTION UPPER-CASE(H-DESC-TEXT(30:1)) >= 'A' AND
+              FUNCTION UPPER-CASE(H-DESC-TEXT(30:1)) <= 'Z'
+              ADD 1 TO WS-DESC-TRUNCATED
+              MOVE H-DESC-PNO  TO WS-RPT-DESC-PNO
+              MOVE H-DESC-TEXT TO WS-RPT-DESC-TEXT
+              WRITE REPORT-RECORD FROM WS-DESC-DETAIL-LINE
+           END-IF
+           .
+
+      *****************************************************************
+      * FINALISATION                                                 *
+      *****************************************************************
+       FINALIZATION.
+           PERFORM WRITE-SUMMARY
+           CLOSE REPORT-FILE
+           DISPLAY 'FIN DU PROGRAMME DQSCRUB'
+           DISPLAY 'TOTAL PIECES LUES: ' WS-PARTS-READ
+           DISPLAY 'TOTAL PIECES SANS VILLE: ' WS-PARTS-NO-CITY
+           DISPLAY 'TOTAL ITEMS ORPHELINS: ' WS-ITEMS-ORPHANED
+           DISPLAY 'TOTAL DESCRIPTIONS TRONQUEES: ' WS-DESC-TRUNCATED
+           .
+
+      *****************************************************************
+      * ECRITURE DU RESUME                                           *
+      *****************************************************************
+       WRITE-SUMMARY.
+           MOVE WS-PARTS-READ     TO WS-RPT-PARTS-READ
+           MOVE WS-PARTS-NO-CITY  TO WS-RPT-NO-CITY
+           MOVE WS-ITEMS-ORPHANED TO WS-RPT-ORPHANED
+           MOVE WS-DESC-TRUNCATED TO WS-RPT-TRUNCATED
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           PERFORM BUILD-TIMESTAMP-LINE
+           WRITE REPORT-RECORD FROM WS-TIMESTAMP-LINE
+           .
+
+      *****************************************************************
+      * CONSTRUCTION DE LA LIGNE TIMESTAMP                           *
+      *****************************************************************
+       BUILD-TIMESTAMP-LINE.
+           MOVE SPACES TO WS-TIMESTAMP-LINE
+           STRING 'HORODATAGE: '
+                  FUNCTION CURRENT-DATE(1:4)
+                  '-'
+                  FUNCTION CURRENT-DATE(5:2)
+                  '-'
+                  FUNCTION CURRENT-DATE(7:2)
+                  ' '
+                  FUNCTION CURRENT-DATE(9:2)
+                  ':'
+                  FUNCTION CURRENT-DATE(11:2)
+                  ':'
+                  FUNCTION CURRENT-DATE(13:2)
+              DELIMITED BY SIZE
+              INTO WS-TIMESTAMP-LINE
+           END-STRING
+           .
