@@ -0,0 +1,332 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTBAL.
+       AUTHOR. GROUPE3.
+      *****************************************************************
+      * PROGRAMME : RELEVE DE SOLDE CLIENT / BALANCE AGEE              *
+      * OBJECTIF  : PARCOURIR LES CLIENTS AYANT UN SOLDE NON NUL EN    *
+      *             BASE API9.CUSTOMERS, VENTILER LEURS COMMANDES      *
+      *             OUVERTES (API9.ORDERS/API9.ITEMS) PAR ANCIENNETE   *
+      *             ET PRODUIRE UN RAPPORT DE BALANCE AGEE PAR CLIENT  *
+      * ENTREE    : AUCUNE (PARCOURS DIRECT DE LA BASE DB2)            *
+      * SORTIE    : RAPPORT (FREPORT)                                  *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE
+               ASSIGN TO FREPORT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01 REPORT-RECORD           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      * VARIABLES DE CONTROLE DES FICHIERS
+       01 WS-RP-STATUS            PIC XX         VALUE SPACES.
+          88 WS-RP-OK                            VALUE '00'.
+
+      * INDICATEURS DE FIN DE CURSEUR
+       01 WS-CUST-EOF-SW          PIC X          VALUE 'N'.
+          88 WS-CUST-EOF                         VALUE 'Y'.
+       01 WS-ORDER-EOF-SW         PIC X          VALUE 'N'.
+          88 WS-ORDER-EOF                        VALUE 'Y'.
+
+      * BORNES DES TRANCHES D'ANCIENNETE (JOURS)
+       01 WS-AGE-LIMITS.
+          05 WS-AGE-LIMIT-1       PIC 9(3)       VALUE 030.
+          05 WS-AGE-LIMIT-2       PIC 9(3)       VALUE 060.
+          05 WS-AGE-LIMIT-3       PIC 9(3)       VALUE 090.
+
+      * ACCUMULATEURS PAR CLIENT
+       01 WS-CUST-BUCKETS.
+          05 WS-CB-CURRENT        PIC S9(9)V99   VALUE ZERO.
+          05 WS-CB-31-60          PIC S9(9)V99   VALUE ZERO.
+          05 WS-CB-61-90          PIC S9(9)V99   VALUE ZERO.
+          05 WS-CB-OVER-90        PIC S9(9)V99   VALUE ZERO.
+
+      * ACCUMULATEURS GLOBAUX
+       01 WS-GRAND-BUCKETS.
+          05 WS-GB-CURRENT        PIC S9(11)V99  VALUE ZERO.
+          05 WS-GB-31-60          PIC S9(11)V99  VALUE ZERO.
+          05 WS-GB-61-90          PIC S9(11)V99  VALUE ZERO.
+          05 WS-GB-OVER-90        PIC S9(11)V99  VALUE ZERO.
+          05 WS-GB-BALANCE        PIC S9(11)V99  VALUE ZERO.
+
+      * COMPTEURS ET STATISTIQUES
+       01 WS-COUNTERS.
+          05 WS-CUST-READ         PIC 9(5)       VALUE ZERO.
+          05 WS-ORDERS-READ       PIC 9(7)       VALUE ZERO.
+
+      * MESSAGES DE RAPPORT
+       01 WS-REPORT-LINES.
+          05 WS-HEADER-LINE       PIC X(132)     VALUE
+                'RELEVE DE SOLDE CLIENT / BALANCE AGEE'.
+          05 WS-COLUMN-LINE       PIC X(132)     VALUE
+                'CLIENT   SOLDE  COURANT  31-60J  61-90J  PLUS90J'.
+          05 WS-SEPARATOR-LINE    PIC X(132)     VALUE ALL '-'.
+          05 WS-DETAIL-LINE.
+             10 FILLER            PIC X(7)       VALUE SPACES.
+             10 WS-RPT-CUST       PIC Z(6)9.
+             10 FILLER            PIC X(2)       VALUE SPACES.
+             10 WS-RPT-BALANCE    PIC -(9)9,99.
+             10 FILLER            PIC X(1)       VALUE SPACES.
+             10 WS-RPT-CURRENT    PIC -(7)9,99.
+             10 FILLER            PIC X(1)       VALUE SPACES.
+             10 WS-RPT-31-60      PIC -(7)9,99.
+             10 FILLER            PIC X(1)       VALUE SPACES.
+             10 WS-RPT-61-90      PIC -(7)9,99.
+             10 FILLER            PIC X(1)       VALUE SPACES.
+             10 WS-RPT-OVER-90    PIC -(7)9,99.
+          05 WS-SUMMARY-LINE.
+             10 FILLER            PIC X(20)      VALUE
+                'TOTAL CLIENTS AGES: '.
+             10 WS-RPT-TOTAL-CUST PIC ZZ,ZZ9.
+             10 FILLER            PIC X(20)      VALUE
+                ' - COMMANDES LUES: '.
+             10 WS-RPT-TOTAL-ORD  PIC ZZZ,ZZ9.
+          05 WS-GRAND-LINE.
+             10 FILLER            PIC X(15)      VALUE
+                'TOTAL GENERAL: '.
+             10 WS-RPT-GB-BALANCE PIC -(9)9,99.
+             10 FILLER            PIC X(1)       VALUE SPACES.
+             10 WS-RPT-GB-CURRENT PIC -(9)9,99.
+             10 FILLER            PIC X(1)       VALUE SPACES.
+             10 WS-RPT-GB-31-60   PIC -(9)9,99.
+             10 FILLER            PIC X(1)       VALUE SPACES.
+             10 WS-RPT-GB-61-90   PIC -(9)9,99.
+             10 FILLER            PIC X(1)       VALUE SPACES.
+             10 WS-RPT-GB-OVER-90 PIC -(9)9,99.
+          05 WS-TIMESTAMP-LINE    PIC X(132).
+
+      * VARIABLES DB2
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * VARIABLES HOTES DB2 (SANS DECLARE SECTION)
+       01 H-C-NO                  PIC S9(5)      USAGE COMP.
+       01 H-C-BALANCE             PIC S9(9)V99   USAGE COMP-3.
+       01 H-O-NO                  PIC S9(5)      USAGE COMP.
+       01 H-O-AGE-DAYS            PIC S9(7)      USAGE COMP.
+       01 H-O-AMOUNT              PIC S9(9)V99   USAGE COMP-3.
+
+      * DECLARATION DES CURSEURS
+           EXEC SQL
+               DECLARE CUST-CURSOR CURSOR FOR
+               SELECT C_NO, COALESCE(BALANCE,0)
+                 FROM API9.CUSTOMERS
+                WHERE COALESCE(BALANCE,0) <> 0
+                ORDER BY C_NO
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE ORDER-CURSOR CURSOR FOR
+               SELECT O.O_NO,
+                      DAYS(CURRENT DATE) - DAYS(O.O_DATE),
+                      SUM(I.QUANTITY * I.PRICE)
+                 FROM API9.ORDERS O, API9.ITEMS I
+                WHERE O.C_NO = :H-C-NO
+                  AND I.O_NO = O.O_NO
+                GROUP BY O.O_NO, O.O_DATE
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * PROGRAMME PRINCIPAL                                           *
+      *****************************************************************
+           PERFORM INITIALIZATION
+           PERFORM PROCESS-CUSTOMERS
+           PERFORM FINALIZATION
+           GOBACK.
+
+      *****************************************************************
+      * INITIALISATION                                               *
+      *****************************************************************
+       INITIALIZATION.
+           DISPLAY 'DEBUT DU PROGRAMME CUSTBAL'
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-RP-OK
+              DISPLAY 'ERREUR OUVERTURE FICHIER RAPPORT: '
+                      WS-RP-STATUS
+              MOVE 12 TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           WRITE REPORT-RECORD FROM WS-HEADER-LINE
+           WRITE REPORT-RECORD FROM WS-COLUMN-LINE
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+
+           MOVE ZERO TO WS-CUST-READ
+           MOVE ZERO TO WS-ORDERS-READ
+
+           EXEC SQL OPEN CUST-CURSOR END-EXEC
+           .
+
+      *****************************************************************
+      * PARCOURS DES CLIENTS A SOLDE NON NUL                         *
+      *****************************************************************
+       PROCESS-CUSTOMERS.
+           PERFORM READ-NEXT-CUSTOMER
+           PERFORM UNTIL WS-CUST-EOF
+                   PERFORM AGE-CUSTOMER-ORDERS
+                   PERFORM WRITE-DETAIL-LINE
+                   PERFORM ACCUMULATE-GRAND-TOTALS
+                   PERFORM READ-NEXT-CUSTOMER
+           END-PERFORM
+           EXEC SQL CLOSE CUST-CURSOR END-EXEC
+           .
+
+      *****************************************************************
+      * LECTURE DU CLIENT SUIVANT                                    *
+      *****************************************************************
+       READ-NEXT-CUSTOMER.
+           EXEC SQL
+               FETCH CUST-CURSOR INTO :H-C-NO, :H-C-BALANCE
+           END-EXEC
+           IF SQLCODE = 0
+              ADD 1 TO WS-CUST-READ
+           ELSE
+              MOVE 'Y' TO WS-CUST-EOF-SW
+              IF SQLCODE NOT = 100
+                 DISPLAY 'ERREUR FETCH CUST-CURSOR, SQLCODE: ' SQLCODE
+              END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * VENTILATION DES COMMANDES DU CLIENT COURANT PAR ANCIENNETE   *
+      *****************************************************************
+       AGE-CUSTOMER-ORDERS.
+           MOVE ZERO TO WS-CB-CURRENT
+           MOVE ZERO TO WS-CB-31-60
+           MOVE ZERO TO WS-CB-61-90
+           MOVE ZERO TO WS-CB-OVER-90
+           MOVE 'N' TO WS-ORDER-EOF-SW
+
+           EXEC SQL OPEN ORDER-CURSOR END-EXEC
+
+           PERFORM READ-NEXT-ORDER
+           PERFORM UNTIL WS-ORDER-EOF
+                   PERFORM BUCKET-ORDER-AMOUNT
+                   PERFORM READ-NEXT-ORDER
+           END-PERFORM
+
+           EXEC SQL CLOSE ORDER-CURSOR END-EXEC
+           .
+
+      *****************************************************************
+      * LECTURE DE LA COMMANDE SUIVANTE DU CLIENT COURANT            *
+      *****************************************************************
+       READ-NEXT-ORDER.
+           EXEC SQL
+               FETCH ORDER-CURSOR
+                INTO :H-O-NO, :H-O-AGE-DAYS, :H-O-AMOUNT
+           END-EXEC
+           IF SQLCODE = 0
+              ADD 1 TO WS-ORDERS-READ
+           ELSE
+              MOVE 'Y' TO WS-ORDER-EOF-SW
+              IF SQLCODE NOT = 100
+                 DISPLAY 'ERREUR FETCH ORDER-CURSOR, SQLCODE: ' SQLCODE
+              END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * CLASSEMENT DU MONTANT DE LA COMMANDE DANS SA TRANCHE          *
+      *****************************************************************
+       BUCKET-ORDER-AMOUNT.
+           IF H-O-AGE-DAYS <= WS-AGE-LIMIT-1
+              ADD H-O-AMOUNT TO WS-CB-CURRENT
+           ELSE
+              IF H-O-AGE-DAYS <= WS-AGE-LIMIT-2
+                 ADD H-O-AMOUNT TO WS-CB-31-60
+              ELSE
+                 IF H-O-AGE-DAYS <= WS-AGE-LIMIT-3
+                    ADD H-O-AMOUNT TO WS-CB-61-90
+                 ELSE
+                    ADD H-O-AMOUNT TO WS-CB-OVER-90
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      * ECRITURE LIGNE DE DETAIL CLIENT                              *
+      *****************************************************************
+       WRITE-DETAIL-LINE.
+           MOVE H-C-NO       TO WS-RPT-CUST
+           MOVE H-C-BALANCE  TO WS-RPT-BALANCE
+           MOVE WS-CB-CURRENT  TO WS-RPT-CURRENT
+           MOVE WS-CB-31-60    TO WS-RPT-31-60
+           MOVE WS-CB-61-90    TO WS-RPT-61-90
+           MOVE WS-CB-OVER-90  TO WS-RPT-OVER-90
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           .
+
+      *****************************************************************
+      * ACCUMULATION DES TOTAUX GENERAUX                             *
+      *****************************************************************
+       ACCUMULATE-GRAND-TOTALS.
+           ADD H-C-BALANCE     TO WS-GB-BALANCE
+           ADD WS-CB-CURRENT   TO WS-GB-CURRENT
+           ADD WS-CB-31-60     TO WS-GB-31-60
+           ADD WS-CB-61-90     TO WS-GB-61-90
+           ADD WS-CB-OVER-90   TO WS-GB-OVER-90
+           .
+
+      *****************************************************************
+      * FINALISATION                                                 *
+      *****************************************************************
+       FINALIZATION.
+           PERFORM WRITE-SUMMARY
+           CLOSE REPORT-FILE
+           DISPLAY 'FIN DU PROGRAMME CUSTBAL'
+           DISPLAY 'TOTAL CLIENTS TRAITES: ' WS-CUST-READ
+           DISPLAY 'TOTAL COMMANDES LUES: ' WS-ORDERS-READ
+           .
+
+      *****************************************************************
+      * ECRITURE DU RESUME                                           *
+      *****************************************************************
+       WRITE-SUMMARY.
+           WRITE REPORT-RECORD FROM WS-SEPARATOR-LINE
+           MOVE WS-CUST-READ   TO WS-RPT-TOTAL-CUST
+           MOVE WS-ORDERS-READ TO WS-RPT-TOTAL-ORD
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           MOVE WS-GB-BALANCE  TO WS-RPT-GB-BALANCE
+           MOVE WS-GB-CURRENT  TO WS-RPT-GB-CURRENT
+           MOVE WS-GB-31-60    TO WS-RPT-GB-31-60
+           MOVE WS-GB-61-90    TO WS-RPT-GB-61-90
+           MOVE WS-GB-OVER-90  TO WS-RPT-GB-OVER-90
+           WRITE REPORT-RECORD FROM WS-GRAND-LINE
+           PERFORM BUILD-TIMESTAMP-LINE
+           WRITE REPORT-RECORD FROM WS-TIMESTAMP-LINE
+           .
+
+      *****************************************************************
+      * CONSTRUCTION DE LA LIGNE TIMESTAMP                           *
+      *****************************************************************
+       BUILD-TIMESTAMP-LINE.
+           MOVE SPACES TO WS-TIMESTAMP-LINE
+           STRING 'HORODATAGE: '
+                  FUNCTION CURRENT-DATE(1:4)
+                  '-'
+                  FUNCTION CURRENT-DATE(5:2)
+                  '-'
+                  FUNCTION CURRENT-DATE(7:2)
+                  ' '
+                  FUNCTION CURRENT-DATE(9:2)
+                  ':'
+                  FUNCTION CURRENT-DATE(11:2)
+                  ':'
+                  FUNCTION CURRENT-DATE(13:2)
+              DELIMITED BY SIZE
+              INTO WS-TIMESTAMP-LINE
+           END-STRING
+           .
