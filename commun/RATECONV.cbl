@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATECONV.
+       AUTHOR. GROUPE3.
+      *****************************************************************
+      * PROGRAMME : CONVERSION DE DEVISE (SOUS-PROGRAMME PARTAGE)     *
+      * OBJECTIF  : RECHERCHE D'UN TAUX DANS UNE TABLE DE TAUX DEJA   *
+      *             CONSTITUEE PAR L'APPELANT (FICHIER CURRENCIES +   *
+      *             CARTES SYSIN, CF. IMPPRODS/LOAD-CURRENCIES) ET    *
+      *             CONVERSION D'UN MONTANT DANS LA DEVISE TROUVEE.   *
+      *             APPELE PAR IMPPRODS (ET, A TERME, PAR IMPVENTS    *
+      *             POUR LA TARIFICATION DES COMMANDES AS EN DEVISE   *
+      *             ETRANGERE) POUR EVITER DEUX LOGIQUES DE TAUX      *
+      *             DIVERGENTES DANS LES DEUX PROGRAMMES.             *
+      *****************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RC-IDX                 PIC 9(3)       VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LK-CURRENCY               PIC XX.
+       01  LK-PRICE                  PIC 9(7)V9999.
+       01  LK-RATE-COUNT             PIC 9(3).
+       01  LK-RATE-TABLE.
+           05 LK-RATE-ENTRY OCCURS 200 TIMES.
+              10 LK-RT-CURR          PIC XX.
+              10 LK-RT-RATE          PIC 9V9999.
+              10 LK-RT-NAME          PIC X(20).
+       01  LK-CONVERTED-PRICE        PIC 9(7)V9999.
+       01  LK-RATE                   PIC 9V9999.
+       01  LK-VALID                  PIC X.
+
+       PROCEDURE DIVISION USING LK-CURRENCY LK-PRICE LK-RATE-COUNT
+               LK-RATE-TABLE LK-CONVERTED-PRICE LK-RATE LK-VALID.
+
+      *****************************************************************
+      * RECHERCHE DU TAUX ET CONVERSION                               *
+      *****************************************************************
+           MOVE 'N' TO LK-VALID
+           MOVE ZERO TO LK-RATE
+           MOVE ZERO TO LK-CONVERTED-PRICE
+           MOVE 0 TO WS-RC-IDX
+           IF LK-RATE-COUNT > 0
+              PERFORM VARYING WS-RC-IDX FROM 1 BY 1
+                 UNTIL WS-RC-IDX > LK-RATE-COUNT
+                 OR LK-RT-CURR(WS-RC-IDX) = LK-CURRENCY
+              END-PERFORM
+              IF WS-RC-IDX <= LK-RATE-COUNT
+                 MOVE LK-RT-RATE(WS-RC-IDX) TO LK-RATE
+                 MOVE 'Y' TO LK-VALID
+              END-IF
+           END-IF
+      * UNE DEVISE ABSENTE DE LA TABLE N'EST PAS SUPPORTEE ET N'EST
+      * PLUS VALORISEE PAR DEFAUT (L'APPELANT REJETTE LE PRODUIT)
+           IF LK-VALID = 'Y'
+              COMPUTE LK-CONVERTED-PRICE = LK-PRICE * LK-RATE
+           END-IF
+           GOBACK.
